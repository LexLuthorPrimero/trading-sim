@@ -0,0 +1,135 @@
+//TRDBATCH JOB (TRD001),'TRADING PIPELINE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//*  TRDBATCH                                                    *
+//*                                                               *
+//*  Corrida nocturna del lote completo de trading para un solo  *
+//*  simbolo: valida/rellena la serie OHLCV, calcula el juego    *
+//*  completo de indicadores tecnicos, corre el simulador de     *
+//*  cartera sobre las senales de MACD y cierra con el reporte   *
+//*  de PORTFOLIO.                                               *
+//*                                                               *
+//*  Cada paso se ejecuta unicamente si el paso anterior termino *
+//*  con RC=0, vía bloques IF/THEN sobre el RC del paso previo,  *
+//*  para que un corte de datos a mitad de la tuberia no arrastre*
+//*  indicadores calculados sobre un archivo incompleto.         *
+//*                                                               *
+//*  El PARM de cada paso se entrega tal cual al programa como   *
+//*  su linea de comando (ARGUMENT-VALUE); es la misma convencion*
+//*  que usan los binarios cuando se invocan fuera del lote.     *
+//*                                                               *
+//*  BOLL/STOCH/PORT son los alias de modulo de carga (8          *
+//*  caracteres) de BOLLINGER/STOCHASTIC/PORTFOLIO en TRD.LOADLIB.*
+//*                                                               *
+//*  Mantenimiento:                                               *
+//*    2026-08-09  TRD  Version inicial del job stream.          *
+//*--------------------------------------------------------------*
+//*
+//*--------------------------------------------------------------*
+//* Datos de entrada del dia para el simbolo en proceso.         *
+//*--------------------------------------------------------------*
+//         SET  SYM=ACME
+//         SET  PRICES='/trd/data/&SYM..prices.dat'
+//         SET  HLC='/trd/data/&SYM..hlc.dat'
+//         SET  OHLCV='/trd/data/&SYM..ohlcv.dat'
+//*
+//*--------------------------------------------------------------*
+//* PASO 1 - GAPFILL: valida huecos de dias habiles en la serie  *
+//*          OHLCV antes de que corra cualquier indicador.       *
+//*--------------------------------------------------------------*
+//GAPFILL  EXEC PGM=GAPFILL,PARM='&OHLCV'
+//STEPLIB  DD   DISP=SHR,DSN=TRD.LOADLIB
+//SYSOUT   DD   SYSOUT=*
+//*
+//IFGF     IF (GAPFILL.RC = 0) THEN
+//*
+//*--------------------------------------------------------------*
+//* PASO 2 - Indicadores basados en precio de cierre unico.      *
+//*          RSI y BOLLINGER corren antes de MACD porque MACD    *
+//*          combina sus votos en macd_signals.dat.              *
+//*--------------------------------------------------------------*
+//SMA      EXEC PGM=SMA,PARM='&PRICES'
+//STEPLIB  DD   DISP=SHR,DSN=TRD.LOADLIB
+//SYSOUT   DD   SYSOUT=*
+//*
+//IFSMA    IF (SMA.RC = 0) THEN
+//SMACROSS EXEC PGM=SMACROSS,PARM='&PRICES'
+//STEPLIB  DD   DISP=SHR,DSN=TRD.LOADLIB
+//SYSOUT   DD   SYSOUT=*
+//ENDIF
+//*
+//IFSMX    IF (SMACROSS.RC = 0) THEN
+//RSI      EXEC PGM=RSI,PARM='&PRICES'
+//STEPLIB  DD   DISP=SHR,DSN=TRD.LOADLIB
+//SYSOUT   DD   SYSOUT=*
+//ENDIF
+//*
+//IFRSI    IF (RSI.RC = 0) THEN
+//EMA      EXEC PGM=EMA,PARM='&PRICES'
+//STEPLIB  DD   DISP=SHR,DSN=TRD.LOADLIB
+//SYSOUT   DD   SYSOUT=*
+//ENDIF
+//*
+//IFEMA    IF (EMA.RC = 0) THEN
+//BOLL     EXEC PGM=BOLL,PARM='&PRICES'
+//STEPLIB  DD   DISP=SHR,DSN=TRD.LOADLIB
+//SYSOUT   DD   SYSOUT=*
+//ENDIF
+//*
+//IFBOLL   IF (BOLL.RC = 0) THEN
+//MACD     EXEC PGM=MACD,PARM='&PRICES'
+//STEPLIB  DD   DISP=SHR,DSN=TRD.LOADLIB
+//SYSOUT   DD   SYSOUT=*
+//ENDIF
+//*
+//*--------------------------------------------------------------*
+//* PASO 3 - Indicadores que requieren high/low/close.           *
+//*--------------------------------------------------------------*
+//IFMACD   IF (MACD.RC = 0) THEN
+//ATR      EXEC PGM=ATR,PARM='ADX &HLC'
+//STEPLIB  DD   DISP=SHR,DSN=TRD.LOADLIB
+//SYSOUT   DD   SYSOUT=*
+//ENDIF
+//*
+//IFATR    IF (MACD.RC = 0) THEN
+//STOCH    EXEC PGM=STOCH,PARM='&HLC'
+//STEPLIB  DD   DISP=SHR,DSN=TRD.LOADLIB
+//SYSOUT   DD   SYSOUT=*
+//ENDIF
+//*
+//IFSTOCH  IF (MACD.RC = 0) THEN
+//STOCHRSI EXEC PGM=STOCHRSI,PARM='&PRICES'
+//STEPLIB  DD   DISP=SHR,DSN=TRD.LOADLIB
+//SYSOUT   DD   SYSOUT=*
+//ENDIF
+//*
+//*--------------------------------------------------------------*
+//* PASO 4 - OBV trabaja sobre la serie OHLCV que dejo GAPFILL   *
+//*          ya con los huecos de dias habiles rellenos, en vez *
+//*          de la serie cruda, para no saltar sobre un feriado  *
+//*          o un dia sin dato sin darse cuenta.                 *
+//*--------------------------------------------------------------*
+//IFOBV    IF (MACD.RC = 0) THEN
+//OBV      EXEC PGM=OBV,PARM='gapfill_output.dat'
+//STEPLIB  DD   DISP=SHR,DSN=TRD.LOADLIB
+//SYSOUT   DD   SYSOUT=*
+//ENDIF
+//*
+//*--------------------------------------------------------------*
+//* PASO 5 - TRADER simula la cartera sobre las senales de cruce *
+//*          que deja MACD; PORTFOLIO cierra con el reporte      *
+//*          final de P&L a partir del libro y la curva de       *
+//*          equity que escribe TRADER.                          *
+//*--------------------------------------------------------------*
+//IFTRDR   IF (MACD.RC = 0) THEN
+//TRADER   EXEC PGM=TRADER,PARM='10000.00 macd_signals.dat'
+//STEPLIB  DD   DISP=SHR,DSN=TRD.LOADLIB
+//SYSOUT   DD   SYSOUT=*
+//ENDIF
+//*
+//IFPORT   IF (TRADER.RC = 0) THEN
+//PORT     EXEC PGM=PORT,PARM='trade_ledger.dat equity_curve.dat'
+//STEPLIB  DD   DISP=SHR,DSN=TRD.LOADLIB
+//SYSOUT   DD   SYSOUT=*
+//ENDIF
+//ENDIF
