@@ -2,7 +2,18 @@
       * Dominio: Carga de precios desde archivo secuencial
       * Usado por: SMA, RSI, MACD, Bollinger, ATR, Stochastic
       * Aplica: B-FSTATUS + B-DEBUG
-      * Responsabilidad única: leer archivo y llenar tabla.
+      * Responsabilidad única: leer archivo, validar y llenar tabla.
+      * El programa anfitrión debe declarar WS-REJECT-COUNT PIC 9(4)
+      * COMP y WS-NUMVAL-TEMP PIC S9(5)V99 COMP-3 - registros con
+      * precio no numérico o no positivo se descartan de la tabla y
+      * se cuentan ahí en vez de abortar la corrida completa. El valor
+      * se evalúa primero en un campo con signo porque WS-PRICE-COMP3
+      * no lo tiene y perdería el signo de un precio negativo.
+      * El programa anfitrión también debe declarar WS-MAX-PRICES PIC
+      * 9(5) COMP con el mismo valor que el OCCURS de WS-PRICE-ENTRY -
+      * al llegar la tabla a ese límite, los registros restantes se
+      * descartan (contados como rechazados) en vez de desbordar la
+      * tabla.
 
            OPEN INPUT FD-PRICES-FILE
            IF NOT WS-PRICES-OK
@@ -12,18 +23,40 @@
                EXIT PARAGRAPH
            END-IF
            MOVE 0 TO WS-COUNT
+           MOVE 0 TO WS-REJECT-COUNT
            PERFORM UNTIL WS-PRICES-EOF
                READ FD-PRICES-FILE INTO FD-PRICE-RECORD
-                   AT END 
+                   AT END
                        SET WS-PRICES-EOF TO TRUE
                    NOT AT END
-                       ADD 1 TO WS-COUNT
-                       COMPUTE WS-PRICE-COMP3(WS-COUNT) ROUNDED = 
-                           FUNCTION NUMVAL(FD-PRICE-RAW)
+                       EVALUATE TRUE
+                           WHEN WS-COUNT >= WS-MAX-PRICES
+                               ADD 1 TO WS-REJECT-COUNT
+                               DISPLAY "WARNING: tabla de precios "
+                                   "llena, descartado: " FD-PRICE-RAW
+                           WHEN FUNCTION TEST-NUMVAL(FD-PRICE-RAW)
+                                   NOT = 0
+                               ADD 1 TO WS-REJECT-COUNT
+                               DISPLAY "WARNING: precio no numérico "
+                                   "descartado: " FD-PRICE-RAW
+                           WHEN OTHER
+                               COMPUTE WS-NUMVAL-TEMP ROUNDED =
+                                   FUNCTION NUMVAL(FD-PRICE-RAW)
+                               IF WS-NUMVAL-TEMP NOT > 0
+                                   ADD 1 TO WS-REJECT-COUNT
+                                   DISPLAY "WARNING: precio no "
+                                       "positivo descartado: "
+                                       FD-PRICE-RAW
+                               ELSE
+                                   ADD 1 TO WS-COUNT
+                                   MOVE WS-NUMVAL-TEMP
+                                       TO WS-PRICE-COMP3(WS-COUNT)
+                               END-IF
+                       END-EVALUATE
                END-READ
            END-PERFORM
-           DISPLAY "[DEBUG] 2000-LEER-PRECIOS - Leidos " WS-COUNT 
-               " registros"
+           DISPLAY "[DEBUG] 2000-LEER-PRECIOS - Leidos " WS-COUNT
+               " registros, " WS-REJECT-COUNT " descartados"
            CLOSE FD-PRICES-FILE
            IF WS-COUNT = 0
                MOVE "ERROR: Archivo vacío" TO WS-ERROR-MSG
