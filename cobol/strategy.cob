@@ -3,9 +3,15 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT SIGNALS-FILE ASSIGN TO 'signals_combined.dat'
+           SELECT SIGNALS-FILE ASSIGN TO DYNAMIC WS-SIGNALS-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
+           SELECT DECISION-FILE ASSIGN TO "strategy_decision.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEC-FS.
+           SELECT AUDIT-FILE ASSIGN TO "audit_trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
        DATA DIVISION.
        FILE SECTION.
        FD  SIGNALS-FILE.
@@ -13,30 +19,136 @@
            05 SIG-MACD-CURR  PIC S9(3)V99.
            05 FILLER         PIC X.
            05 SIG-MACD-PREV  PIC S9(3)V99.
+           05 FILLER         PIC X.
+           05 SIG-RSI-VOTE   PIC S9(1).
+           05 FILLER         PIC X.
+           05 SIG-BOLL-VOTE  PIC S9(1).
+           05 FILLER         PIC X.
+           05 SIG-STOCH-VOTE PIC S9(1).
+       FD  DECISION-FILE.
+       01  DECISION-RECORD.
+           05 DEC-DATE       PIC 9(8).
+           05 FILLER         PIC X.
+           05 DEC-OUT        PIC X(4).
+           05 FILLER         PIC X.
+           05 DEC-SCORE      PIC S9(3)V99 SIGN IS LEADING SEPARATE.
+           05 FILLER         PIC X.
+           05 DEC-MACD-VOTE  PIC S9(1).
+           05 FILLER         PIC X.
+           05 DEC-RSI-VOTE   PIC S9(1).
+           05 FILLER         PIC X.
+           05 DEC-BOLL-VOTE  PIC S9(1).
+           05 FILLER         PIC X.
+           05 DEC-STOCH-VOTE PIC S9(1).
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-PROGRAM    PIC X(10).
+           05 FILLER         PIC X.
+           05 AUD-STATUS     PIC X(4).
+           05 FILLER         PIC X.
+           05 AUD-COUNT      PIC 9(5).
+           05 FILLER         PIC X.
+           05 AUD-REJECTS    PIC 9(4).
        WORKING-STORAGE SECTION.
+       01  WS-SIGNALS-PATH  PIC X(200).
        01  WS-FS            PIC XX.
+       01  WS-DEC-FS        PIC XX.
+       01  WS-AUDIT-FS      PIC XX.
+       01  WS-AUDIT-PROGRAM PIC X(10) VALUE "STRATEGY".
+       01  WS-AUDIT-STATUS  PIC X(4).
+       01  WS-AUDIT-COUNT   PIC 9(5).
+       01  WS-AUDIT-REJECTS PIC 9(4).
        01  WS-DECISION      PIC X(4).
+       01  WS-MACD-VOTE     PIC S9(1).
+       01  WS-W-MACD        PIC 9V99 COMP-3 VALUE 1.00.
+       01  WS-W-RSI         PIC 9V99 COMP-3 VALUE 1.00.
+       01  WS-W-BOLL        PIC 9V99 COMP-3 VALUE 1.00.
+       01  WS-W-STOCH       PIC 9V99 COMP-3 VALUE 1.00.
+       01  WS-SCORE         PIC S9(3)V99 COMP-3.
+       01  WS-THRESHOLD     PIC 9V99 COMP-3 VALUE 0.50.
        PROCEDURE DIVISION.
        MAIN.
+           ACCEPT WS-SIGNALS-PATH FROM COMMAND-LINE
+           IF WS-SIGNALS-PATH = SPACES
+               MOVE "signals_combined.dat" TO WS-SIGNALS-PATH
+           END-IF
            OPEN INPUT SIGNALS-FILE
            IF WS-FS NOT = "00"
-               DISPLAY "ERROR: Cannot open signals_combined.dat"
+               DISPLAY "ERROR: Cannot open " WS-SIGNALS-PATH
+               MOVE "ERR " TO WS-AUDIT-STATUS
+               MOVE 0 TO WS-AUDIT-COUNT
+               MOVE 0 TO WS-AUDIT-REJECTS
+               PERFORM GRABAR-AUDITORIA
                STOP RUN
            END-IF
            READ SIGNALS-FILE
                AT END
-                   DISPLAY "HOLD"
+                   MOVE "HOLD" TO WS-DECISION
+                   DISPLAY WS-DECISION
                    CLOSE SIGNALS-FILE
+                   MOVE "OK  " TO WS-AUDIT-STATUS
+                   MOVE 0 TO WS-AUDIT-COUNT
+                   MOVE 0 TO WS-AUDIT-REJECTS
+                   PERFORM GRABAR-AUDITORIA
                    STOP RUN
            END-READ
            CLOSE SIGNALS-FILE.
 
+      * Older signal files carry only the two MACD columns - a short
+      * line leaves the vote columns blank, not zero, so guard them.
+           IF SIG-RSI-VOTE NOT NUMERIC
+               MOVE 0 TO SIG-RSI-VOTE
+           END-IF.
+           IF SIG-BOLL-VOTE NOT NUMERIC
+               MOVE 0 TO SIG-BOLL-VOTE
+           END-IF.
+           IF SIG-STOCH-VOTE NOT NUMERIC
+               MOVE 0 TO SIG-STOCH-VOTE
+           END-IF.
+
            IF SIG-MACD-CURR > SIG-MACD-PREV
-               MOVE "BUY " TO WS-DECISION
+               MOVE 1 TO WS-MACD-VOTE
            ELSE IF SIG-MACD-CURR < SIG-MACD-PREV
-               MOVE "SELL" TO WS-DECISION
+               MOVE -1 TO WS-MACD-VOTE
            ELSE
-               MOVE "HOLD" TO WS-DECISION
+               MOVE 0 TO WS-MACD-VOTE
            END-IF.
-           DISPLAY WS-DECISION.
+
+           COMPUTE WS-SCORE =
+               (WS-MACD-VOTE * WS-W-MACD) +
+               (SIG-RSI-VOTE * WS-W-RSI) +
+               (SIG-BOLL-VOTE * WS-W-BOLL) +
+               (SIG-STOCH-VOTE * WS-W-STOCH).
+
+           EVALUATE TRUE
+               WHEN WS-SCORE >= WS-THRESHOLD
+                   MOVE "BUY " TO WS-DECISION
+               WHEN WS-SCORE <= (0 - WS-THRESHOLD)
+                   MOVE "SELL" TO WS-DECISION
+               WHEN OTHER
+                   MOVE "HOLD" TO WS-DECISION
+           END-EVALUATE.
+           DISPLAY WS-DECISION " (score " WS-SCORE ")".
+
+           OPEN EXTEND DECISION-FILE
+           IF WS-DEC-FS = "35"
+               OPEN OUTPUT DECISION-FILE
+           END-IF
+           MOVE SPACES TO DECISION-RECORD
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DEC-DATE
+           MOVE WS-DECISION TO DEC-OUT
+           MOVE WS-SCORE TO DEC-SCORE
+           MOVE WS-MACD-VOTE TO DEC-MACD-VOTE
+           MOVE SIG-RSI-VOTE TO DEC-RSI-VOTE
+           MOVE SIG-BOLL-VOTE TO DEC-BOLL-VOTE
+           MOVE SIG-STOCH-VOTE TO DEC-STOCH-VOTE
+           WRITE DECISION-RECORD
+           CLOSE DECISION-FILE.
+           MOVE "OK  " TO WS-AUDIT-STATUS.
+           MOVE 1 TO WS-AUDIT-COUNT.
+           MOVE 0 TO WS-AUDIT-REJECTS.
+           PERFORM GRABAR-AUDITORIA.
            STOP RUN.
+
+       GRABAR-AUDITORIA.
+           COPY WS-AUDIT-LOG.
