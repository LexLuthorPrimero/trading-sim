@@ -0,0 +1,109 @@
+      * COPY BOOK: WS-OHLCV-LOAD
+      * Dominio: Carga de precios OHLCV (Open/High/Low/Close/Volume)
+      *          con fecha y símbolo, desde archivo secuencial.
+      * Usado por: OBV, el driver de lote maestro (multi-símbolo)
+      * Aplica: B-FSTATUS + B-DEBUG
+      * Responsabilidad única: leer archivo, validar y llenar tabla.
+      * El programa anfitrión debe declarar, en su propia FILE SECTION,
+      * un FD-OHLCV-RECORD con estos campos RAW en este orden:
+      *     FD-OHLCV-SYMBOL-RAW  PIC X(10)
+      *     FD-OHLCV-DATE-RAW    PIC X(8)
+      *     FD-OHLCV-OPEN-RAW    PIC X(10)
+      *     FD-OHLCV-HIGH-RAW    PIC X(10)
+      *     FD-OHLCV-LOW-RAW     PIC X(10)
+      *     FD-OHLCV-CLOSE-RAW   PIC X(10)
+      *     FD-OHLCV-VOLUME-RAW  PIC X(12)
+      * y en WORKING-STORAGE una WS-OHLCV-TABLE con WS-OHLCV-ENTRY
+      * OCCURS conteniendo WS-OHLCV-SYMBOL/-DATE/-OPEN/-HIGH/-LOW/
+      * -CLOSE/-VOLUME, más WS-COUNT PIC 9(4) COMP, WS-REJECT-COUNT
+      * PIC 9(4) COMP, WS-MAX-PRICES PIC 9(5) COMP con el mismo valor
+      * que ese OCCURS, y WS-OPEN-TEMP/WS-HIGH-TEMP/WS-LOW-TEMP/
+      * WS-CLOSE-TEMP PIC S9(5)V99 COMP-3 y WS-VOLUME-TEMP PIC
+      * S9(9) COMP-3. Una barra con algún precio no numérico, no
+      * positivo, HIGH menor que LOW, volumen negativo, o que llegue
+      * con la tabla ya llena se descarta y se cuenta en
+      * WS-REJECT-COUNT en vez de abortar la corrida completa. Los
+      * valores se evalúan primero en campos con signo porque las
+      * columnas de la tabla no lo tienen y perderían el signo de un
+      * dato negativo.
+
+           OPEN INPUT FD-PRICES-FILE
+           IF NOT WS-PRICES-OK
+               PERFORM 9999-MANEJAR-ERROR-FS
+           END-IF
+           IF WS-EXIT-CODE NOT = 0
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO WS-COUNT
+           MOVE 0 TO WS-REJECT-COUNT
+           PERFORM UNTIL WS-PRICES-EOF
+               READ FD-PRICES-FILE INTO FD-OHLCV-RECORD
+                   AT END
+                       SET WS-PRICES-EOF TO TRUE
+                   NOT AT END
+                       EVALUATE TRUE
+                           WHEN WS-COUNT >= WS-MAX-PRICES
+                               ADD 1 TO WS-REJECT-COUNT
+                               DISPLAY "WARNING: tabla de precios "
+                                   "llena, barra descartada"
+                           WHEN FUNCTION TEST-NUMVAL(
+                                   FD-OHLCV-OPEN-RAW) NOT = 0
+                              OR FUNCTION TEST-NUMVAL(
+                                   FD-OHLCV-HIGH-RAW) NOT = 0
+                              OR FUNCTION TEST-NUMVAL(
+                                   FD-OHLCV-LOW-RAW) NOT = 0
+                              OR FUNCTION TEST-NUMVAL(
+                                   FD-OHLCV-CLOSE-RAW) NOT = 0
+                              OR FUNCTION TEST-NUMVAL(
+                                   FD-OHLCV-VOLUME-RAW) NOT = 0
+                               ADD 1 TO WS-REJECT-COUNT
+                               DISPLAY "WARNING: barra no numérica "
+                                   "descartada"
+                           WHEN OTHER
+                               COMPUTE WS-OPEN-TEMP ROUNDED =
+                                   FUNCTION NUMVAL(FD-OHLCV-OPEN-RAW)
+                               COMPUTE WS-HIGH-TEMP ROUNDED =
+                                   FUNCTION NUMVAL(FD-OHLCV-HIGH-RAW)
+                               COMPUTE WS-LOW-TEMP ROUNDED =
+                                   FUNCTION NUMVAL(FD-OHLCV-LOW-RAW)
+                               COMPUTE WS-CLOSE-TEMP ROUNDED =
+                                   FUNCTION NUMVAL(FD-OHLCV-CLOSE-RAW)
+                               COMPUTE WS-VOLUME-TEMP ROUNDED =
+                                   FUNCTION NUMVAL(FD-OHLCV-VOLUME-RAW)
+                               IF WS-OPEN-TEMP NOT > 0
+                                  OR WS-HIGH-TEMP NOT > 0
+                                  OR WS-LOW-TEMP NOT > 0
+                                  OR WS-CLOSE-TEMP NOT > 0
+                                  OR WS-HIGH-TEMP < WS-LOW-TEMP
+                                  OR WS-VOLUME-TEMP < 0
+                                   ADD 1 TO WS-REJECT-COUNT
+                                   DISPLAY "WARNING: barra "
+                                       "inconsistente descartada"
+                               ELSE
+                                   ADD 1 TO WS-COUNT
+                                   MOVE FD-OHLCV-SYMBOL-RAW
+                                       TO WS-OHLCV-SYMBOL(WS-COUNT)
+                                   MOVE FD-OHLCV-DATE-RAW
+                                       TO WS-OHLCV-DATE(WS-COUNT)
+                                   MOVE WS-OPEN-TEMP
+                                       TO WS-OHLCV-OPEN(WS-COUNT)
+                                   MOVE WS-HIGH-TEMP
+                                       TO WS-OHLCV-HIGH(WS-COUNT)
+                                   MOVE WS-LOW-TEMP
+                                       TO WS-OHLCV-LOW(WS-COUNT)
+                                   MOVE WS-CLOSE-TEMP
+                                       TO WS-OHLCV-CLOSE(WS-COUNT)
+                                   MOVE WS-VOLUME-TEMP
+                                       TO WS-OHLCV-VOLUME(WS-COUNT)
+                               END-IF
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+           DISPLAY "[DEBUG] 2000-LEER-PRECIOS - Leidos " WS-COUNT
+               " registros, " WS-REJECT-COUNT " descartados"
+           CLOSE FD-PRICES-FILE
+           IF WS-COUNT = 0
+               MOVE "ERROR: Archivo vacío" TO WS-ERROR-MSG
+               DISPLAY WS-ERROR-MSG
+               MOVE 1 TO WS-EXIT-CODE
+           END-IF.
