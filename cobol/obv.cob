@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OBV.
+      * Indicador: On-Balance Volume
+      * Versión:   B-COPY + B-DEBUG + B-FSTATUS + B-NAMING
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-PRICES-FILE ASSIGN TO DYNAMIC WS-PRICES-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRICES-STATUS.
+           SELECT OBV-OUT-FILE ASSIGN TO "obv_output.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT OBV-CSV-FILE ASSIGN TO "obv_output.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "audit_trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FD-PRICES-FILE.
+       01  FD-OHLCV-RECORD.
+           05 FD-OHLCV-SYMBOL-RAW  PIC X(10).
+           05 FILLER               PIC X.
+           05 FD-OHLCV-DATE-RAW    PIC X(8).
+           05 FILLER               PIC X.
+           05 FD-OHLCV-OPEN-RAW    PIC X(10).
+           05 FILLER               PIC X.
+           05 FD-OHLCV-HIGH-RAW    PIC X(10).
+           05 FILLER               PIC X.
+           05 FD-OHLCV-LOW-RAW     PIC X(10).
+           05 FILLER               PIC X.
+           05 FD-OHLCV-CLOSE-RAW   PIC X(10).
+           05 FILLER               PIC X.
+           05 FD-OHLCV-VOLUME-RAW  PIC X(12).
+       FD  OBV-OUT-FILE.
+       01  OBV-OUT-RECORD.
+           05 OUT-DATE            PIC X(8).
+           05 FILLER              PIC X.
+           05 OUT-CLOSE           PIC 9(5)V99.
+           05 FILLER              PIC X.
+           05 OUT-OBV             PIC S9(9) SIGN IS LEADING SEPARATE.
+           05 FILLER              PIC X.
+           05 OUT-TREND           PIC X(4).
+       FD  OBV-CSV-FILE.
+       01  OBV-CSV-RECORD.
+           05 CSV-LINE             PIC X(80).
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-PROGRAM    PIC X(10).
+           05 FILLER         PIC X.
+           05 AUD-STATUS     PIC X(4).
+           05 FILLER         PIC X.
+           05 AUD-COUNT      PIC 9(5).
+           05 FILLER         PIC X.
+           05 AUD-REJECTS    PIC 9(4).
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FS       PIC XX.
+       01  WS-AUDIT-PROGRAM  PIC X(10) VALUE "OBV".
+       01  WS-AUDIT-STATUS   PIC X(4).
+       01  WS-AUDIT-COUNT    PIC 9(5).
+       01  WS-AUDIT-REJECTS  PIC 9(4).
+       01  WS-PRICES-STATUS  PIC XX.
+           88  WS-PRICES-OK          VALUE "00".
+           88  WS-PRICES-EOF         VALUE "10".
+       01  WS-OUT-STATUS     PIC XX.
+       01  WS-CSV-STATUS     PIC XX.
+       01  WS-CSV-FLAG       PIC X(1) VALUE "N".
+           88  WS-CSV-ON     VALUE "Y".
+       01  WS-CSV-CLOSE      PIC 9(5)V99.
+       01  WS-CSV-OBV        PIC S9(9) SIGN IS LEADING SEPARATE.
+       01  WS-PRICES-PATH    PIC X(200).
+       01  WS-OHLCV-TABLE.
+           05 WS-OHLCV-ENTRY OCCURS 5000 TIMES
+              INDEXED BY WS-OHLCV-IDX.
+              10 WS-OHLCV-SYMBOL  PIC X(10).
+              10 WS-OHLCV-DATE    PIC X(8).
+              10 WS-OHLCV-OPEN    PIC 9(5)V99 COMP-3.
+              10 WS-OHLCV-HIGH    PIC 9(5)V99 COMP-3.
+              10 WS-OHLCV-LOW     PIC 9(5)V99 COMP-3.
+              10 WS-OHLCV-CLOSE   PIC 9(5)V99 COMP-3.
+              10 WS-OHLCV-VOLUME  PIC 9(9) COMP-3.
+       01  WS-COUNT          PIC 9(4) COMP VALUE 0.
+       01  WS-REJECT-COUNT   PIC 9(4) COMP VALUE 0.
+       01  WS-MAX-PRICES     PIC 9(5) COMP VALUE 5000.
+       01  WS-OPEN-TEMP      PIC S9(5)V99 COMP-3.
+       01  WS-HIGH-TEMP      PIC S9(5)V99 COMP-3.
+       01  WS-LOW-TEMP       PIC S9(5)V99 COMP-3.
+       01  WS-CLOSE-TEMP     PIC S9(5)V99 COMP-3.
+       01  WS-VOLUME-TEMP    PIC S9(9) COMP-3.
+       01  WS-I              PIC 9(4) COMP.
+       01  WS-OBV            PIC S9(9) COMP-3 VALUE 0.
+       01  WS-PREV-CLOSE     PIC 9(5)V99 COMP-3.
+       01  WS-TREND          PIC X(4).
+       01  WS-EXIT-CODE      PIC S9(4) COMP VALUE 0.
+       01  WS-ERROR-MSG      PIC X(100).
+       01  WS-ARGC           PIC 9(2) COMP.
+       01  WS-ARG-IDX        PIC 9(2) COMP.
+       01  WS-ARG1           PIC X(200).
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "[DEBUG] 1000-INICIO - Programa OBV iniciado"
+           PERFORM 1000-LEER-PARAMETROS
+           DISPLAY "[DEBUG] 2000-LEER-PRECIOS - Leyendo archivo: "
+               WS-PRICES-PATH
+           PERFORM 2000-LEER-OHLCV
+           IF WS-EXIT-CODE NOT = 0
+               MOVE "ERR " TO WS-AUDIT-STATUS
+               MOVE 0 TO WS-AUDIT-COUNT
+               MOVE 0 TO WS-AUDIT-REJECTS
+               PERFORM 9000-FINALIZAR
+               STOP RUN
+           END-IF
+           OPEN OUTPUT OBV-OUT-FILE
+           IF WS-CSV-ON
+               OPEN OUTPUT OBV-CSV-FILE
+               MOVE "DATE,CLOSE,OBV,TREND" TO CSV-LINE
+               WRITE OBV-CSV-RECORD
+           END-IF
+           DISPLAY "[DEBUG] 3000-CALCULAR-OBV - Procesando " WS-COUNT
+               " barras"
+           PERFORM 3000-CALCULAR-OBV
+           DISPLAY "[DEBUG] 9000-FINALIZAR - "
+                   "Programa OBV finalizado"
+           MOVE "OK  " TO WS-AUDIT-STATUS
+           MOVE WS-COUNT TO WS-AUDIT-COUNT
+           MOVE WS-REJECT-COUNT TO WS-AUDIT-REJECTS
+           PERFORM 9000-FINALIZAR
+           STOP RUN.
+
+      * Aislado en su propio párrafo para que el EXIT PARAGRAPH del
+      * copybook regrese aquí en vez de caer en el párrafo siguiente
+      * cuando el archivo de precios no se puede abrir.
+       2000-LEER-OHLCV.
+           COPY WS-OHLCV-LOAD.
+
+       1000-LEER-PARAMETROS.
+           MOVE "prices.dat" TO WS-PRICES-PATH
+           MOVE SPACES TO WS-ARG1
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER
+           PERFORM VARYING WS-ARG-IDX FROM 1 BY 1
+                   UNTIL WS-ARG-IDX > WS-ARGC
+               DISPLAY WS-ARG-IDX UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG1 FROM ARGUMENT-VALUE
+               IF WS-ARG1 = "CSV"
+                   SET WS-CSV-ON TO TRUE
+               ELSE
+                   MOVE WS-ARG1 TO WS-PRICES-PATH
+               END-IF
+           END-PERFORM
+           EXIT.
+
+      * Acumula el volumen del día cuando el cierre sube, lo resta
+      * cuando el cierre baja, y lo deja igual cuando no cambia - la
+      * idea de Granville de que el volumen precede al precio.
+       3000-CALCULAR-OBV.
+           MOVE 0 TO WS-OBV
+           MOVE WS-OHLCV-CLOSE(1) TO WS-PREV-CLOSE
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
+               MOVE SPACES TO WS-TREND
+               IF WS-I > 1
+                   EVALUATE TRUE
+                       WHEN WS-OHLCV-CLOSE(WS-I) > WS-PREV-CLOSE
+                           ADD WS-OHLCV-VOLUME(WS-I) TO WS-OBV
+                           MOVE "UP" TO WS-TREND
+                       WHEN WS-OHLCV-CLOSE(WS-I) < WS-PREV-CLOSE
+                           SUBTRACT WS-OHLCV-VOLUME(WS-I) FROM WS-OBV
+                           MOVE "DOWN" TO WS-TREND
+                   END-EVALUATE
+               END-IF
+               DISPLAY WS-OHLCV-DATE(WS-I) " " WS-OHLCV-CLOSE(WS-I)
+                   " " WS-OBV " " WS-TREND
+               PERFORM WRITE-OBV-ROW
+               MOVE WS-OHLCV-CLOSE(WS-I) TO WS-PREV-CLOSE
+           END-PERFORM
+           EXIT.
+
+       WRITE-OBV-ROW.
+           MOVE SPACES TO OBV-OUT-RECORD
+           MOVE WS-OHLCV-DATE(WS-I) TO OUT-DATE
+           MOVE WS-OHLCV-CLOSE(WS-I) TO OUT-CLOSE
+           MOVE WS-OBV TO OUT-OBV
+           MOVE WS-TREND TO OUT-TREND
+           WRITE OBV-OUT-RECORD
+           IF WS-CSV-ON
+               MOVE WS-OHLCV-CLOSE(WS-I) TO WS-CSV-CLOSE
+               MOVE WS-OBV TO WS-CSV-OBV
+               MOVE SPACES TO CSV-LINE
+               STRING FUNCTION TRIM(WS-OHLCV-DATE(WS-I)) ","
+                   WS-CSV-CLOSE "," WS-CSV-OBV ","
+                   FUNCTION TRIM(WS-TREND)
+                   DELIMITED BY SIZE INTO CSV-LINE
+               WRITE OBV-CSV-RECORD
+           END-IF
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE FD-PRICES-FILE
+           CLOSE OBV-OUT-FILE
+           IF WS-CSV-ON
+               CLOSE OBV-CSV-FILE
+           END-IF
+           PERFORM GRABAR-AUDITORIA
+           EXIT.
+
+       GRABAR-AUDITORIA.
+           COPY WS-AUDIT-LOG.
+
+       9999-MANEJAR-ERROR-FS.
+           EVALUATE WS-PRICES-STATUS
+               WHEN "35"
+                   MOVE "ERROR: Archivo no encontrado" TO WS-ERROR-MSG
+               WHEN "39"
+                   MOVE "ERROR: Conflicto de atributos" TO WS-ERROR-MSG
+               WHEN OTHER
+                   STRING "ERROR: FILE STATUS = " WS-PRICES-STATUS
+                       INTO WS-ERROR-MSG
+           END-EVALUATE
+           DISPLAY WS-ERROR-MSG
+           MOVE 1 TO WS-EXIT-CODE
+           CLOSE FD-PRICES-FILE
+           EXIT.
