@@ -0,0 +1,331 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STOCHRSI.
+      * Indicador: Stochastic RSI
+      * Versión:   B-COPY + B-DEBUG + B-FSTATUS + B-NAMING
+      * Aplica el oscilador Stochastic sobre la serie de RSI (Wilder)
+      * en lugar de sobre el precio, tal como STOCHASTIC lo aplica
+      * sobre high/low/close.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-PRICES-FILE ASSIGN TO DYNAMIC WS-PRICES-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRICES-STATUS.
+           SELECT STOCHRSI-OUT-FILE ASSIGN TO "stochrsi_output.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT STOCHRSI-CSV-FILE ASSIGN TO "stochrsi_output.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "audit_trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FD-PRICES-FILE.
+       01  FD-PRICE-RECORD.
+           05 FD-PRICE-RAW      PIC X(10).
+       FD  STOCHRSI-OUT-FILE.
+       01  STOCHRSI-OUT-RECORD.
+           05 OUT-PCT-K          PIC 9(3)V99.
+           05 FILLER             PIC X.
+           05 OUT-PCT-D          PIC 9(3)V99.
+           05 FILLER             PIC X.
+           05 OUT-MARKER         PIC X(10).
+       FD  STOCHRSI-CSV-FILE.
+       01  STOCHRSI-CSV-RECORD.
+           05 CSV-LINE           PIC X(80).
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-PROGRAM    PIC X(10).
+           05 FILLER         PIC X.
+           05 AUD-STATUS     PIC X(4).
+           05 FILLER         PIC X.
+           05 AUD-COUNT      PIC 9(5).
+           05 FILLER         PIC X.
+           05 AUD-REJECTS    PIC 9(4).
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FS       PIC XX.
+       01  WS-AUDIT-PROGRAM  PIC X(10) VALUE "STOCHRSI".
+       01  WS-AUDIT-STATUS   PIC X(4).
+       01  WS-AUDIT-COUNT    PIC 9(5).
+       01  WS-AUDIT-REJECTS  PIC 9(4).
+       01  WS-PRICES-STATUS   PIC XX.
+           88  WS-PRICES-OK           VALUE "00".
+           88  WS-PRICES-EOF          VALUE "10".
+       01  WS-OUT-STATUS      PIC XX.
+       01  WS-CSV-STATUS      PIC XX.
+       01  WS-CSV-FLAG        PIC X(1) VALUE "N".
+           88  WS-CSV-ON      VALUE "Y".
+       01  WS-CSV-PCT-K       PIC 9(3)V99.
+       01  WS-CSV-PCT-D       PIC 9(3)V99.
+       01  WS-CMDLINE         PIC X(200).
+       01  WS-ARG1            PIC X(200).
+       01  WS-ARG2            PIC X(200).
+       01  WS-PRICES-PATH     PIC X(200).
+       01  WS-PRICES-TABLE.
+           05 WS-PRICE-ENTRY OCCURS 5000 TIMES
+              INDEXED BY WS-PRICE-IDX.
+              10 WS-PRICE-COMP3  PIC 9(5)V99 COMP-3.
+       01  WS-RSI-TABLE.
+           05 WS-RSI-ENTRY OCCURS 5000 TIMES
+              INDEXED BY WS-RSI-IDX
+              PIC 9(3)V99 COMP-3.
+       01  WS-RAWK-TABLE.
+           05 WS-RAWK-ENTRY OCCURS 5000 TIMES
+              INDEXED BY WS-RAWK-IDX
+              PIC 9(3)V99 COMP-3.
+       01  WS-SLOWK-TABLE.
+           05 WS-SLOWK-ENTRY OCCURS 5000 TIMES
+              INDEXED BY WS-SLOWK-IDX
+              PIC 9(3)V99 COMP-3.
+       01  WS-COUNT           PIC 9(4) COMP VALUE 0.
+       01  WS-REJECT-COUNT    PIC 9(4) COMP VALUE 0.
+       01  WS-MAX-PRICES     PIC 9(5) COMP VALUE 5000.
+       01  WS-NUMVAL-TEMP   PIC S9(5)V99 COMP-3.
+       01  WS-I               PIC 9(4) COMP.
+       01  WS-J               PIC 9(4) COMP.
+       01  WS-RSI-PERIOD      PIC 9(2) COMP VALUE 14.
+       01  WS-STOCH-PERIOD    PIC 9(2) COMP VALUE 14.
+       01  WS-SLOW-PERIOD     PIC 9(2) COMP VALUE 3.
+       01  WS-D-PERIOD        PIC 9(2) COMP VALUE 3.
+       01  WS-AVG-GAIN        PIC 9(5)V99 COMP-3.
+       01  WS-AVG-LOSS        PIC 9(5)V99 COMP-3.
+       01  WS-GAIN            PIC 9(5)V99 COMP-3.
+       01  WS-LOSS            PIC 9(5)V99 COMP-3.
+       01  WS-DIFF            PIC S9(5)V99 COMP-3.
+       01  WS-RS              PIC 9(5)V99 COMP-3.
+       01  WS-RSI             PIC 9(3)V99 COMP-3.
+       01  WS-RSI-PERIOD-LESS-1 PIC 9(2) COMP.
+       01  WS-HIGHEST-RSI     PIC 9(3)V99 COMP-3.
+       01  WS-LOWEST-RSI      PIC 9(3)V99 COMP-3.
+       01  WS-PCT-K           PIC 9(3)V99 COMP-3.
+       01  WS-PCT-D           PIC 9(3)V99 COMP-3.
+       01  WS-SUM-SLOW        PIC 9(5)V99 COMP-3.
+       01  WS-SUM-D           PIC 9(5)V99 COMP-3.
+       01  WS-START-IDX       PIC 9(4) COMP.
+       01  WS-START-SLOW      PIC 9(4) COMP.
+       01  WS-START-D         PIC 9(4) COMP.
+       01  WS-RSI-START       PIC 9(4) COMP.
+       01  WS-MARKER          PIC X(10).
+       01  WS-EXIT-CODE       PIC S9(4) COMP VALUE 0.
+       01  WS-ERROR-MSG       PIC X(100).
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "[DEBUG] 1000-INICIO - Programa STOCHRSI iniciado"
+           MOVE SPACES TO WS-CMDLINE
+           ACCEPT WS-CMDLINE FROM COMMAND-LINE
+           MOVE SPACES TO WS-ARG1 WS-ARG2
+           UNSTRING WS-CMDLINE DELIMITED BY ALL SPACE
+               INTO WS-ARG1 WS-ARG2
+           MOVE "prices.dat" TO WS-PRICES-PATH
+           EVALUATE TRUE
+               WHEN WS-ARG1 = "CSV"
+                   SET WS-CSV-ON TO TRUE
+                   IF WS-ARG2 NOT = SPACES
+                       MOVE WS-ARG2 TO WS-PRICES-PATH
+                   END-IF
+               WHEN WS-ARG2 = "CSV"
+                   SET WS-CSV-ON TO TRUE
+                   IF WS-ARG1 NOT = SPACES
+                       MOVE WS-ARG1 TO WS-PRICES-PATH
+                   END-IF
+               WHEN WS-ARG1 NOT = SPACES
+                   MOVE WS-ARG1 TO WS-PRICES-PATH
+           END-EVALUATE
+           DISPLAY "[DEBUG] 2000-LEER-PRECIOS - Leyendo archivo: "
+               WS-PRICES-PATH
+           PERFORM 2000-LEER-PRECIOS
+           IF WS-EXIT-CODE NOT = 0
+               MOVE "ERR " TO WS-AUDIT-STATUS
+               MOVE 0 TO WS-AUDIT-COUNT
+               MOVE 0 TO WS-AUDIT-REJECTS
+               PERFORM 9000-FINALIZAR
+               STOP RUN
+           END-IF
+           IF WS-COUNT < WS-RSI-PERIOD + WS-STOCH-PERIOD + 1
+               DISPLAY "ERROR: Need at least "
+                   WS-RSI-PERIOD " + " WS-STOCH-PERIOD " prices"
+               MOVE "ERR " TO WS-AUDIT-STATUS
+               MOVE WS-COUNT TO WS-AUDIT-COUNT
+               MOVE WS-REJECT-COUNT TO WS-AUDIT-REJECTS
+               PERFORM 9000-FINALIZAR
+               STOP RUN
+           END-IF
+           OPEN OUTPUT STOCHRSI-OUT-FILE
+           IF WS-CSV-ON
+               OPEN OUTPUT STOCHRSI-CSV-FILE
+               MOVE "PCTK,PCTD,MARKER" TO CSV-LINE
+               WRITE STOCHRSI-CSV-RECORD
+           END-IF
+           DISPLAY "[DEBUG] 3000-CALCULAR-RSI - Procesando "
+               WS-COUNT " precios con periodo " WS-RSI-PERIOD
+           PERFORM 3000-CALCULAR-RSI
+           DISPLAY "[DEBUG] 4000-CALCULAR-STOCHRSI - periodo "
+               WS-STOCH-PERIOD
+           PERFORM 4000-CALCULAR-STOCHRSI
+           DISPLAY "[DEBUG] 9000-FINALIZAR - "
+                   "Programa STOCHRSI finalizado"
+           MOVE "OK  " TO WS-AUDIT-STATUS
+           MOVE WS-COUNT TO WS-AUDIT-COUNT
+           MOVE WS-REJECT-COUNT TO WS-AUDIT-REJECTS
+           PERFORM 9000-FINALIZAR
+           STOP RUN.
+
+      * Aislado en su propio párrafo para que el EXIT PARAGRAPH del
+      * copybook regrese aquí en vez de caer en el párrafo siguiente
+      * cuando el archivo de precios no se puede abrir.
+       2000-LEER-PRECIOS.
+           COPY WS-PRICES-LOAD.
+
+      * Serie de RSI de Wilder, idéntica al esquema de RSI.COB - se
+      * guarda en WS-RSI-ENTRY para que 4000 la trate como la "serie
+      * de precios" de un Stochastic normal.
+       3000-CALCULAR-RSI.
+           MOVE 0 TO WS-AVG-GAIN
+           MOVE 0 TO WS-AVG-LOSS
+           COMPUTE WS-RSI-PERIOD-LESS-1 = WS-RSI-PERIOD - 1
+           PERFORM VARYING WS-I FROM 2 BY 1
+                   UNTIL WS-I > WS-RSI-PERIOD + 1
+               COMPUTE WS-DIFF = WS-PRICE-COMP3(WS-I) -
+                   WS-PRICE-COMP3(WS-I - 1)
+               IF WS-DIFF > 0
+                   ADD WS-DIFF TO WS-AVG-GAIN
+               ELSE
+                   SUBTRACT WS-DIFF FROM WS-AVG-LOSS
+               END-IF
+           END-PERFORM
+           COMPUTE WS-AVG-GAIN = WS-AVG-GAIN / WS-RSI-PERIOD
+           COMPUTE WS-AVG-LOSS = WS-AVG-LOSS / WS-RSI-PERIOD
+           COMPUTE WS-I = WS-RSI-PERIOD + 1
+           PERFORM 3100-GUARDAR-RSI
+           COMPUTE WS-RSI-START = WS-RSI-PERIOD + 2
+           PERFORM VARYING WS-I FROM WS-RSI-START BY 1
+                   UNTIL WS-I > WS-COUNT
+               COMPUTE WS-DIFF = WS-PRICE-COMP3(WS-I) -
+                   WS-PRICE-COMP3(WS-I - 1)
+               IF WS-DIFF > 0
+                   MOVE WS-DIFF TO WS-GAIN
+                   MOVE 0 TO WS-LOSS
+               ELSE
+                   MOVE 0 TO WS-GAIN
+                   COMPUTE WS-LOSS = 0 - WS-DIFF
+               END-IF
+               COMPUTE WS-AVG-GAIN =
+                   (WS-AVG-GAIN * WS-RSI-PERIOD-LESS-1 + WS-GAIN)
+                   / WS-RSI-PERIOD
+               COMPUTE WS-AVG-LOSS =
+                   (WS-AVG-LOSS * WS-RSI-PERIOD-LESS-1 + WS-LOSS)
+                   / WS-RSI-PERIOD
+               PERFORM 3100-GUARDAR-RSI
+           END-PERFORM
+           EXIT.
+
+       3100-GUARDAR-RSI.
+           IF WS-AVG-LOSS = 0
+               MOVE 100 TO WS-RSI
+           ELSE
+               COMPUTE WS-RS = WS-AVG-GAIN / WS-AVG-LOSS
+               COMPUTE WS-RSI ROUNDED = 100 - (100 / (1 + WS-RS))
+           END-IF
+           MOVE WS-RSI TO WS-RSI-ENTRY(WS-I)
+           EXIT.
+
+      * Mismo esquema que STOCHASTIC.COB (%K crudo -> suavizado ->
+      * %D) pero operando sobre WS-RSI-ENTRY en vez de high/low/close.
+       4000-CALCULAR-STOCHRSI.
+           COMPUTE WS-START-IDX = WS-RSI-START + WS-STOCH-PERIOD - 1
+           PERFORM VARYING WS-I FROM WS-START-IDX BY 1
+                   UNTIL WS-I > WS-COUNT
+               COMPUTE WS-START-IDX = WS-I - WS-STOCH-PERIOD + 1
+               MOVE WS-RSI-ENTRY(WS-I) TO WS-HIGHEST-RSI
+               MOVE WS-RSI-ENTRY(WS-I) TO WS-LOWEST-RSI
+               PERFORM VARYING WS-J FROM WS-START-IDX BY 1
+                       UNTIL WS-J > WS-I
+                   IF WS-RSI-ENTRY(WS-J) > WS-HIGHEST-RSI
+                       MOVE WS-RSI-ENTRY(WS-J) TO WS-HIGHEST-RSI
+                   END-IF
+                   IF WS-RSI-ENTRY(WS-J) < WS-LOWEST-RSI
+                       MOVE WS-RSI-ENTRY(WS-J) TO WS-LOWEST-RSI
+                   END-IF
+               END-PERFORM
+               COMPUTE WS-PCT-K ROUNDED = 100 *
+                   (WS-RSI-ENTRY(WS-I) - WS-LOWEST-RSI) /
+                   (WS-HIGHEST-RSI - WS-LOWEST-RSI + 0.0001)
+               MOVE WS-PCT-K TO WS-RAWK-ENTRY(WS-I)
+               MOVE SPACES TO WS-MARKER
+               COMPUTE WS-START-SLOW = WS-I - WS-SLOW-PERIOD + 1
+               IF WS-START-SLOW >= WS-START-IDX
+                   MOVE 0 TO WS-SUM-SLOW
+                   PERFORM VARYING WS-J FROM WS-START-SLOW BY 1
+                           UNTIL WS-J > WS-I
+                       ADD WS-RAWK-ENTRY(WS-J) TO WS-SUM-SLOW
+                   END-PERFORM
+                   COMPUTE WS-PCT-K ROUNDED =
+                       WS-SUM-SLOW / WS-SLOW-PERIOD
+                   MOVE WS-PCT-K TO WS-SLOWK-ENTRY(WS-I)
+                   COMPUTE WS-START-D = WS-I - WS-D-PERIOD + 1
+                   IF WS-START-D >= WS-START-SLOW
+                       MOVE 0 TO WS-SUM-D
+                       PERFORM VARYING WS-J FROM WS-START-D BY 1
+                               UNTIL WS-J > WS-I
+                           ADD WS-SLOWK-ENTRY(WS-J) TO WS-SUM-D
+                       END-PERFORM
+                       COMPUTE WS-PCT-D ROUNDED =
+                           WS-SUM-D / WS-D-PERIOD
+                       EVALUATE TRUE
+                           WHEN WS-PCT-K >= 80
+                               MOVE "OVERBOUGHT" TO WS-MARKER
+                           WHEN WS-PCT-K <= 20
+                               MOVE "OVERSOLD" TO WS-MARKER
+                       END-EVALUATE
+                       DISPLAY WS-PCT-K " " WS-PCT-D " " WS-MARKER
+                       PERFORM 4200-GRABAR-STOCHRSI
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       4200-GRABAR-STOCHRSI.
+           MOVE SPACES TO STOCHRSI-OUT-RECORD
+           MOVE WS-PCT-K TO OUT-PCT-K
+           MOVE WS-PCT-D TO OUT-PCT-D
+           MOVE WS-MARKER TO OUT-MARKER
+           WRITE STOCHRSI-OUT-RECORD
+           IF WS-CSV-ON
+               MOVE WS-PCT-K TO WS-CSV-PCT-K
+               MOVE WS-PCT-D TO WS-CSV-PCT-D
+               MOVE SPACES TO CSV-LINE
+               STRING WS-CSV-PCT-K "," WS-CSV-PCT-D ","
+                   FUNCTION TRIM(WS-MARKER)
+                   DELIMITED BY SIZE INTO CSV-LINE
+               WRITE STOCHRSI-CSV-RECORD
+           END-IF
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE FD-PRICES-FILE
+           CLOSE STOCHRSI-OUT-FILE
+           IF WS-CSV-ON
+               CLOSE STOCHRSI-CSV-FILE
+           END-IF
+           PERFORM GRABAR-AUDITORIA
+           EXIT.
+
+       GRABAR-AUDITORIA.
+           COPY WS-AUDIT-LOG.
+
+       9999-MANEJAR-ERROR-FS.
+           EVALUATE WS-PRICES-STATUS
+               WHEN "35"
+                   MOVE "ERROR: Archivo no encontrado" TO WS-ERROR-MSG
+               WHEN "39"
+                   MOVE "ERROR: Conflicto de atributos" TO WS-ERROR-MSG
+               WHEN OTHER
+                   STRING "ERROR: FILE STATUS = " WS-PRICES-STATUS
+                       INTO WS-ERROR-MSG
+           END-EVALUATE
+           DISPLAY WS-ERROR-MSG
+           MOVE 1 TO WS-EXIT-CODE
+           CLOSE FD-PRICES-FILE
+           EXIT.
