@@ -8,98 +8,285 @@
            SELECT FD-PRICES-FILE ASSIGN TO DYNAMIC WS-PRICES-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-PRICES-STATUS.
+           SELECT MACD-OUT-FILE ASSIGN TO "macd_output.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT MACD-SIGNALS-FILE ASSIGN TO "macd_signals.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIG-STATUS.
+           SELECT MACD-CSV-FILE ASSIGN TO "macd_output.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "audit_trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
        DATA DIVISION.
        FILE SECTION.
        FD  FD-PRICES-FILE.
        01  FD-PRICE-RECORD.
            05 FD-PRICE-RAW      PIC X(10).
+       FD  MACD-OUT-FILE.
+       01  MACD-OUT-RECORD.
+           05 OUT-MACD-LINE     PIC S9(5)V99
+                                 SIGN IS LEADING SEPARATE.
+           05 FILLER            PIC X.
+           05 OUT-SIGNAL-LINE   PIC S9(5)V99
+                                 SIGN IS LEADING SEPARATE.
+           05 FILLER            PIC X.
+           05 OUT-HISTOGRAM     PIC S9(5)V99
+                                 SIGN IS LEADING SEPARATE.
+      * Same shape as TRADER's SIGNAL-RECORD so crossover events feed
+      * straight into STRATEGY/TRADER.
+       FD  MACD-SIGNALS-FILE.
+       01  MACD-SIGNAL-RECORD.
+           05 SIG-OUT-PRICE     PIC 9(5)V99.
+           05 FILLER            PIC X.
+           05 SIG-OUT-TYPE      PIC X(1).
+       FD  MACD-CSV-FILE.
+       01  MACD-CSV-RECORD.
+           05 CSV-LINE          PIC X(80).
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-PROGRAM    PIC X(10).
+           05 FILLER         PIC X.
+           05 AUD-STATUS     PIC X(4).
+           05 FILLER         PIC X.
+           05 AUD-COUNT      PIC 9(5).
+           05 FILLER         PIC X.
+           05 AUD-REJECTS    PIC 9(4).
        WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FS       PIC XX.
+       01  WS-AUDIT-PROGRAM  PIC X(10) VALUE "MACD".
+       01  WS-AUDIT-STATUS   PIC X(4).
+       01  WS-AUDIT-COUNT    PIC 9(5).
+       01  WS-AUDIT-REJECTS  PIC 9(4).
        01  WS-PRICES-STATUS   PIC XX.
            88  WS-PRICES-OK           VALUE "00".
            88  WS-PRICES-EOF          VALUE "10".
+       01  WS-OUT-STATUS      PIC XX.
+       01  WS-SIG-STATUS      PIC XX.
+       01  WS-CSV-STATUS      PIC XX.
+       01  WS-CSV-FLAG        PIC X(1) VALUE "N".
+           88  WS-CSV-ON      VALUE "Y".
        01  WS-PRICES-PATH     PIC X(200).
        01  WS-PRICES-TABLE.
-           05 WS-PRICE-ENTRY OCCURS 1000 TIMES
+           05 WS-PRICE-ENTRY OCCURS 5000 TIMES
               INDEXED BY WS-PRICE-IDX.
               10 WS-PRICE-COMP3  PIC 9(5)V99 COMP-3.
        01  WS-COUNT           PIC 9(4) COMP VALUE 0.
+       01  WS-REJECT-COUNT    PIC 9(4) COMP VALUE 0.
+       01  WS-MAX-PRICES     PIC 9(5) COMP VALUE 5000.
+       01  WS-NUMVAL-TEMP   PIC S9(5)V99 COMP-3.
        01  WS-I               PIC 9(4) COMP.
-       01  WS-FAST            PIC 9(2) COMP VALUE 12.
-       01  WS-SLOW            PIC 9(2) COMP VALUE 26.
-       01  WS-SIGNAL          PIC 9(2) COMP VALUE 9.
+       01  WS-J               PIC 9(4) COMP.
+       01  WS-FAST            PIC 9(2)V99 COMP-3 VALUE 12.
+       01  WS-SLOW            PIC 9(2)V99 COMP-3 VALUE 26.
+       01  WS-SIGNAL          PIC 9(2)V99 COMP-3 VALUE 9.
        01  WS-EMA-FAST        PIC 9(7)V99 COMP-3.
        01  WS-EMA-SLOW        PIC 9(7)V99 COMP-3.
-       01  WS-EMA-SIGNAL      PIC 9(7)V99 COMP-3.
        01  WS-MACD-LINE       PIC S9(7)V99 COMP-3.
+       01  WS-EMA-SIGNAL      PIC S9(7)V99 COMP-3.
        01  WS-HISTOGRAM       PIC S9(7)V99 COMP-3.
-       01  WS-ALPHA-FAST      PIC V99.
-       01  WS-ALPHA-SLOW      PIC V99.
-       01  WS-ALPHA-SIGNAL    PIC V99.
+       01  WS-ALPHA-FAST      PIC V9(4) COMP-3.
+       01  WS-ALPHA-SLOW      PIC V9(4) COMP-3.
+       01  WS-ALPHA-SIGNAL    PIC V9(4) COMP-3.
        01  WS-TEMP1           PIC 9(7)V99 COMP-3.
        01  WS-TEMP2           PIC 9(7)V99 COMP-3.
        01  WS-TEMP3           PIC 9(7)V99 COMP-3.
        01  WS-TEMP4           PIC 9(7)V99 COMP-3.
+       01  WS-SUM             PIC 9(10)V99 COMP-3.
+       01  WS-WARMUP-FLAG     PIC X(1) VALUE "N".
+           88  WS-WARMUP-ON   VALUE "Y".
+       01  WS-PREV-STATE      PIC X(1) VALUE SPACES.
+           88  WS-PREV-NONE       VALUE SPACES.
+           88  WS-PREV-MACD-UP    VALUE "U".
+           88  WS-PREV-MACD-DOWN  VALUE "D".
+       01  WS-ARGC            PIC 9(2) COMP.
+       01  WS-ARG-IDX         PIC 9(2) COMP.
+       01  WS-ARG1            PIC X(200).
+       01  WS-ARG2            PIC X(200).
+       01  WS-ARG-RAW         PIC X(200).
+       01  WS-FILTERED-ARGC   PIC 9(2) COMP.
        01  WS-EXIT-CODE       PIC S9(4) COMP VALUE 0.
        01  WS-ERROR-MSG       PIC X(100).
        PROCEDURE DIVISION.
        MAIN.
            DISPLAY "[DEBUG] 1000-INICIO - Programa MACD iniciado"
-           ACCEPT WS-PRICES-PATH FROM COMMAND-LINE
-           IF WS-PRICES-PATH = SPACES
-               MOVE "prices.dat" TO WS-PRICES-PATH
-           END-IF
-           DISPLAY "[DEBUG] 2000-LEER-PRECIOS - Leyendo archivo: " 
+           PERFORM 1000-LEER-PARAMETROS
+           DISPLAY "[DEBUG] 2000-LEER-PRECIOS - Leyendo archivo: "
                WS-PRICES-PATH
-           COPY WS-PRICES-LOAD.
+           PERFORM 2000-LEER-PRECIOS
            IF WS-EXIT-CODE NOT = 0
+               MOVE "ERR " TO WS-AUDIT-STATUS
+               MOVE 0 TO WS-AUDIT-COUNT
+               MOVE 0 TO WS-AUDIT-REJECTS
                PERFORM 9000-FINALIZAR
                STOP RUN
            END-IF
-           DISPLAY "[DEBUG] 3000-CALCULAR-MACD - Procesando " WS-COUNT 
+           OPEN OUTPUT MACD-OUT-FILE
+           OPEN OUTPUT MACD-SIGNALS-FILE
+           IF WS-CSV-ON
+               OPEN OUTPUT MACD-CSV-FILE
+               MOVE "MACD,SIGNAL,HISTOGRAM" TO CSV-LINE
+               WRITE MACD-CSV-RECORD
+           END-IF
+           DISPLAY "[DEBUG] 3000-CALCULAR-MACD - Procesando " WS-COUNT
                " precios"
            PERFORM 3000-CALCULAR-MACD
            DISPLAY "[DEBUG] 9000-FINALIZAR - "
                    "Programa MACD finalizado"
+           MOVE "OK  " TO WS-AUDIT-STATUS
+           MOVE WS-COUNT TO WS-AUDIT-COUNT
+           MOVE WS-REJECT-COUNT TO WS-AUDIT-REJECTS
            PERFORM 9000-FINALIZAR
            STOP RUN.
 
+      * Aislado en su propio párrafo para que el EXIT PARAGRAPH del
+      * copybook regrese aquí en vez de caer en el párrafo siguiente
+      * cuando el archivo de precios no se puede abrir.
+       2000-LEER-PRECIOS.
+           COPY WS-PRICES-LOAD.
+
+       1000-LEER-PARAMETROS.
+           MOVE "prices.dat" TO WS-PRICES-PATH.
+           MOVE SPACES TO WS-ARG1 WS-ARG2.
+           MOVE 0 TO WS-FILTERED-ARGC.
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER.
+           PERFORM VARYING WS-ARG-IDX FROM 1 BY 1
+                   UNTIL WS-ARG-IDX > WS-ARGC
+               DISPLAY WS-ARG-IDX UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG-RAW FROM ARGUMENT-VALUE
+               IF WS-ARG-RAW = "CSV"
+                   SET WS-CSV-ON TO TRUE
+               ELSE
+                   ADD 1 TO WS-FILTERED-ARGC
+                   IF WS-FILTERED-ARGC = 1
+                       MOVE WS-ARG-RAW TO WS-ARG1
+                   ELSE
+                       MOVE WS-ARG-RAW TO WS-ARG2
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-ARG1 NOT = SPACES AND WS-ARG1 NOT = "WARMUP"
+               MOVE WS-ARG1 TO WS-PRICES-PATH
+           END-IF
+           IF WS-ARG1 = "WARMUP" OR WS-ARG2 = "WARMUP"
+               SET WS-WARMUP-ON TO TRUE
+           END-IF
+           EXIT.
+
        3000-CALCULAR-MACD.
            COMPUTE WS-ALPHA-FAST = 2 / (WS-FAST + 1)
            COMPUTE WS-ALPHA-SLOW = 2 / (WS-SLOW + 1)
            COMPUTE WS-ALPHA-SIGNAL = 2 / (WS-SIGNAL + 1)
-           MOVE WS-PRICE-COMP3(1) TO WS-EMA-FAST
-           MOVE WS-PRICE-COMP3(1) TO WS-EMA-SLOW
-           PERFORM VARYING WS-I FROM 2 BY 1
+           IF WS-WARMUP-ON
+               PERFORM 3100-SEED-CON-SMA
+           ELSE
+               MOVE WS-PRICE-COMP3(1) TO WS-EMA-FAST
+               MOVE WS-PRICE-COMP3(1) TO WS-EMA-SLOW
+           END-IF
+           MOVE 0 TO WS-EMA-SIGNAL
+           PERFORM VARYING WS-I FROM 1 BY 1
                    UNTIL WS-I > WS-COUNT
-               COMPUTE WS-TEMP1 = WS-PRICE-COMP3(WS-I) *
-                   WS-ALPHA-FAST
-               COMPUTE WS-TEMP2 = WS-EMA-FAST *
-                   (1 - WS-ALPHA-FAST)
-               COMPUTE WS-EMA-FAST ROUNDED = WS-TEMP1 + WS-TEMP2
-               COMPUTE WS-TEMP3 = WS-PRICE-COMP3(WS-I) *
-                   WS-ALPHA-SLOW
-               COMPUTE WS-TEMP4 = WS-EMA-SLOW *
-                   (1 - WS-ALPHA-SLOW)
-               COMPUTE WS-EMA-SLOW ROUNDED = WS-TEMP3 + WS-TEMP4
+               IF WS-I > 1
+                   COMPUTE WS-TEMP1 = WS-PRICE-COMP3(WS-I) *
+                       WS-ALPHA-FAST
+                   COMPUTE WS-TEMP2 = WS-EMA-FAST *
+                       (1 - WS-ALPHA-FAST)
+                   COMPUTE WS-EMA-FAST ROUNDED = WS-TEMP1 + WS-TEMP2
+                   COMPUTE WS-TEMP3 = WS-PRICE-COMP3(WS-I) *
+                       WS-ALPHA-SLOW
+                   COMPUTE WS-TEMP4 = WS-EMA-SLOW *
+                       (1 - WS-ALPHA-SLOW)
+                   COMPUTE WS-EMA-SLOW ROUNDED = WS-TEMP3 + WS-TEMP4
+               END-IF
+               COMPUTE WS-MACD-LINE ROUNDED =
+                   WS-EMA-FAST - WS-EMA-SLOW
+               IF WS-I = 1
+                   MOVE WS-MACD-LINE TO WS-EMA-SIGNAL
+               ELSE
+                   COMPUTE WS-EMA-SIGNAL ROUNDED = WS-MACD-LINE *
+                       WS-ALPHA-SIGNAL + WS-EMA-SIGNAL *
+                       (1 - WS-ALPHA-SIGNAL)
+               END-IF
+               COMPUTE WS-HISTOGRAM ROUNDED = WS-MACD-LINE -
+                   WS-EMA-SIGNAL
+               PERFORM WRITE-MACD-ROW
+               PERFORM CHECK-CROSSOVER
            END-PERFORM
-           COMPUTE WS-MACD-LINE ROUNDED = WS-EMA-FAST - WS-EMA-SLOW
-           MOVE WS-MACD-LINE TO WS-EMA-SIGNAL
-           PERFORM VARYING WS-I FROM 2 BY 1
-                   UNTIL WS-I > WS-SIGNAL
-               COMPUTE WS-EMA-SIGNAL ROUNDED = WS-MACD-LINE *
-                   WS-ALPHA-SIGNAL + WS-EMA-SIGNAL *
-                   (1 - WS-ALPHA-SIGNAL)
-           END-PERFORM
-           COMPUTE WS-HISTOGRAM ROUNDED = WS-MACD-LINE -
-               WS-EMA-SIGNAL
            DISPLAY WS-MACD-LINE " " WS-EMA-SIGNAL " "
                WS-HISTOGRAM
            EXIT.
 
+      * Seeds both EMAs from the average of the first WS-SLOW prices
+      * instead of the first price alone, matching the way most
+      * charting vendors warm up the MACD so early bars line up.
+       3100-SEED-CON-SMA.
+           MOVE 0 TO WS-SUM
+           PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > WS-SLOW
+               ADD WS-PRICE-COMP3(WS-J) TO WS-SUM
+           END-PERFORM
+           COMPUTE WS-EMA-FAST ROUNDED = WS-SUM / WS-SLOW
+           MOVE WS-EMA-FAST TO WS-EMA-SLOW
+           EXIT.
+
+       WRITE-MACD-ROW.
+           MOVE SPACES TO MACD-OUT-RECORD.
+           MOVE WS-MACD-LINE TO OUT-MACD-LINE.
+           MOVE WS-EMA-SIGNAL TO OUT-SIGNAL-LINE.
+           MOVE WS-HISTOGRAM TO OUT-HISTOGRAM.
+           WRITE MACD-OUT-RECORD.
+           IF WS-CSV-ON
+               MOVE SPACES TO CSV-LINE
+               STRING OUT-MACD-LINE "," OUT-SIGNAL-LINE ","
+                   OUT-HISTOGRAM
+                   DELIMITED BY SIZE INTO CSV-LINE
+               WRITE MACD-CSV-RECORD
+           END-IF.
+           EXIT.
+
+      * Emits a BUY/SELL record only on the day the MACD line
+      * actually crosses its signal line (not every day it happens
+      * to be above or below it).
+       CHECK-CROSSOVER.
+           IF WS-MACD-LINE > WS-EMA-SIGNAL
+               IF WS-PREV-MACD-DOWN OR WS-PREV-NONE
+                   PERFORM WRITE-SIGNAL-ROW
+                   MOVE "B" TO SIG-OUT-TYPE
+                   WRITE MACD-SIGNAL-RECORD
+               END-IF
+               SET WS-PREV-MACD-UP TO TRUE
+           ELSE
+               IF WS-MACD-LINE < WS-EMA-SIGNAL
+                   IF WS-PREV-MACD-UP OR WS-PREV-NONE
+                       PERFORM WRITE-SIGNAL-ROW
+                       MOVE "S" TO SIG-OUT-TYPE
+                       WRITE MACD-SIGNAL-RECORD
+                   END-IF
+                   SET WS-PREV-MACD-DOWN TO TRUE
+               END-IF
+           END-IF
+           EXIT.
+
+       WRITE-SIGNAL-ROW.
+           MOVE SPACES TO MACD-SIGNAL-RECORD.
+           MOVE WS-PRICE-COMP3(WS-I) TO SIG-OUT-PRICE.
+           EXIT.
+
        9000-FINALIZAR.
            CLOSE FD-PRICES-FILE
+           CLOSE MACD-OUT-FILE
+           CLOSE MACD-SIGNALS-FILE
+           IF WS-CSV-ON
+               CLOSE MACD-CSV-FILE
+           END-IF
+           PERFORM GRABAR-AUDITORIA
            EXIT.
 
+       GRABAR-AUDITORIA.
+           COPY WS-AUDIT-LOG.
+
        9999-MANEJAR-ERROR-FS.
            EVALUATE WS-PRICES-STATUS
                WHEN "35"
