@@ -6,6 +6,20 @@
            SELECT SIGNALS-FILE ASSIGN TO DYNAMIC WS-SIGNALS-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
+           SELECT LEDGER-FILE ASSIGN TO "trade_ledger.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LED-TRADE-NUM
+               FILE STATUS IS WS-LEDGER-FS.
+           SELECT EQUITY-FILE ASSIGN TO "equity_curve.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EQUITY-FS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "trader_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FS.
+           SELECT AUDIT-FILE ASSIGN TO "audit_trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
        DATA DIVISION.
        FILE SECTION.
        FD  SIGNALS-FILE.
@@ -13,65 +27,473 @@
            05 SIGNAL-PRICE    PIC 9(5)V99.
            05 FILLER          PIC X.
            05 SIGNAL-TYPE     PIC X(1).
+       FD  LEDGER-FILE.
+       01  LEDGER-RECORD.
+           05 LED-TRADE-NUM   PIC 9(5).
+           05 FILLER          PIC X.
+           05 LED-TYPE        PIC X(5).
+           05 FILLER          PIC X.
+           05 LED-ENTRY       PIC 9(5)V99.
+           05 FILLER          PIC X.
+           05 LED-EXIT        PIC 9(5)V99.
+           05 FILLER          PIC X.
+           05 LED-SHARES      PIC 9(5).
+           05 FILLER          PIC X.
+           05 LED-PNL         PIC S9(7)V99 SIGN IS LEADING SEPARATE.
+           05 FILLER          PIC X.
+           05 LED-CAPITAL     PIC 9(9)V99.
+       FD  EQUITY-FILE.
+       01  EQUITY-RECORD.
+           05 EQ-CAPITAL      PIC 9(9)V99.
+           05 FILLER          PIC X.
+           05 EQ-DRAWDOWN-PCT PIC 9(3)V99.
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05 CKPT-FILE-IDX     PIC 9(3).
+           05 FILLER            PIC X.
+           05 CKPT-CAPITAL      PIC 9(9)V99.
+           05 FILLER            PIC X.
+           05 CKPT-POSITION     PIC S9(1).
+           05 FILLER            PIC X.
+           05 CKPT-TRADE-PRICE  PIC 9(5)V99.
+           05 FILLER            PIC X.
+           05 CKPT-SHARES       PIC 9(5).
+           05 FILLER            PIC X.
+           05 CKPT-TRADE-COUNT  PIC 9(5).
+           05 FILLER            PIC X.
+           05 CKPT-WIN-COUNT    PIC 9(5).
+           05 FILLER            PIC X.
+           05 CKPT-PEAK-EQUITY  PIC 9(9)V99.
+           05 FILLER            PIC X.
+           05 CKPT-MAX-DD-PCT   PIC 9(3)V99.
+           05 FILLER            PIC X.
+           05 CKPT-SUM-RET      PIC S9(5)V99 SIGN IS LEADING SEPARATE.
+           05 FILLER            PIC X.
+           05 CKPT-SUMSQ-RET    PIC 9(9)V9999.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-PROGRAM    PIC X(10).
+           05 FILLER         PIC X.
+           05 AUD-STATUS     PIC X(4).
+           05 FILLER         PIC X.
+           05 AUD-COUNT      PIC 9(5).
+           05 FILLER         PIC X.
+           05 AUD-REJECTS    PIC 9(4).
        WORKING-STORAGE SECTION.
        01  WS-FS              PIC XX.
            88  WS-FS-OK       VALUE "00".
            88  WS-FS-EOF      VALUE "10".
+       01  WS-LEDGER-FS       PIC XX.
+       01  WS-EQUITY-FS       PIC XX.
+       01  WS-CKPT-FS         PIC XX.
+       01  WS-AUDIT-FS        PIC XX.
+       01  WS-AUDIT-PROGRAM   PIC X(10) VALUE "TRADER".
+       01  WS-AUDIT-STATUS    PIC X(4).
+       01  WS-AUDIT-COUNT     PIC 9(5).
+       01  WS-AUDIT-REJECTS   PIC 9(4).
        01  WS-SIGNALS-PATH    PIC X(200).
-       01  WS-CAPITAL         PIC 9(7)V99 COMP-3 VALUE 10000.00.
-       01  WS-POSITION        PIC S9(4) COMP.
+       01  WS-PATH-TABLE.
+           05 WS-PATH-ENTRY OCCURS 50 TIMES
+              INDEXED BY WS-PATH-IDX
+              PIC X(200).
+       01  WS-PATH-COUNT      PIC 9(3) COMP VALUE 0.
+       01  WS-MAX-PATHS       PIC 9(3) COMP VALUE 50.
+       01  WS-FILE-IDX        PIC 9(3) COMP VALUE 0.
+       01  WS-FILE-ERROR      PIC X(1) VALUE "N".
+           88  WS-FILE-FAILED VALUE "Y".
+       01  WS-BATCH-ERROR     PIC X(1) VALUE "N".
+           88  WS-BATCH-FAILED VALUE "Y".
+       01  WS-RESTART-IDX     PIC 9(3) COMP VALUE 0.
+       01  WS-STARTING-CAPITAL PIC 9(9)V99 COMP-3 VALUE 10000.00.
+       01  WS-CAPITAL         PIC 9(9)V99 COMP-3.
+       01  WS-POSITION        PIC S9(1) COMP VALUE 0.
+           88  WS-FLAT        VALUE 0.
+           88  WS-LONG        VALUE 1.
+           88  WS-SHORT       VALUE -1.
        01  WS-TRADE-PRICE     PIC 9(5)V99 COMP-3.
-       01  WS-TRADE-COUNT     PIC 9(4) COMP VALUE 0.
-       01  WS-WIN-COUNT       PIC 9(4) COMP VALUE 0.
+       01  WS-SHARES          PIC 9(5) COMP.
+       01  WS-TRADE-COUNT     PIC 9(5) COMP VALUE 0.
+       01  WS-WIN-COUNT       PIC 9(5) COMP VALUE 0.
+       01  WS-RISK-PCT        PIC 9V99 COMP-3 VALUE 1.00.
+       01  WS-STOP-LOSS-PCT   PIC 9V999 COMP-3 VALUE 0.050.
+       01  WS-TAKE-PROFIT-PCT PIC 9V999 COMP-3 VALUE 0.100.
+       01  WS-COMMISSION-PCT  PIC 9V999 COMP-3 VALUE 0.001.
+       01  WS-SLIPPAGE-PCT    PIC 9V999 COMP-3 VALUE 0.001.
+       01  WS-FILL-PRICE      PIC 9(5)V99 COMP-3.
+       01  WS-COMMISSION-AMT  PIC 9(7)V99 COMP-3.
+       01  WS-EXIT-PRICE      PIC 9(5)V99 COMP-3.
+       01  WS-GROSS-PNL       PIC S9(7)V99 COMP-3.
+       01  WS-NET-PNL         PIC S9(7)V99 COMP-3.
+       01  WS-TRADE-RETURN    PIC S9(5)V99 COMP-3.
+       01  WS-STOP-PRICE      PIC 9(5)V99 COMP-3.
+       01  WS-TARGET-PRICE    PIC 9(5)V99 COMP-3.
+       01  WS-PEAK-EQUITY     PIC 9(9)V99 COMP-3.
+       01  WS-DRAWDOWN-PCT    PIC 9(3)V99 COMP-3.
+       01  WS-MAX-DRAWDOWN-PCT PIC 9(3)V99 COMP-3.
+       01  WS-SUM-RETURN      PIC S9(5)V99 COMP-3.
+       01  WS-SUMSQ-RETURN    PIC 9(9)V9999 COMP-3.
+       01  WS-MEAN-RETURN     PIC S9(5)V9999 COMP-3.
+       01  WS-VARIANCE-RETURN PIC S9(9)V9999 COMP-3.
+       01  WS-STDDEV-RETURN   PIC 9(5)V9999 COMP-3.
+       01  WS-SHARPE-RATIO    PIC S9(3)V9999 COMP-3.
+       01  WS-CKPT-EXISTS     PIC X(1) VALUE "N".
+           88  WS-CKPT-FOUND  VALUE "Y".
+       01  WS-ARGC            PIC 9(2) COMP.
+       01  WS-ARG-IDX         PIC 9(2) COMP.
+       01  WS-ARG1            PIC X(200).
+       01  WS-NUMVAL-RC       PIC 9(3) COMP.
+       01  WS-ERROR-MSG       PIC X(100).
        PROCEDURE DIVISION.
        MAIN.
-           PERFORM INPUT-SIGNALS.
-           IF WS-TRADE-COUNT = 0
+           PERFORM 1000-LEER-PARAMETROS.
+           PERFORM 1100-CARGAR-CHECKPOINT.
+           IF WS-PATH-COUNT = 0
                DISPLAY "10000.00 0 0"
-               PERFORM CLEANUP
+               MOVE "ERR " TO WS-AUDIT-STATUS
+               MOVE 0 TO WS-AUDIT-COUNT
+               MOVE 0 TO WS-AUDIT-REJECTS
+               PERFORM GRABAR-AUDITORIA
                STOP RUN
            END-IF.
-           PERFORM PROCESS-TRADES.
-           PERFORM CLEANUP.
+           PERFORM 2000-PROCESAR-ARCHIVOS.
+           IF NOT WS-BATCH-FAILED
+               PERFORM 2950-BORRAR-CHECKPOINT
+           END-IF.
+           PERFORM 3000-REPORTAR-RESULTADOS.
+           MOVE "OK  " TO WS-AUDIT-STATUS.
+           MOVE WS-TRADE-COUNT TO WS-AUDIT-COUNT.
+           MOVE 0 TO WS-AUDIT-REJECTS.
+           PERFORM GRABAR-AUDITORIA.
            STOP RUN.
 
-       INPUT-SIGNALS.
-           ACCEPT WS-SIGNALS-PATH FROM COMMAND-LINE.
-           IF WS-SIGNALS-PATH = SPACES
-               MOVE "signals.txt" TO WS-SIGNALS-PATH
-           END-IF.
-           OPEN INPUT SIGNALS-FILE.
+       1000-LEER-PARAMETROS.
+           MOVE 0 TO WS-PATH-COUNT
+           MOVE SPACES TO WS-ARG1
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER
+           PERFORM VARYING WS-ARG-IDX FROM 1 BY 1
+                   UNTIL WS-ARG-IDX > WS-ARGC
+               DISPLAY WS-ARG-IDX UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG1 FROM ARGUMENT-VALUE
+               MOVE FUNCTION TEST-NUMVAL(WS-ARG1) TO WS-NUMVAL-RC
+               IF WS-NUMVAL-RC = 0
+                   COMPUTE WS-STARTING-CAPITAL =
+                       FUNCTION NUMVAL(WS-ARG1)
+               ELSE
+                   IF WS-PATH-COUNT >= WS-MAX-PATHS
+                       DISPLAY "WARNING: archivo descartado, limite "
+                           WS-MAX-PATHS " alcanzado: " WS-ARG1
+                   ELSE
+                       ADD 1 TO WS-PATH-COUNT
+                       MOVE WS-ARG1 TO WS-PATH-ENTRY(WS-PATH-COUNT)
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-PATH-COUNT = 0
+               ADD 1 TO WS-PATH-COUNT
+               MOVE "signals.txt" TO WS-PATH-ENTRY(WS-PATH-COUNT)
+           END-IF
+           EXIT.
+
+      * Si existe un checkpoint de una corrida anterior, se retoma el
+      * estado de cartera justo después del último archivo completado
+      * en vez de volver a procesar todo el lote desde cero.
+       1100-CARGAR-CHECKPOINT.
+           MOVE WS-STARTING-CAPITAL TO WS-CAPITAL
+           MOVE WS-STARTING-CAPITAL TO WS-PEAK-EQUITY
+           MOVE 0 TO WS-POSITION
+           MOVE 0 TO WS-TRADE-COUNT
+           MOVE 0 TO WS-WIN-COUNT
+           MOVE 0 TO WS-MAX-DRAWDOWN-PCT
+           MOVE 0 TO WS-SUM-RETURN
+           MOVE 0 TO WS-SUMSQ-RETURN
+           MOVE 0 TO WS-RESTART-IDX
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       SET WS-CKPT-FOUND TO TRUE
+                       MOVE CKPT-FILE-IDX TO WS-RESTART-IDX
+                       MOVE CKPT-CAPITAL TO WS-CAPITAL
+                       MOVE CKPT-POSITION TO WS-POSITION
+                       MOVE CKPT-TRADE-PRICE TO WS-TRADE-PRICE
+                       MOVE CKPT-SHARES TO WS-SHARES
+                       MOVE CKPT-TRADE-COUNT TO WS-TRADE-COUNT
+                       MOVE CKPT-WIN-COUNT TO WS-WIN-COUNT
+                       MOVE CKPT-PEAK-EQUITY TO WS-PEAK-EQUITY
+                       MOVE CKPT-MAX-DD-PCT TO WS-MAX-DRAWDOWN-PCT
+                       MOVE CKPT-SUM-RET TO WS-SUM-RETURN
+                       MOVE CKPT-SUMSQ-RET TO WS-SUMSQ-RETURN
+                       DISPLAY "[CHECKPOINT] Reanudando tras archivo "
+                           WS-RESTART-IDX
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+      * Una corrida que no reanuda arranca WS-TRADE-COUNT en 1, asi que
+      * si trade_ledger.dat quedo con filas de una corrida anterior
+      * completa (el checkpoint se borra al terminar con exito) hay que
+      * vaciarlo aqui - si no, el WRITE de 2800 choca con una clave ya
+      * existente y INDEXED la descarta sin avisar.
+           IF NOT WS-CKPT-FOUND
+               OPEN OUTPUT LEDGER-FILE
+               CLOSE LEDGER-FILE
+           END-IF
+           EXIT.
+
+       2000-PROCESAR-ARCHIVOS.
+           PERFORM VARYING WS-FILE-IDX FROM 1 BY 1
+                   UNTIL WS-FILE-IDX > WS-PATH-COUNT
+               IF WS-FILE-IDX > WS-RESTART-IDX
+                   MOVE "N" TO WS-FILE-ERROR
+                   MOVE WS-PATH-ENTRY(WS-FILE-IDX) TO WS-SIGNALS-PATH
+                   PERFORM 2100-PROCESAR-UN-ARCHIVO
+                   IF WS-FILE-FAILED
+                       SET WS-BATCH-FAILED TO TRUE
+                       DISPLAY "[RESUMEN] archivo " WS-FILE-IDX
+                           " (" WS-SIGNALS-PATH ") FALLÓ, checkpoint "
+                           "no avanza"
+                   ELSE
+                       DISPLAY "[RESUMEN] archivo " WS-FILE-IDX
+                           " (" WS-SIGNALS-PATH ") OK - capital="
+                           WS-CAPITAL " operaciones=" WS-TRADE-COUNT
+                       PERFORM 2900-GRABAR-CHECKPOINT
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       2100-PROCESAR-UN-ARCHIVO.
+           OPEN INPUT SIGNALS-FILE
            IF NOT WS-FS-OK
-               DISPLAY "ERROR: Cannot open " WS-SIGNALS-PATH
-               STOP RUN
-           END-IF.
-           MOVE 0 TO WS-TRADE-COUNT.
-           MOVE 0 TO WS-WIN-COUNT.
-           MOVE 0 TO WS-POSITION.
-           MOVE 10000.00 TO WS-CAPITAL.
+               PERFORM 9999-MANEJAR-ERROR-FS
+               SET WS-FILE-FAILED TO TRUE
+               EXIT PARAGRAPH
+           END-IF
            PERFORM UNTIL WS-FS-EOF
                READ SIGNALS-FILE INTO SIGNAL-RECORD
                    AT END SET WS-FS-EOF TO TRUE
-                   NOT AT END
-                       EVALUATE TRUE
-                           WHEN SIGNAL-TYPE = 'B' AND WS-POSITION = 0
-                               MOVE SIGNAL-PRICE TO WS-TRADE-PRICE
-                               MOVE 1 TO WS-POSITION
-                           WHEN SIGNAL-TYPE = 'S' AND WS-POSITION = 1
-                               COMPUTE WS-CAPITAL = WS-CAPITAL +
-                                   (SIGNAL-PRICE - WS-TRADE-PRICE)
-                               IF SIGNAL-PRICE > WS-TRADE-PRICE
-                                   ADD 1 TO WS-WIN-COUNT
-                               END-IF
-                               ADD 1 TO WS-TRADE-COUNT
-                               MOVE 0 TO WS-POSITION
-                       END-EVALUATE
+                   NOT AT END PERFORM 2200-PROCESAR-BARRA
                END-READ
-           END-PERFORM.
-           CLOSE SIGNALS-FILE.
+           END-PERFORM
+           MOVE "00" TO WS-FS
+           CLOSE SIGNALS-FILE
+           EXIT.
+
+      * Cada registro es una barra: casi todas llegan con SIGNAL-TYPE
+      * en blanco (solo llevan el precio para vigilar stop/take-profit
+      * mientras hay posición abierta); 'B'/'S' son las barras de
+      * señal que abren o cierran una posición.
+       2200-PROCESAR-BARRA.
+           IF NOT WS-FLAT
+               PERFORM 2300-VIGILAR-SALIDA
+           END-IF
+           EVALUATE TRUE
+               WHEN SIGNAL-TYPE = 'B' AND WS-FLAT
+                   PERFORM 2400-ABRIR-LARGO
+               WHEN SIGNAL-TYPE = 'S' AND WS-FLAT
+                   PERFORM 2500-ABRIR-CORTO
+               WHEN SIGNAL-TYPE = 'S' AND WS-LONG
+                   PERFORM 2600-CERRAR-POSICION
+               WHEN SIGNAL-TYPE = 'B' AND WS-SHORT
+                   PERFORM 2600-CERRAR-POSICION
+           END-EVALUATE
+           EXIT.
+
+      * Si el precio de la barra actual ya perforó el stop-loss o el
+      * take-profit de la posición abierta, se cierra ahí mismo sin
+      * esperar la próxima señal 'B'/'S'.
+       2300-VIGILAR-SALIDA.
+           IF WS-LONG
+               COMPUTE WS-STOP-PRICE =
+                   WS-TRADE-PRICE * (1 - WS-STOP-LOSS-PCT)
+               COMPUTE WS-TARGET-PRICE =
+                   WS-TRADE-PRICE * (1 + WS-TAKE-PROFIT-PCT)
+               IF SIGNAL-PRICE <= WS-STOP-PRICE
+                   OR SIGNAL-PRICE >= WS-TARGET-PRICE
+                   PERFORM 2600-CERRAR-POSICION
+               END-IF
+           END-IF
+           IF WS-SHORT
+               COMPUTE WS-STOP-PRICE =
+                   WS-TRADE-PRICE * (1 + WS-STOP-LOSS-PCT)
+               COMPUTE WS-TARGET-PRICE =
+                   WS-TRADE-PRICE * (1 - WS-TAKE-PROFIT-PCT)
+               IF SIGNAL-PRICE >= WS-STOP-PRICE
+                   OR SIGNAL-PRICE <= WS-TARGET-PRICE
+                   PERFORM 2600-CERRAR-POSICION
+               END-IF
+           END-IF
+           EXIT.
+
+       2400-ABRIR-LARGO.
+           COMPUTE WS-FILL-PRICE =
+               SIGNAL-PRICE * (1 + WS-SLIPPAGE-PCT)
+           COMPUTE WS-SHARES =
+               WS-CAPITAL * WS-RISK-PCT / WS-FILL-PRICE
+           IF WS-SHARES = 0
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-COMMISSION-AMT =
+               WS-FILL-PRICE * WS-SHARES * WS-COMMISSION-PCT
+           SUBTRACT WS-COMMISSION-AMT FROM WS-CAPITAL
+           MOVE WS-FILL-PRICE TO WS-TRADE-PRICE
+           SET WS-LONG TO TRUE
+           EXIT.
+
+       2500-ABRIR-CORTO.
+           COMPUTE WS-FILL-PRICE =
+               SIGNAL-PRICE * (1 - WS-SLIPPAGE-PCT)
+           COMPUTE WS-SHARES =
+               WS-CAPITAL * WS-RISK-PCT / WS-FILL-PRICE
+           IF WS-SHARES = 0
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-COMMISSION-AMT =
+               WS-FILL-PRICE * WS-SHARES * WS-COMMISSION-PCT
+           SUBTRACT WS-COMMISSION-AMT FROM WS-CAPITAL
+           MOVE WS-FILL-PRICE TO WS-TRADE-PRICE
+           SET WS-SHORT TO TRUE
+           EXIT.
+
+       2600-CERRAR-POSICION.
+           IF WS-LONG
+               COMPUTE WS-EXIT-PRICE =
+                   SIGNAL-PRICE * (1 - WS-SLIPPAGE-PCT)
+               COMPUTE WS-GROSS-PNL =
+                   (WS-EXIT-PRICE - WS-TRADE-PRICE) * WS-SHARES
+               MOVE "LONG " TO LED-TYPE
+           ELSE
+               COMPUTE WS-EXIT-PRICE =
+                   SIGNAL-PRICE * (1 + WS-SLIPPAGE-PCT)
+               COMPUTE WS-GROSS-PNL =
+                   (WS-TRADE-PRICE - WS-EXIT-PRICE) * WS-SHARES
+               MOVE "SHORT" TO LED-TYPE
+           END-IF
+           COMPUTE WS-COMMISSION-AMT =
+               WS-EXIT-PRICE * WS-SHARES * WS-COMMISSION-PCT
+           COMPUTE WS-NET-PNL = WS-GROSS-PNL - WS-COMMISSION-AMT
+           ADD WS-NET-PNL TO WS-CAPITAL
+           COMPUTE WS-TRADE-RETURN ROUNDED =
+               100 * WS-NET-PNL / (WS-TRADE-PRICE * WS-SHARES)
+           ADD WS-TRADE-RETURN TO WS-SUM-RETURN
+           COMPUTE WS-SUMSQ-RETURN =
+               WS-SUMSQ-RETURN + (WS-TRADE-RETURN * WS-TRADE-RETURN)
+           IF WS-NET-PNL > 0
+               ADD 1 TO WS-WIN-COUNT
+           END-IF
+           ADD 1 TO WS-TRADE-COUNT
+           PERFORM 2700-ACTUALIZAR-DRAWDOWN
+           PERFORM 2800-GRABAR-LEDGER-Y-EQUITY
+           SET WS-FLAT TO TRUE
+           EXIT.
+
+       2700-ACTUALIZAR-DRAWDOWN.
+           IF WS-CAPITAL > WS-PEAK-EQUITY
+               MOVE WS-CAPITAL TO WS-PEAK-EQUITY
+           END-IF
+           COMPUTE WS-DRAWDOWN-PCT ROUNDED =
+               100 * (WS-PEAK-EQUITY - WS-CAPITAL) / WS-PEAK-EQUITY
+           IF WS-DRAWDOWN-PCT > WS-MAX-DRAWDOWN-PCT
+               MOVE WS-DRAWDOWN-PCT TO WS-MAX-DRAWDOWN-PCT
+           END-IF
+           EXIT.
+
+       2800-GRABAR-LEDGER-Y-EQUITY.
+           OPEN I-O LEDGER-FILE
+           IF WS-LEDGER-FS = "35"
+               OPEN OUTPUT LEDGER-FILE
+           END-IF
+           MOVE SPACES TO LEDGER-RECORD
+           MOVE WS-TRADE-COUNT TO LED-TRADE-NUM
+           MOVE WS-TRADE-PRICE TO LED-ENTRY
+           MOVE WS-EXIT-PRICE TO LED-EXIT
+           MOVE WS-SHARES TO LED-SHARES
+           MOVE WS-NET-PNL TO LED-PNL
+           MOVE WS-CAPITAL TO LED-CAPITAL
+           WRITE LEDGER-RECORD
+           IF WS-LEDGER-FS NOT = "00"
+               DISPLAY "ERROR: no se pudo grabar el ledger, clave "
+                   LED-TRADE-NUM " FS=" WS-LEDGER-FS
+               SET WS-FILE-FAILED TO TRUE
+           END-IF
+           CLOSE LEDGER-FILE
+
+           OPEN EXTEND EQUITY-FILE
+           IF WS-EQUITY-FS = "35"
+               OPEN OUTPUT EQUITY-FILE
+           END-IF
+           MOVE SPACES TO EQUITY-RECORD
+           MOVE WS-CAPITAL TO EQ-CAPITAL
+           MOVE WS-DRAWDOWN-PCT TO EQ-DRAWDOWN-PCT
+           WRITE EQUITY-RECORD
+           CLOSE EQUITY-FILE
+           EXIT.
+
+      * Punto de reinicio: se graba después de cada archivo del lote,
+      * no de cada operación, así un restart retoma el próximo archivo
+      * completo en vez de reprocesar uno a medio terminar.
+       2900-GRABAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CKPT-RECORD
+           MOVE WS-FILE-IDX TO CKPT-FILE-IDX
+           MOVE WS-CAPITAL TO CKPT-CAPITAL
+           MOVE WS-POSITION TO CKPT-POSITION
+           MOVE WS-TRADE-PRICE TO CKPT-TRADE-PRICE
+           MOVE WS-SHARES TO CKPT-SHARES
+           MOVE WS-TRADE-COUNT TO CKPT-TRADE-COUNT
+           MOVE WS-WIN-COUNT TO CKPT-WIN-COUNT
+           MOVE WS-PEAK-EQUITY TO CKPT-PEAK-EQUITY
+           MOVE WS-MAX-DRAWDOWN-PCT TO CKPT-MAX-DD-PCT
+           MOVE WS-SUM-RETURN TO CKPT-SUM-RET
+           MOVE WS-SUMSQ-RETURN TO CKPT-SUMSQ-RET
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+      * Un lote que termina completo, sin archivos fallidos, no debe
+      * dejar un checkpoint detrás - si quedara uno, la próxima
+      * corrida (una corrida nueva, no una reanudación) lo tomaría
+      * como punto de reanudación y saltaría archivos que nunca
+      * procesó. Se deja el archivo vacío para que 1100-CARGAR-
+      * CHECKPOINT no encuentre ningún renglón la próxima vez.
+       2950-BORRAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+       3000-REPORTAR-RESULTADOS.
+           IF WS-TRADE-COUNT > 0
+               COMPUTE WS-MEAN-RETURN =
+                   WS-SUM-RETURN / WS-TRADE-COUNT
+               COMPUTE WS-VARIANCE-RETURN =
+                   (WS-SUMSQ-RETURN / WS-TRADE-COUNT) -
+                   (WS-MEAN-RETURN * WS-MEAN-RETURN)
+               IF WS-VARIANCE-RETURN > 0
+                   COMPUTE WS-STDDEV-RETURN =
+                       FUNCTION SQRT(WS-VARIANCE-RETURN)
+                   COMPUTE WS-SHARPE-RATIO ROUNDED =
+                       WS-MEAN-RETURN / WS-STDDEV-RETURN
+               ELSE
+                   MOVE 0 TO WS-SHARPE-RATIO
+               END-IF
+           ELSE
+               MOVE 0 TO WS-SHARPE-RATIO
+           END-IF
+           DISPLAY WS-CAPITAL " " WS-TRADE-COUNT " " WS-WIN-COUNT " "
+               WS-MAX-DRAWDOWN-PCT " " WS-SHARPE-RATIO
+           EXIT.
 
-       PROCESS-TRADES.
-           DISPLAY WS-CAPITAL " " WS-TRADE-COUNT " " WS-WIN-COUNT.
+       GRABAR-AUDITORIA.
+           COPY WS-AUDIT-LOG.
 
-       CLEANUP.
-           CLOSE SIGNALS-FILE.
+       9999-MANEJAR-ERROR-FS.
+           EVALUATE WS-FS
+               WHEN "35"
+                   MOVE "ERROR: Archivo no encontrado" TO WS-ERROR-MSG
+               WHEN "39"
+                   MOVE "ERROR: Conflicto de atributos" TO WS-ERROR-MSG
+               WHEN OTHER
+                   STRING "ERROR: FILE STATUS = " WS-FS
+                       INTO WS-ERROR-MSG
+           END-EVALUATE
+           DISPLAY WS-ERROR-MSG
+           EXIT.
