@@ -2,7 +2,20 @@
       * Dominio: Carga de precios HIGH/LOW/CLOSE desde archivo
       * Usado por: ATR, Stochastic
       * Aplica: B-FSTATUS + B-DEBUG
-      * Responsabilidad única: leer archivo H,L,C y llenar tabla.
+      * Responsabilidad única: leer archivo H,L,C, validar y llenar
+      * tabla. El programa anfitrión debe declarar WS-REJECT-COUNT
+      * PIC 9(4) COMP y WS-HIGH-TEMP/WS-LOW-TEMP/WS-CLOSE-TEMP PIC
+      * S9(5)V99 COMP-3 - una barra con algún campo no numérico, no
+      * positivo, o con HIGH menor que LOW se descarta de la tabla y
+      * se cuenta ahí en vez de abortar la corrida completa. Los
+      * valores se evalúan primero en campos con signo porque las
+      * columnas de la tabla no lo tienen y perderían el signo de un
+      * dato negativo.
+      * El programa anfitrión también debe declarar WS-MAX-PRICES PIC
+      * 9(5) COMP con el mismo valor que el OCCURS de WS-PRICE-ENTRY -
+      * al llegar la tabla a ese límite, las barras restantes se
+      * descartan (contadas como rechazadas) en vez de desbordar la
+      * tabla.
 
            OPEN INPUT FD-PRICES-FILE
            IF NOT WS-PRICES-OK
@@ -12,22 +25,54 @@
                EXIT PARAGRAPH
            END-IF
            MOVE 0 TO WS-COUNT
+           MOVE 0 TO WS-REJECT-COUNT
            PERFORM UNTIL WS-PRICES-EOF
                READ FD-PRICES-FILE INTO FD-PRICE-RECORD
-                   AT END 
+                   AT END
                        SET WS-PRICES-EOF TO TRUE
                    NOT AT END
-                       ADD 1 TO WS-COUNT
-                       COMPUTE WS-HIGH-COMP3(WS-COUNT) ROUNDED = 
-                           FUNCTION NUMVAL(FD-PRICE-HIGH-RAW)
-                       COMPUTE WS-LOW-COMP3(WS-COUNT) ROUNDED = 
-                           FUNCTION NUMVAL(FD-PRICE-LOW-RAW)
-                       COMPUTE WS-CLOSE-COMP3(WS-COUNT) ROUNDED = 
-                           FUNCTION NUMVAL(FD-PRICE-CLOSE-RAW)
+                       EVALUATE TRUE
+                           WHEN WS-COUNT >= WS-MAX-PRICES
+                               ADD 1 TO WS-REJECT-COUNT
+                               DISPLAY "WARNING: tabla de precios "
+                                   "llena, barra descartada"
+                           WHEN FUNCTION TEST-NUMVAL(
+                                   FD-PRICE-HIGH-RAW) NOT = 0
+                              OR FUNCTION TEST-NUMVAL(
+                                   FD-PRICE-LOW-RAW) NOT = 0
+                              OR FUNCTION TEST-NUMVAL(
+                                   FD-PRICE-CLOSE-RAW) NOT = 0
+                               ADD 1 TO WS-REJECT-COUNT
+                               DISPLAY "WARNING: barra no numérica "
+                                   "descartada"
+                           WHEN OTHER
+                               COMPUTE WS-HIGH-TEMP ROUNDED =
+                                   FUNCTION NUMVAL(FD-PRICE-HIGH-RAW)
+                               COMPUTE WS-LOW-TEMP ROUNDED =
+                                   FUNCTION NUMVAL(FD-PRICE-LOW-RAW)
+                               COMPUTE WS-CLOSE-TEMP ROUNDED =
+                                   FUNCTION NUMVAL(FD-PRICE-CLOSE-RAW)
+                               IF WS-HIGH-TEMP NOT > 0
+                                  OR WS-LOW-TEMP NOT > 0
+                                  OR WS-CLOSE-TEMP NOT > 0
+                                  OR WS-HIGH-TEMP < WS-LOW-TEMP
+                                   ADD 1 TO WS-REJECT-COUNT
+                                   DISPLAY "WARNING: barra "
+                                       "inconsistente descartada"
+                               ELSE
+                                   ADD 1 TO WS-COUNT
+                                   MOVE WS-HIGH-TEMP
+                                       TO WS-HIGH-COMP3(WS-COUNT)
+                                   MOVE WS-LOW-TEMP
+                                       TO WS-LOW-COMP3(WS-COUNT)
+                                   MOVE WS-CLOSE-TEMP
+                                       TO WS-CLOSE-COMP3(WS-COUNT)
+                               END-IF
+                       END-EVALUATE
                END-READ
            END-PERFORM
-           DISPLAY "[DEBUG] 2000-LEER-PRECIOS - Leidos " WS-COUNT 
-               " registros"
+           DISPLAY "[DEBUG] 2000-LEER-PRECIOS - Leidos " WS-COUNT
+               " registros, " WS-REJECT-COUNT " descartados"
            CLOSE FD-PRICES-FILE
            IF WS-COUNT = 0
                MOVE "ERROR: Archivo vacío" TO WS-ERROR-MSG
