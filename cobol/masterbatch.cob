@@ -0,0 +1,319 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MASTERBATCH.
+      * Driver de lote maestro: recorre una lista de símbolos/archivos
+      * de control y ejecuta la tubería de indicadores + TRADER para
+      * cada uno, etiquetando las salidas de cada corrida por símbolo.
+      * Versión:   B-COPY + B-DEBUG + B-FSTATUS + B-NAMING
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO DYNAMIC WS-CONTROL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "audit_trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CTL-RECORD.
+           05 CTL-SYMBOL       PIC X(10).
+           05 FILLER           PIC X.
+           05 CTL-PRICES-PATH  PIC X(200).
+           05 FILLER           PIC X.
+           05 CTL-HLC-PATH     PIC X(200).
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-PROGRAM    PIC X(10).
+           05 FILLER         PIC X.
+           05 AUD-STATUS     PIC X(4).
+           05 FILLER         PIC X.
+           05 AUD-COUNT      PIC 9(5).
+           05 FILLER         PIC X.
+           05 AUD-REJECTS    PIC 9(4).
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FS        PIC XX.
+       01  WS-AUDIT-PROGRAM   PIC X(10) VALUE "MASTERBTCH".
+       01  WS-AUDIT-STATUS    PIC X(4).
+       01  WS-AUDIT-COUNT     PIC 9(5).
+       01  WS-AUDIT-REJECTS   PIC 9(4).
+       01  WS-CONTROL-STATUS  PIC XX.
+           88  WS-CONTROL-OK        VALUE "00".
+           88  WS-CONTROL-EOF       VALUE "10".
+       01  WS-CONTROL-PATH    PIC X(200).
+       01  WS-CAPITAL-ARG     PIC 9(9)V99.
+       01  WS-STARTING-CAPITAL PIC 9(9)V99 COMP-3 VALUE 10000.00.
+       01  WS-ARGC            PIC 9(2) COMP.
+       01  WS-ARG-IDX         PIC 9(2) COMP.
+       01  WS-ARG1            PIC X(200).
+       01  WS-NUMVAL-RC       PIC 9(3) COMP.
+       01  WS-SYMBOL-COUNT    PIC 9(4) COMP VALUE 0.
+       01  WS-CMD             PIC X(500).
+       01  WS-CMD-LEN         PIC 9(4) COMP.
+       01  WS-SYM-TRIM        PIC X(10).
+       01  WS-EXIT-CODE       PIC S9(4) COMP VALUE 0.
+       01  WS-ERROR-MSG       PIC X(100).
+       01  WS-RUTA-VALIDA     PIC X(01) VALUE "S".
+           88  WS-RUTA-OK         VALUE "S".
+           88  WS-RUTA-MALA       VALUE "N".
+       01  WS-QUOTE-COUNT     PIC 9(3) COMP.
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "[DEBUG] 1000-INICIO - Programa MASTERBATCH iniciado"
+           PERFORM 1000-LEER-PARAMETROS
+           OPEN INPUT CONTROL-FILE
+           IF NOT WS-CONTROL-OK
+               PERFORM 9999-MANEJAR-ERROR-FS
+               PERFORM 9000-FINALIZAR
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-CONTROL-EOF
+               READ CONTROL-FILE
+                   AT END
+                       SET WS-CONTROL-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-PROCESAR-SIMBOLO
+               END-READ
+           END-PERFORM
+           DISPLAY "[DEBUG] 9000-FINALIZAR - " WS-SYMBOL-COUNT
+               " símbolos procesados"
+           PERFORM 9000-FINALIZAR
+           STOP RUN.
+
+       1000-LEER-PARAMETROS.
+           MOVE SPACES TO WS-CONTROL-PATH
+           MOVE SPACES TO WS-ARG1
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER
+           PERFORM VARYING WS-ARG-IDX FROM 1 BY 1
+                   UNTIL WS-ARG-IDX > WS-ARGC
+               DISPLAY WS-ARG-IDX UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG1 FROM ARGUMENT-VALUE
+               MOVE FUNCTION TEST-NUMVAL(WS-ARG1) TO WS-NUMVAL-RC
+               IF WS-NUMVAL-RC = 0
+                   COMPUTE WS-STARTING-CAPITAL =
+                       FUNCTION NUMVAL(WS-ARG1)
+               ELSE
+                   MOVE WS-ARG1 TO WS-CONTROL-PATH
+               END-IF
+           END-PERFORM
+           IF WS-CONTROL-PATH = SPACES
+               MOVE "batch_control.dat" TO WS-CONTROL-PATH
+           END-IF
+           EXIT.
+
+      * Ejecuta la tubería de indicadores para un símbolo y deja cada
+      * salida con el sufijo _<SIMBOLO> para no pisar la corrida de
+      * otro símbolo; MACD siempre corre porque su archivo de eventos
+      * cruzados es el que alimenta a TRADER. Antes de arrancar se
+      * limpian las salidas y los checkpoints del símbolo anterior,
+      * así una corrida normal nunca hereda un archivo o un punto de
+      * reanudación que no le pertenece.
+       2000-PROCESAR-SIMBOLO.
+           ADD 1 TO WS-SYMBOL-COUNT
+           MOVE FUNCTION TRIM(CTL-SYMBOL) TO WS-SYM-TRIM
+           DISPLAY "[DEBUG] 2000-PROCESAR-SIMBOLO - " WS-SYM-TRIM
+               " precios=" CTL-PRICES-PATH
+           PERFORM 2010-VALIDAR-RUTAS
+
+           MOVE SPACES TO WS-CMD
+           STRING "rm -f rsi_output.dat macd_output.dat "
+               "macd_signals.dat bollinger_output.dat "
+               "bollinger_output.csv stochrsi_output.dat "
+               "stochrsi_output.csv atr_output.dat atr_output.csv "
+               "stochastic_output.dat bollinger_checkpoint.dat "
+               "atr_checkpoint.dat trader_checkpoint.dat "
+               "trade_ledger.dat equity_curve.dat "
+               "signals_combined.dat"
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+
+           IF WS-RUTA-OK
+           MOVE SPACES TO WS-CMD
+           STRING "./rsi '" FUNCTION TRIM(CTL-PRICES-PATH) "'"
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+           PERFORM 2050-VERIFICAR-SALIDA-RSI
+           MOVE SPACES TO WS-CMD
+           STRING "mv -f rsi_output.dat rsi_output_"
+               FUNCTION TRIM(WS-SYM-TRIM) ".dat"
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+
+           MOVE SPACES TO WS-CMD
+           STRING "./macd '" FUNCTION TRIM(CTL-PRICES-PATH) "'"
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+           PERFORM 2060-VERIFICAR-SALIDA-MACD
+           MOVE SPACES TO WS-CMD
+           STRING "mv -f macd_output.dat macd_output_"
+               FUNCTION TRIM(WS-SYM-TRIM) ".dat"
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+
+           MOVE SPACES TO WS-CMD
+           STRING "./bollinger '" FUNCTION TRIM(CTL-PRICES-PATH) "'"
+               " > bollinger_output_" FUNCTION TRIM(WS-SYM-TRIM)
+               ".txt" DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+           MOVE SPACES TO WS-CMD
+           STRING "mv -f bollinger_output.dat bollinger_output_"
+               FUNCTION TRIM(WS-SYM-TRIM) ".dat"
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+           MOVE SPACES TO WS-CMD
+           STRING "mv -f bollinger_output.csv bollinger_output_"
+               FUNCTION TRIM(WS-SYM-TRIM) ".csv"
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+
+           MOVE SPACES TO WS-CMD
+           STRING "./stochrsi '" FUNCTION TRIM(CTL-PRICES-PATH) "'"
+               " > stochrsi_output_" FUNCTION TRIM(WS-SYM-TRIM)
+               ".txt" DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+           MOVE SPACES TO WS-CMD
+           STRING "mv -f stochrsi_output.dat stochrsi_output_"
+               FUNCTION TRIM(WS-SYM-TRIM) ".dat"
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+           MOVE SPACES TO WS-CMD
+           STRING "mv -f stochrsi_output.csv stochrsi_output_"
+               FUNCTION TRIM(WS-SYM-TRIM) ".csv"
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+
+           IF CTL-HLC-PATH NOT = SPACES
+               MOVE SPACES TO WS-CMD
+               STRING "./atr ADX '" FUNCTION TRIM(CTL-HLC-PATH) "'"
+                   " > atr_output_" FUNCTION TRIM(WS-SYM-TRIM)
+                   ".txt" DELIMITED BY SIZE INTO WS-CMD
+               CALL "SYSTEM" USING WS-CMD
+               MOVE SPACES TO WS-CMD
+               STRING "mv -f atr_output.dat atr_output_"
+                   FUNCTION TRIM(WS-SYM-TRIM) ".dat"
+                   DELIMITED BY SIZE INTO WS-CMD
+               CALL "SYSTEM" USING WS-CMD
+               MOVE SPACES TO WS-CMD
+               STRING "mv -f atr_output.csv atr_output_"
+                   FUNCTION TRIM(WS-SYM-TRIM) ".csv"
+                   DELIMITED BY SIZE INTO WS-CMD
+               CALL "SYSTEM" USING WS-CMD
+
+               MOVE SPACES TO WS-CMD
+               STRING "./stochastic '" FUNCTION TRIM(CTL-HLC-PATH) "'"
+                   " > stochastic_output_" FUNCTION TRIM(WS-SYM-TRIM)
+                   ".txt" DELIMITED BY SIZE INTO WS-CMD
+               CALL "SYSTEM" USING WS-CMD
+               MOVE SPACES TO WS-CMD
+               STRING "mv -f stochastic_output.dat stochastic_output_"
+                   FUNCTION TRIM(WS-SYM-TRIM) ".dat"
+                   DELIMITED BY SIZE INTO WS-CMD
+               CALL "SYSTEM" USING WS-CMD
+           END-IF
+
+      * El archivo de eventos cruzados de MACD ya tiene el mismo
+      * formato que SIGNAL-RECORD de TRADER, así que se reutiliza
+      * directamente como entrada del simulador de cartera. El
+      * checkpoint de TRADER ya se limpió al inicio de este párrafo,
+      * junto con el resto de las salidas del símbolo anterior.
+           MOVE WS-STARTING-CAPITAL TO WS-CAPITAL-ARG
+           MOVE SPACES TO WS-CMD
+           STRING "./trader " WS-CAPITAL-ARG " macd_signals.dat"
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+           MOVE SPACES TO WS-CMD
+           STRING "mv -f macd_signals.dat macd_signals_"
+               FUNCTION TRIM(WS-SYM-TRIM) ".dat"
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+           MOVE SPACES TO WS-CMD
+           STRING "mv -f trade_ledger.dat trade_ledger_"
+               FUNCTION TRIM(WS-SYM-TRIM) ".dat"
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+           MOVE SPACES TO WS-CMD
+           STRING "mv -f equity_curve.dat equity_curve_"
+               FUNCTION TRIM(WS-SYM-TRIM) ".dat"
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+           ELSE
+               DISPLAY "ERROR: ruta con comilla embebida para "
+                   WS-SYM-TRIM ", símbolo omitido"
+               MOVE 1 TO WS-EXIT-CODE
+           END-IF
+           EXIT.
+
+      * Las rutas del archivo de control viajan sin comillas hasta
+      * el shell dentro de CALL "SYSTEM"; una comilla simple embebida
+      * podría cerrar las comillas que protegen la ruta e inyectar
+      * comandos adicionales, así que se rechaza el símbolo entero en
+      * vez de intentar escapar el carácter.
+       2010-VALIDAR-RUTAS.
+           MOVE "S" TO WS-RUTA-VALIDA
+           MOVE 0 TO WS-QUOTE-COUNT
+           INSPECT CTL-PRICES-PATH TALLYING WS-QUOTE-COUNT FOR ALL "'"
+           IF WS-QUOTE-COUNT NOT = 0
+               MOVE "N" TO WS-RUTA-VALIDA
+           END-IF
+           MOVE 0 TO WS-QUOTE-COUNT
+           INSPECT CTL-HLC-PATH TALLYING WS-QUOTE-COUNT FOR ALL "'"
+           IF WS-QUOTE-COUNT NOT = 0
+               MOVE "N" TO WS-RUTA-VALIDA
+           END-IF
+           EXIT.
+
+      * CALL "SYSTEM" no expone el código de salida del shell, así
+      * que se comprueba el efecto esperado del paso - que el archivo
+      * que alimenta al siguiente paso realmente se haya producido -
+      * en vez de seguir adelante a ciegas cuando la tubería falla.
+       2050-VERIFICAR-SALIDA-RSI.
+           MOVE SPACES TO WS-CMD
+           STRING "test -s rsi_output.dat"
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+           IF RETURN-CODE NOT = 0
+               DISPLAY "WARNING: rsi_output.dat no se generó para "
+                   WS-SYM-TRIM
+               MOVE 1 TO WS-EXIT-CODE
+           END-IF
+           EXIT.
+
+       2060-VERIFICAR-SALIDA-MACD.
+           MOVE SPACES TO WS-CMD
+           STRING "test -s macd_signals.dat"
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+           IF RETURN-CODE NOT = 0
+               DISPLAY "WARNING: macd_signals.dat no se generó para "
+                   WS-SYM-TRIM ", TRADER correrá sin señales nuevas"
+               MOVE 1 TO WS-EXIT-CODE
+           END-IF
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE CONTROL-FILE
+           IF WS-EXIT-CODE NOT = 0
+               MOVE "ERR " TO WS-AUDIT-STATUS
+           ELSE
+               MOVE "OK  " TO WS-AUDIT-STATUS
+           END-IF
+           MOVE WS-SYMBOL-COUNT TO WS-AUDIT-COUNT
+           MOVE 0 TO WS-AUDIT-REJECTS
+           PERFORM GRABAR-AUDITORIA
+           EXIT.
+
+       GRABAR-AUDITORIA.
+           COPY WS-AUDIT-LOG.
+
+       9999-MANEJAR-ERROR-FS.
+           EVALUATE WS-CONTROL-STATUS
+               WHEN "35"
+                   MOVE "ERROR: Archivo de control no encontrado"
+                       TO WS-ERROR-MSG
+               WHEN OTHER
+                   STRING "ERROR: FILE STATUS = " WS-CONTROL-STATUS
+                       INTO WS-ERROR-MSG
+           END-EVALUATE
+           DISPLAY WS-ERROR-MSG
+           MOVE 1 TO WS-EXIT-CODE
+           EXIT.
