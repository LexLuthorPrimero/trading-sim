@@ -8,6 +8,18 @@
            SELECT FD-PRICES-FILE ASSIGN TO DYNAMIC WS-PRICES-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-PRICES-STATUS.
+           SELECT STOCH-OUT-FILE ASSIGN TO "stochastic_output.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT STOCH-CSV-FILE ASSIGN TO "stochastic_output.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           SELECT STRAT-SIGNAL-FILE ASSIGN TO "signals_combined.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STRAT-FS.
+           SELECT AUDIT-FILE ASSIGN TO "audit_trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
        DATA DIVISION.
        FILE SECTION.
        FD  FD-PRICES-FILE.
@@ -17,22 +29,74 @@
            05 FD-PRICE-LOW-RAW   PIC X(10).
            05 FILLER             PIC X.
            05 FD-PRICE-CLOSE-RAW PIC X(10).
+       FD  STOCH-OUT-FILE.
+       01  STOCH-OUT-RECORD.
+           05 OUT-PCT-K          PIC 9(3)V99.
+           05 FILLER             PIC X.
+           05 OUT-PCT-D          PIC 9(3)V99.
+           05 FILLER             PIC X.
+           05 OUT-MARKER         PIC X(10).
+       FD  STOCH-CSV-FILE.
+       01  STOCH-CSV-RECORD.
+           05 CSV-LINE           PIC X(80).
+      * Same shape as STRATEGY's SIGNAL-RECORD and RSI/BOLLINGER's
+      * STRAT-SIGNAL-RECORD - STOCHASTIC only ever touches
+      * SIG-STOCH-VOTE, carrying the other columns forward as-is.
+       FD  STRAT-SIGNAL-FILE.
+       01  STRAT-SIGNAL-RECORD.
+           05 SIG-MACD-CURR     PIC S9(3)V99.
+           05 FILLER            PIC X.
+           05 SIG-MACD-PREV     PIC S9(3)V99.
+           05 FILLER            PIC X.
+           05 SIG-RSI-VOTE      PIC S9(1).
+           05 FILLER            PIC X.
+           05 SIG-BOLL-VOTE     PIC S9(1).
+           05 FILLER            PIC X.
+           05 SIG-STOCH-VOTE    PIC S9(1).
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-PROGRAM    PIC X(10).
+           05 FILLER         PIC X.
+           05 AUD-STATUS     PIC X(4).
+           05 FILLER         PIC X.
+           05 AUD-COUNT      PIC 9(5).
+           05 FILLER         PIC X.
+           05 AUD-REJECTS    PIC 9(4).
        WORKING-STORAGE SECTION.
+       01  WS-STRAT-FS        PIC XX.
+       01  WS-AUDIT-FS       PIC XX.
+       01  WS-AUDIT-PROGRAM  PIC X(10) VALUE "STOCHASTIC".
+       01  WS-AUDIT-STATUS   PIC X(4).
+       01  WS-AUDIT-COUNT    PIC 9(5).
+       01  WS-AUDIT-REJECTS  PIC 9(4).
        01  WS-PRICES-STATUS   PIC XX.
            88  WS-PRICES-OK           VALUE "00".
            88  WS-PRICES-EOF          VALUE "10".
+       01  WS-OUT-STATUS      PIC XX.
+       01  WS-CSV-STATUS      PIC XX.
+       01  WS-CSV-FLAG        PIC X(1) VALUE "N".
+           88  WS-CSV-ON      VALUE "Y".
+       01  WS-CMDLINE         PIC X(200).
+       01  WS-ARG1            PIC X(200).
+       01  WS-ARG2            PIC X(200).
        01  WS-PRICES-PATH     PIC X(200).
        01  WS-PRICES-TABLE.
-           05 WS-PRICE-ENTRY OCCURS 1000 TIMES
+           05 WS-PRICE-ENTRY OCCURS 5000 TIMES
               INDEXED BY WS-PRICE-IDX.
               10 WS-HIGH-COMP3   PIC 9(5)V99 COMP-3.
               10 WS-LOW-COMP3    PIC 9(5)V99 COMP-3.
               10 WS-CLOSE-COMP3  PIC 9(5)V99 COMP-3.
        01  WS-COUNT           PIC 9(4) COMP VALUE 0.
+       01  WS-REJECT-COUNT    PIC 9(4) COMP VALUE 0.
+       01  WS-MAX-PRICES     PIC 9(5) COMP VALUE 5000.
+       01  WS-HIGH-TEMP       PIC S9(5)V99 COMP-3.
+       01  WS-LOW-TEMP        PIC S9(5)V99 COMP-3.
+       01  WS-CLOSE-TEMP      PIC S9(5)V99 COMP-3.
        01  WS-I               PIC 9(4) COMP.
        01  WS-J               PIC 9(4) COMP.
        01  WS-K-PERIOD        PIC 9(2) COMP VALUE 14.
        01  WS-D-PERIOD        PIC 9(2) COMP VALUE 3.
+       01  WS-SLOW-PERIOD     PIC 9(2) COMP VALUE 3.
        01  WS-HIGHEST         PIC 9(5)V99 COMP-3.
        01  WS-LOWEST          PIC 9(5)V99 COMP-3.
        01  WS-PCT-K           PIC 9(3)V99.
@@ -40,30 +104,76 @@
        01  WS-SUM-D           PIC 9(5)V99 COMP-3.
        01  WS-START-IDX       PIC 9(4) COMP.
        01  WS-START-D         PIC 9(4) COMP.
+       01  WS-START-SLOW      PIC 9(4) COMP.
+       01  WS-RAWK-TABLE.
+           05 WS-RAWK-ENTRY OCCURS 5000 TIMES
+              INDEXED BY WS-RAWK-IDX
+              PIC 9(3)V99 COMP-3.
+       01  WS-SLOWK-TABLE.
+           05 WS-SLOWK-ENTRY OCCURS 5000 TIMES
+              INDEXED BY WS-SLOWK-IDX
+              PIC 9(3)V99 COMP-3.
+       01  WS-SUM-SLOW        PIC 9(5)V99 COMP-3.
+       01  WS-MARKER          PIC X(10).
        01  WS-EXIT-CODE       PIC S9(4) COMP VALUE 0.
        01  WS-ERROR-MSG       PIC X(100).
        PROCEDURE DIVISION.
        MAIN.
            DISPLAY "[DEBUG] 1000-INICIO - Programa STOCHASTIC iniciado"
-           ACCEPT WS-PRICES-PATH FROM COMMAND-LINE
-           IF WS-PRICES-PATH = SPACES
-               MOVE "prices.dat" TO WS-PRICES-PATH
-           END-IF
-           DISPLAY "[DEBUG] 2000-LEER-PRECIOS - Leyendo archivo: " 
+           MOVE SPACES TO WS-CMDLINE
+           ACCEPT WS-CMDLINE FROM COMMAND-LINE
+           MOVE SPACES TO WS-ARG1 WS-ARG2
+           UNSTRING WS-CMDLINE DELIMITED BY ALL SPACE
+               INTO WS-ARG1 WS-ARG2
+           MOVE "prices.dat" TO WS-PRICES-PATH
+           EVALUATE TRUE
+               WHEN WS-ARG1 = "CSV"
+                   SET WS-CSV-ON TO TRUE
+                   IF WS-ARG2 NOT = SPACES
+                       MOVE WS-ARG2 TO WS-PRICES-PATH
+                   END-IF
+               WHEN WS-ARG2 = "CSV"
+                   SET WS-CSV-ON TO TRUE
+                   IF WS-ARG1 NOT = SPACES
+                       MOVE WS-ARG1 TO WS-PRICES-PATH
+                   END-IF
+               WHEN WS-ARG1 NOT = SPACES
+                   MOVE WS-ARG1 TO WS-PRICES-PATH
+           END-EVALUATE
+           DISPLAY "[DEBUG] 2000-LEER-PRECIOS - Leyendo archivo: "
                WS-PRICES-PATH
-           COPY WS-PRICES-LOAD-HLC.
+           PERFORM 2000-LEER-PRECIOS
            IF WS-EXIT-CODE NOT = 0
+               MOVE "ERR " TO WS-AUDIT-STATUS
+               MOVE 0 TO WS-AUDIT-COUNT
+               MOVE 0 TO WS-AUDIT-REJECTS
                PERFORM 9000-FINALIZAR
                STOP RUN
            END-IF
-           DISPLAY "[DEBUG] 3000-CALCULAR-STOCH - Procesando " 
+           OPEN OUTPUT STOCH-OUT-FILE
+           IF WS-CSV-ON
+               OPEN OUTPUT STOCH-CSV-FILE
+               MOVE "PCTK,PCTD,MARKER" TO CSV-LINE
+               WRITE STOCH-CSV-RECORD
+           END-IF
+           DISPLAY "[DEBUG] 3000-CALCULAR-STOCH - Procesando "
                WS-COUNT " precios con K=" WS-K-PERIOD " D=" WS-D-PERIOD
            PERFORM 3000-CALCULAR-STOCH
+           PERFORM WRITE-STRATEGY-SIGNAL
            DISPLAY "[DEBUG] 9000-FINALIZAR - "
                    "Programa STOCHASTIC finalizado"
+           MOVE "OK  " TO WS-AUDIT-STATUS
+           MOVE WS-COUNT TO WS-AUDIT-COUNT
+           MOVE WS-REJECT-COUNT TO WS-AUDIT-REJECTS
            PERFORM 9000-FINALIZAR
            STOP RUN.
 
+      * Aislado en su propio párrafo para que el EXIT PARAGRAPH del
+      * copybook regrese aquí en vez de caer en el párrafo siguiente
+      * cuando el archivo de precios no se puede abrir.
+       2000-LEER-PRECIOS.
+           COPY WS-PRICES-LOAD-HLC.
+
        3000-CALCULAR-STOCH.
            PERFORM VARYING WS-I FROM WS-K-PERIOD BY 1
                    UNTIL WS-I > WS-COUNT
@@ -82,21 +192,107 @@
                COMPUTE WS-PCT-K ROUNDED = 100 *
                    (WS-CLOSE-COMP3(WS-I) - WS-LOWEST) /
                    (WS-HIGHEST - WS-LOWEST + 0.0001)
-               MOVE 0 TO WS-SUM-D
-               COMPUTE WS-START-D = WS-I - WS-D-PERIOD + 1
-               PERFORM VARYING WS-J FROM WS-START-D BY 1
-                       UNTIL WS-J > WS-I
-                   ADD WS-PCT-K TO WS-SUM-D
-               END-PERFORM
-               COMPUTE WS-PCT-D ROUNDED = WS-SUM-D / WS-D-PERIOD
-               DISPLAY WS-PCT-K " " WS-PCT-D
+               MOVE WS-PCT-K TO WS-RAWK-ENTRY(WS-I)
+               MOVE SPACES TO WS-MARKER
+               COMPUTE WS-START-SLOW = WS-I - WS-SLOW-PERIOD + 1
+               IF WS-START-SLOW >= WS-K-PERIOD
+                   MOVE 0 TO WS-SUM-SLOW
+                   PERFORM VARYING WS-J FROM WS-START-SLOW BY 1
+                           UNTIL WS-J > WS-I
+                       ADD WS-RAWK-ENTRY(WS-J) TO WS-SUM-SLOW
+                   END-PERFORM
+                   COMPUTE WS-PCT-K ROUNDED =
+                       WS-SUM-SLOW / WS-SLOW-PERIOD
+                   MOVE WS-PCT-K TO WS-SLOWK-ENTRY(WS-I)
+                   COMPUTE WS-START-D = WS-I - WS-D-PERIOD + 1
+                   IF WS-START-D >= WS-START-SLOW
+                       MOVE 0 TO WS-SUM-D
+                       PERFORM VARYING WS-J FROM WS-START-D BY 1
+                               UNTIL WS-J > WS-I
+                           ADD WS-SLOWK-ENTRY(WS-J) TO WS-SUM-D
+                       END-PERFORM
+                       COMPUTE WS-PCT-D ROUNDED =
+                           WS-SUM-D / WS-D-PERIOD
+                       EVALUATE TRUE
+                           WHEN WS-PCT-K >= 80
+                               MOVE "OVERBOUGHT" TO WS-MARKER
+                           WHEN WS-PCT-K <= 20
+                               MOVE "OVERSOLD" TO WS-MARKER
+                       END-EVALUATE
+                       DISPLAY WS-PCT-K " " WS-PCT-D " " WS-MARKER
+                       PERFORM 3200-GRABAR-STOCH
+                   END-IF
+               END-IF
            END-PERFORM
            EXIT.
 
+       3200-GRABAR-STOCH.
+           MOVE SPACES TO STOCH-OUT-RECORD
+           MOVE WS-PCT-K TO OUT-PCT-K
+           MOVE WS-PCT-D TO OUT-PCT-D
+           MOVE WS-MARKER TO OUT-MARKER
+           WRITE STOCH-OUT-RECORD
+           IF WS-CSV-ON
+               MOVE SPACES TO CSV-LINE
+               STRING WS-PCT-K "," WS-PCT-D ","
+                   FUNCTION TRIM(WS-MARKER)
+                   DELIMITED BY SIZE INTO CSV-LINE
+               WRITE STOCH-CSV-RECORD
+           END-IF
+           EXIT.
+
+      * Carries the latest bar's %K/%D reading into STRATEGY's
+      * combined signals file as a -1/0/+1 vote, the same sense as
+      * WS-MARKER above: oversold votes bullish, overbought votes
+      * bearish. The MACD/RSI/BOLL columns are read back first so
+      * this program only ever touches its own column; a missing
+      * file, or one from before this column existed, defaults those
+      * to zero, the same NOT NUMERIC guard STRATEGY itself uses.
+       WRITE-STRATEGY-SIGNAL.
+           MOVE SPACES TO STRAT-SIGNAL-RECORD.
+           OPEN INPUT STRAT-SIGNAL-FILE.
+           IF WS-STRAT-FS = "00"
+               READ STRAT-SIGNAL-FILE
+                   AT END CONTINUE
+               END-READ
+               CLOSE STRAT-SIGNAL-FILE
+           END-IF.
+           IF SIG-MACD-CURR NOT NUMERIC
+               MOVE 0 TO SIG-MACD-CURR
+           END-IF.
+           IF SIG-MACD-PREV NOT NUMERIC
+               MOVE 0 TO SIG-MACD-PREV
+           END-IF.
+           IF SIG-RSI-VOTE NOT NUMERIC
+               MOVE 0 TO SIG-RSI-VOTE
+           END-IF.
+           IF SIG-BOLL-VOTE NOT NUMERIC
+               MOVE 0 TO SIG-BOLL-VOTE
+           END-IF.
+           EVALUATE TRUE
+               WHEN WS-MARKER = "OVERSOLD"
+                   MOVE 1 TO SIG-STOCH-VOTE
+               WHEN WS-MARKER = "OVERBOUGHT"
+                   MOVE -1 TO SIG-STOCH-VOTE
+               WHEN OTHER
+                   MOVE 0 TO SIG-STOCH-VOTE
+           END-EVALUATE.
+           OPEN OUTPUT STRAT-SIGNAL-FILE.
+           WRITE STRAT-SIGNAL-RECORD.
+           CLOSE STRAT-SIGNAL-FILE.
+
        9000-FINALIZAR.
            CLOSE FD-PRICES-FILE
+           CLOSE STOCH-OUT-FILE
+           IF WS-CSV-ON
+               CLOSE STOCH-CSV-FILE
+           END-IF
+           PERFORM GRABAR-AUDITORIA
            EXIT.
 
+       GRABAR-AUDITORIA.
+           COPY WS-AUDIT-LOG.
+
        9999-MANEJAR-ERROR-FS.
            EVALUATE WS-PRICES-STATUS
                WHEN "35"
