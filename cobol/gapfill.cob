@@ -0,0 +1,302 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GAPFILL.
+      * Utilidad: Relleno de huecos en días de operación faltantes
+      * Versión:   B-COPY + B-DEBUG + B-FSTATUS + B-NAMING
+      * Entre dos barras OHLCV consecutivas, inserta una barra
+      * sintética por cada día hábil (lunes a viernes) que falte
+      * entre ellas, cargando el cierre anterior en open/high/low/
+      * close y volumen cero - así los indicadores que recorren la
+      * tabla día por día no saltan sobre un feriado o un día sin
+      * dato sin darse cuenta.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-PRICES-FILE ASSIGN TO DYNAMIC WS-PRICES-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRICES-STATUS.
+           SELECT GAPFILL-OUT-FILE ASSIGN TO "gapfill_output.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT GAPFILL-CSV-FILE ASSIGN TO "gapfill_output.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "audit_trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FD-PRICES-FILE.
+       01  FD-OHLCV-RECORD.
+           05 FD-OHLCV-SYMBOL-RAW  PIC X(10).
+           05 FILLER               PIC X.
+           05 FD-OHLCV-DATE-RAW    PIC X(8).
+           05 FILLER               PIC X.
+           05 FD-OHLCV-OPEN-RAW    PIC X(10).
+           05 FILLER               PIC X.
+           05 FD-OHLCV-HIGH-RAW    PIC X(10).
+           05 FILLER               PIC X.
+           05 FD-OHLCV-LOW-RAW     PIC X(10).
+           05 FILLER               PIC X.
+           05 FD-OHLCV-CLOSE-RAW   PIC X(10).
+           05 FILLER               PIC X.
+           05 FD-OHLCV-VOLUME-RAW  PIC X(12).
+      * OUT-OPEN/-HIGH/-LOW/-CLOSE/-VOLUME se escriben como texto (no
+      * como campos numéricos empaquetados) con el mismo ancho y punto
+      * decimal literal que WS-OHLCV-LOAD espera en sus campos RAW, y
+      * el registro termina justo despues de OUT-VOLUME sin columna de
+      * marcador - así gapfill_output.dat tiene exactamente el mismo
+      * layout de linea (mismo largo de registro) que el resto de la
+      * tuberia espera y se puede usar directamente como entrada OHLCV
+      * en vez de quedar como un archivo de solo auditoría que nadie
+      * vuelve a leer. El marcador REAL/FILL solo viaja en el CSV
+      * (WS-BAR-TYPE), que es para inspección humana, no para la
+      * tubería.
+       FD  GAPFILL-OUT-FILE.
+       01  GAPFILL-OUT-RECORD.
+           05 OUT-SYMBOL          PIC X(10).
+           05 FILLER              PIC X.
+           05 OUT-DATE            PIC X(8).
+           05 FILLER              PIC X.
+           05 OUT-OPEN            PIC X(10).
+           05 FILLER              PIC X.
+           05 OUT-HIGH            PIC X(10).
+           05 FILLER              PIC X.
+           05 OUT-LOW             PIC X(10).
+           05 FILLER              PIC X.
+           05 OUT-CLOSE           PIC X(10).
+           05 FILLER              PIC X.
+           05 OUT-VOLUME          PIC X(12).
+       FD  GAPFILL-CSV-FILE.
+       01  GAPFILL-CSV-RECORD.
+           05 CSV-LINE            PIC X(80).
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-PROGRAM    PIC X(10).
+           05 FILLER         PIC X.
+           05 AUD-STATUS     PIC X(4).
+           05 FILLER         PIC X.
+           05 AUD-COUNT      PIC 9(5).
+           05 FILLER         PIC X.
+           05 AUD-REJECTS    PIC 9(4).
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FS       PIC XX.
+       01  WS-AUDIT-PROGRAM  PIC X(10) VALUE "GAPFILL".
+       01  WS-AUDIT-STATUS   PIC X(4).
+       01  WS-AUDIT-COUNT    PIC 9(5).
+       01  WS-AUDIT-REJECTS  PIC 9(4).
+       01  WS-PRICES-STATUS  PIC XX.
+           88  WS-PRICES-OK          VALUE "00".
+           88  WS-PRICES-EOF         VALUE "10".
+       01  WS-OUT-STATUS     PIC XX.
+       01  WS-CSV-STATUS     PIC XX.
+       01  WS-CSV-FLAG       PIC X(1) VALUE "N".
+           88  WS-CSV-ON     VALUE "Y".
+       01  WS-CMDLINE        PIC X(200).
+       01  WS-ARG1           PIC X(200).
+       01  WS-ARG2           PIC X(200).
+       01  WS-PRICES-PATH    PIC X(200).
+       01  WS-OHLCV-TABLE.
+           05 WS-OHLCV-ENTRY OCCURS 5000 TIMES
+              INDEXED BY WS-OHLCV-IDX.
+              10 WS-OHLCV-SYMBOL  PIC X(10).
+              10 WS-OHLCV-DATE    PIC X(8).
+              10 WS-OHLCV-OPEN    PIC 9(5)V99 COMP-3.
+              10 WS-OHLCV-HIGH    PIC 9(5)V99 COMP-3.
+              10 WS-OHLCV-LOW     PIC 9(5)V99 COMP-3.
+              10 WS-OHLCV-CLOSE   PIC 9(5)V99 COMP-3.
+              10 WS-OHLCV-VOLUME  PIC 9(9) COMP-3.
+       01  WS-COUNT          PIC 9(4) COMP VALUE 0.
+       01  WS-REJECT-COUNT   PIC 9(4) COMP VALUE 0.
+       01  WS-MAX-PRICES     PIC 9(5) COMP VALUE 5000.
+       01  WS-OPEN-TEMP      PIC S9(5)V99 COMP-3.
+       01  WS-HIGH-TEMP      PIC S9(5)V99 COMP-3.
+       01  WS-LOW-TEMP       PIC S9(5)V99 COMP-3.
+       01  WS-CLOSE-TEMP     PIC S9(5)V99 COMP-3.
+       01  WS-VOLUME-TEMP    PIC S9(9) COMP-3.
+       01  WS-EDIT-PRICE     PIC Z(4)9.99.
+       01  WS-EDIT-VOLUME    PIC Z(8)9.
+       01  WS-BAR-TYPE       PIC X(5).
+       01  WS-I              PIC 9(4) COMP.
+       01  WS-FILL-COUNT     PIC 9(5) COMP VALUE 0.
+       01  WS-DATE-NUM       PIC 9(8).
+       01  WS-DAYS-CUR       PIC 9(8) COMP.
+       01  WS-DAYS-NEXT      PIC 9(8) COMP.
+       01  WS-DAYS-GAP       PIC 9(8) COMP.
+       01  WS-DAYS-FILL      PIC 9(8) COMP.
+       01  WS-WEEKDAY-MOD    PIC 9(1) COMP.
+       01  WS-EXIT-CODE      PIC S9(4) COMP VALUE 0.
+       01  WS-ERROR-MSG      PIC X(100).
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "[DEBUG] 1000-INICIO - Programa GAPFILL iniciado"
+           PERFORM 1000-LEER-PARAMETROS
+           DISPLAY "[DEBUG] 2000-LEER-PRECIOS - Leyendo archivo: "
+               WS-PRICES-PATH
+           PERFORM 2000-LEER-OHLCV
+           IF WS-EXIT-CODE NOT = 0
+               MOVE "ERR " TO WS-AUDIT-STATUS
+               MOVE 0 TO WS-AUDIT-COUNT
+               MOVE 0 TO WS-AUDIT-REJECTS
+               PERFORM 9000-FINALIZAR
+               STOP RUN
+           END-IF
+           OPEN OUTPUT GAPFILL-OUT-FILE
+           IF WS-CSV-ON
+               OPEN OUTPUT GAPFILL-CSV-FILE
+               MOVE "SYMBOL,DATE,OPEN,HIGH,LOW,CLOSE,VOLUME,BARTYPE"
+                   TO CSV-LINE
+               WRITE GAPFILL-CSV-RECORD
+           END-IF
+           DISPLAY "[DEBUG] 3000-RELLENAR-HUECOS - Procesando "
+               WS-COUNT " barras"
+           PERFORM 3000-RELLENAR-HUECOS
+           DISPLAY "[DEBUG] 9000-FINALIZAR - "
+                   "Programa GAPFILL finalizado"
+           MOVE "OK  " TO WS-AUDIT-STATUS
+           MOVE WS-COUNT TO WS-AUDIT-COUNT
+           MOVE WS-REJECT-COUNT TO WS-AUDIT-REJECTS
+           PERFORM 9000-FINALIZAR
+           STOP RUN.
+
+      * Aislado en su propio párrafo para que el EXIT PARAGRAPH del
+      * copybook regrese aquí en vez de caer en el párrafo siguiente
+      * cuando el archivo de precios no se puede abrir.
+       2000-LEER-OHLCV.
+           COPY WS-OHLCV-LOAD.
+
+       1000-LEER-PARAMETROS.
+           MOVE SPACES TO WS-CMDLINE
+           ACCEPT WS-CMDLINE FROM COMMAND-LINE
+           MOVE SPACES TO WS-ARG1 WS-ARG2
+           UNSTRING WS-CMDLINE DELIMITED BY ALL SPACE
+               INTO WS-ARG1 WS-ARG2
+           MOVE "prices.dat" TO WS-PRICES-PATH
+           EVALUATE TRUE
+               WHEN WS-ARG1 = "CSV"
+                   SET WS-CSV-ON TO TRUE
+                   IF WS-ARG2 NOT = SPACES
+                       MOVE WS-ARG2 TO WS-PRICES-PATH
+                   END-IF
+               WHEN WS-ARG2 = "CSV"
+                   SET WS-CSV-ON TO TRUE
+                   IF WS-ARG1 NOT = SPACES
+                       MOVE WS-ARG1 TO WS-PRICES-PATH
+                   END-IF
+               WHEN WS-ARG1 NOT = SPACES
+                   MOVE WS-ARG1 TO WS-PRICES-PATH
+           END-EVALUATE
+           EXIT.
+
+       3000-RELLENAR-HUECOS.
+           MOVE 0 TO WS-FILL-COUNT
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
+               PERFORM WRITE-REAL-ROW
+               IF WS-I < WS-COUNT
+                   PERFORM 3100-RELLENAR-ENTRE
+               END-IF
+           END-PERFORM
+           DISPLAY "[DEBUG] 3000-RELLENAR-HUECOS - " WS-FILL-COUNT
+               " barras sintéticas insertadas"
+           EXIT.
+
+      * Calcula cuántos días de calendario hay entre la barra actual
+      * y la siguiente y, por cada uno que sea día hábil, inserta una
+      * barra sintética con el cierre anterior repetido.
+       3100-RELLENAR-ENTRE.
+           MOVE WS-OHLCV-DATE(WS-I) TO WS-DATE-NUM
+           COMPUTE WS-DAYS-CUR = FUNCTION INTEGER-OF-DATE(WS-DATE-NUM)
+           MOVE WS-OHLCV-DATE(WS-I + 1) TO WS-DATE-NUM
+           COMPUTE WS-DAYS-NEXT =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-NUM)
+           COMPUTE WS-DAYS-GAP = WS-DAYS-NEXT - WS-DAYS-CUR
+           IF WS-DAYS-GAP > 1
+               COMPUTE WS-DAYS-FILL = WS-DAYS-CUR + 1
+               PERFORM VARYING WS-DAYS-FILL FROM WS-DAYS-FILL
+                       BY 1 UNTIL WS-DAYS-FILL >= WS-DAYS-NEXT
+                   COMPUTE WS-WEEKDAY-MOD =
+                       FUNCTION MOD(WS-DAYS-FILL, 7)
+                   IF WS-WEEKDAY-MOD NOT = 6 AND WS-WEEKDAY-MOD NOT = 0
+                       MOVE FUNCTION DATE-OF-INTEGER(WS-DAYS-FILL)
+                           TO WS-DATE-NUM
+                       PERFORM WRITE-FILL-ROW
+                       ADD 1 TO WS-FILL-COUNT
+                   END-IF
+               END-PERFORM
+           END-IF
+           EXIT.
+
+       WRITE-REAL-ROW.
+           MOVE SPACES TO GAPFILL-OUT-RECORD
+           MOVE WS-OHLCV-SYMBOL(WS-I) TO OUT-SYMBOL
+           MOVE WS-OHLCV-DATE(WS-I) TO OUT-DATE
+           MOVE WS-OHLCV-OPEN(WS-I) TO WS-EDIT-PRICE
+           MOVE WS-EDIT-PRICE TO OUT-OPEN
+           MOVE WS-OHLCV-HIGH(WS-I) TO WS-EDIT-PRICE
+           MOVE WS-EDIT-PRICE TO OUT-HIGH
+           MOVE WS-OHLCV-LOW(WS-I) TO WS-EDIT-PRICE
+           MOVE WS-EDIT-PRICE TO OUT-LOW
+           MOVE WS-OHLCV-CLOSE(WS-I) TO WS-EDIT-PRICE
+           MOVE WS-EDIT-PRICE TO OUT-CLOSE
+           MOVE WS-OHLCV-VOLUME(WS-I) TO WS-EDIT-VOLUME
+           MOVE WS-EDIT-VOLUME TO OUT-VOLUME
+           MOVE "REAL " TO WS-BAR-TYPE
+           WRITE GAPFILL-OUT-RECORD
+           PERFORM WRITE-CSV-ROW
+           EXIT.
+
+       WRITE-FILL-ROW.
+           MOVE SPACES TO GAPFILL-OUT-RECORD
+           MOVE WS-OHLCV-SYMBOL(WS-I) TO OUT-SYMBOL
+           MOVE WS-DATE-NUM TO OUT-DATE
+           MOVE WS-OHLCV-CLOSE(WS-I) TO WS-EDIT-PRICE
+           MOVE WS-EDIT-PRICE TO OUT-OPEN
+           MOVE WS-EDIT-PRICE TO OUT-HIGH
+           MOVE WS-EDIT-PRICE TO OUT-LOW
+           MOVE WS-EDIT-PRICE TO OUT-CLOSE
+           MOVE 0 TO WS-EDIT-VOLUME
+           MOVE WS-EDIT-VOLUME TO OUT-VOLUME
+           MOVE "FILL " TO WS-BAR-TYPE
+           WRITE GAPFILL-OUT-RECORD
+           PERFORM WRITE-CSV-ROW
+           EXIT.
+
+       WRITE-CSV-ROW.
+           IF WS-CSV-ON
+               MOVE SPACES TO CSV-LINE
+               STRING FUNCTION TRIM(OUT-SYMBOL) "," OUT-DATE ","
+                   FUNCTION TRIM(OUT-OPEN) "," FUNCTION TRIM(OUT-HIGH)
+                   "," FUNCTION TRIM(OUT-LOW) ","
+                   FUNCTION TRIM(OUT-CLOSE) ","
+                   FUNCTION TRIM(OUT-VOLUME) ","
+                   FUNCTION TRIM(WS-BAR-TYPE)
+                   DELIMITED BY SIZE INTO CSV-LINE
+               WRITE GAPFILL-CSV-RECORD
+           END-IF
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE FD-PRICES-FILE
+           CLOSE GAPFILL-OUT-FILE
+           IF WS-CSV-ON
+               CLOSE GAPFILL-CSV-FILE
+           END-IF
+           PERFORM GRABAR-AUDITORIA
+           EXIT.
+
+       GRABAR-AUDITORIA.
+           COPY WS-AUDIT-LOG.
+
+       9999-MANEJAR-ERROR-FS.
+           EVALUATE WS-PRICES-STATUS
+               WHEN "35"
+                   MOVE "ERROR: Archivo no encontrado" TO WS-ERROR-MSG
+               WHEN "39"
+                   MOVE "ERROR: Conflicto de atributos" TO WS-ERROR-MSG
+               WHEN OTHER
+                   STRING "ERROR: FILE STATUS = " WS-PRICES-STATUS
+                       INTO WS-ERROR-MSG
+           END-EVALUATE
+           DISPLAY WS-ERROR-MSG
+           MOVE 1 TO WS-EXIT-CODE
+           CLOSE FD-PRICES-FILE
+           EXIT.
