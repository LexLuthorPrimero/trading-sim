@@ -0,0 +1,30 @@
+      * COPY BOOK: WS-AUDIT-LOG
+      * Dominio: Bitácora de auditoría entre programas
+      * Usado por: SMA, RSI, MACD, Bollinger, ATR, Stochastic,
+      *            StochRSI, SmaCross, Trader, Strategy, MasterBatch
+      * Aplica: B-COPY
+      * Responsabilidad única: agregar un renglón a audit_trail.dat
+      * con el resultado de la corrida, para poder reconstruir en
+      * orden qué programas se ejecutaron y con qué resultado sin
+      * tener que revisar la salida de cada uno por separado.
+      *
+      * El programa anfitrión debe declarar, en su propia FILE
+      * SECTION, SELECT AUDIT-FILE ASSIGN TO "audit_trail.dat" con
+      * FILE STATUS WS-AUDIT-FS, y un AUDIT-RECORD con AUD-PROGRAM
+      * PIC X(10), AUD-STATUS PIC X(4), AUD-COUNT PIC 9(5) y
+      * AUD-REJECTS PIC 9(4); en WORKING-STORAGE, WS-AUDIT-PROGRAM
+      * PIC X(10), WS-AUDIT-STATUS PIC X(4), WS-AUDIT-COUNT PIC 9(5)
+      * y WS-AUDIT-REJECTS PIC 9(4), puestos con los valores de la
+      * corrida antes de invocar esta rutina.
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE WS-AUDIT-PROGRAM TO AUD-PROGRAM
+           MOVE WS-AUDIT-STATUS TO AUD-STATUS
+           MOVE WS-AUDIT-COUNT TO AUD-COUNT
+           MOVE WS-AUDIT-REJECTS TO AUD-REJECTS
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
