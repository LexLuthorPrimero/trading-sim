@@ -6,32 +6,66 @@
            SELECT PRICES-FILE ASSIGN TO DYNAMIC WS-PRICES-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
+           SELECT AUDIT-FILE ASSIGN TO "audit_trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
        DATA DIVISION.
        FILE SECTION.
        FD  PRICES-FILE.
        01  PRICE-RECORD.
            05 PRICE-RAW      PIC X(10).
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-PROGRAM    PIC X(10).
+           05 FILLER         PIC X.
+           05 AUD-STATUS     PIC X(4).
+           05 FILLER         PIC X.
+           05 AUD-COUNT      PIC 9(5).
+           05 FILLER         PIC X.
+           05 AUD-REJECTS    PIC 9(4).
        WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FS       PIC XX.
+       01  WS-AUDIT-PROGRAM  PIC X(10) VALUE "SMACROSS".
+       01  WS-AUDIT-STATUS   PIC X(4).
+       01  WS-AUDIT-COUNT    PIC 9(5).
+       01  WS-AUDIT-REJECTS  PIC 9(4).
        01  WS-FS            PIC XX.
            88  WS-FS-OK     VALUE "00".
            88  WS-FS-EOF    VALUE "10".
        01  WS-PRICES-PATH   PIC X(200).
        01  WS-PRICES-TABLE.
-           05 WS-PRICE-ENTRY OCCURS 1000 TIMES
+           05 WS-PRICE-ENTRY OCCURS 5000 TIMES
               INDEXED BY PRICE-IDX.
               10 WS-PRICE-COMP3  PIC 9(5)V99 COMP-3.
        01  WS-COUNT         PIC 9(4) COMP VALUE 0.
+       01  WS-MAX-PRICES    PIC 9(5) COMP VALUE 5000.
+       01  WS-REJECT-COUNT  PIC 9(4) COMP VALUE 0.
        01  WS-I             PIC 9(4) COMP.
        01  WS-J             PIC 9(4) COMP.
        01  WS-SMA-FAST      PIC 9(5)V99 COMP-3.
        01  WS-SMA-SLOW      PIC 9(5)V99 COMP-3.
        01  WS-START-FAST    PIC 9(4) COMP.
        01  WS-START-SLOW    PIC 9(4) COMP.
+       01  WS-PREV-STATE    PIC X(1) VALUE SPACES.
+           88  WS-PREV-NONE VALUE SPACES.
+           88  WS-PREV-FAST-UP VALUE "U".
+           88  WS-PREV-FAST-DOWN VALUE "D".
+       01  WS-FAST-PERIOD   PIC 9(3) COMP VALUE 5.
+       01  WS-SLOW-PERIOD   PIC 9(3) COMP VALUE 10.
+       01  WS-MIN-COUNT     PIC 9(4) COMP.
+       01  WS-ARGC          PIC 9(2) COMP.
+       01  WS-ARG-IDX       PIC 9(2) COMP.
+       01  WS-ARG1          PIC X(200).
+       01  WS-ARG2          PIC X(200).
+       01  WS-ARG3          PIC X(200).
+       01  WS-NUMVAL-RC     PIC 9(3) COMP.
+       01  WS-ERROR-MSG     PIC X(100).
        PROCEDURE DIVISION.
        MAIN.
            PERFORM INPUT-PRICES.
-           IF WS-COUNT < 10
-               DISPLAY "ERROR: Need at least 10 prices"
+           COMPUTE WS-MIN-COUNT = WS-SLOW-PERIOD + 1.
+           IF WS-COUNT < WS-MIN-COUNT
+               DISPLAY "ERROR: Need at least " WS-MIN-COUNT " prices"
                PERFORM CLEANUP
                STOP RUN
            END-IF.
@@ -40,52 +74,116 @@
            STOP RUN.
 
        INPUT-PRICES.
-           ACCEPT WS-PRICES-PATH FROM COMMAND-LINE.
-           IF WS-PRICES-PATH = SPACES
-               MOVE "prices.dat" TO WS-PRICES-PATH
+           MOVE "prices.dat" TO WS-PRICES-PATH.
+           MOVE SPACES TO WS-ARG1 WS-ARG2 WS-ARG3.
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER.
+           IF WS-ARGC NOT = 0
+               MOVE 1 TO WS-ARG-IDX
+               DISPLAY WS-ARG-IDX UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG1 FROM ARGUMENT-VALUE
+           END-IF.
+           IF WS-ARGC > 1
+               MOVE 2 TO WS-ARG-IDX
+               DISPLAY WS-ARG-IDX UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
+           END-IF.
+           IF WS-ARGC > 2
+               MOVE 3 TO WS-ARG-IDX
+               DISPLAY WS-ARG-IDX UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
            END-IF.
+           MOVE FUNCTION TEST-NUMVAL(WS-ARG1) TO WS-NUMVAL-RC.
+           EVALUATE TRUE
+               WHEN WS-ARGC = 0
+                   CONTINUE
+               WHEN WS-ARGC = 1 AND WS-NUMVAL-RC NOT = 0
+                   MOVE WS-ARG1 TO WS-PRICES-PATH
+               WHEN WS-ARGC = 2
+                   COMPUTE WS-FAST-PERIOD = FUNCTION NUMVAL(WS-ARG1)
+                   COMPUTE WS-SLOW-PERIOD = FUNCTION NUMVAL(WS-ARG2)
+               WHEN WS-ARGC >= 3
+                   COMPUTE WS-FAST-PERIOD = FUNCTION NUMVAL(WS-ARG1)
+                   COMPUTE WS-SLOW-PERIOD = FUNCTION NUMVAL(WS-ARG2)
+                   MOVE WS-ARG3 TO WS-PRICES-PATH
+           END-EVALUATE.
            OPEN INPUT PRICES-FILE.
            IF NOT WS-FS-OK
-               DISPLAY "ERROR: Cannot open " WS-PRICES-PATH
+               PERFORM MANEJAR-ERROR-FS
+               MOVE "ERR " TO WS-AUDIT-STATUS
+               MOVE 0 TO WS-AUDIT-COUNT
+               MOVE 0 TO WS-AUDIT-REJECTS
+               PERFORM GRABAR-AUDITORIA
                STOP RUN
            END-IF.
            MOVE 0 TO WS-COUNT.
+           MOVE 0 TO WS-REJECT-COUNT.
            PERFORM UNTIL WS-FS-EOF
                READ PRICES-FILE INTO PRICE-RECORD
                    AT END SET WS-FS-EOF TO TRUE
                    NOT AT END
-                       ADD 1 TO WS-COUNT
-                       COMPUTE WS-PRICE-COMP3(WS-COUNT) = 
-                           FUNCTION NUMVAL(PRICE-RAW)
+                       IF WS-COUNT >= WS-MAX-PRICES
+                           ADD 1 TO WS-REJECT-COUNT
+                           DISPLAY "WARNING: tabla de precios "
+                               "llena, descartado: " PRICE-RAW
+                       ELSE
+                           ADD 1 TO WS-COUNT
+                           COMPUTE WS-PRICE-COMP3(WS-COUNT) =
+                               FUNCTION NUMVAL(PRICE-RAW)
+                       END-IF
                END-READ
            END-PERFORM.
            CLOSE PRICES-FILE.
 
        PROCESS-CROSS.
-           PERFORM VARYING WS-I FROM 10 BY 1
+           PERFORM VARYING WS-I FROM WS-MIN-COUNT BY 1
                    UNTIL WS-I > WS-COUNT
                MOVE 0 TO WS-SMA-FAST
-               COMPUTE WS-START-FAST = WS-I - 5
+               COMPUTE WS-START-FAST = WS-I - WS-FAST-PERIOD
                PERFORM VARYING WS-J FROM WS-START-FAST BY 1
                        UNTIL WS-J >= WS-I
                    ADD WS-PRICE-COMP3(WS-J) TO WS-SMA-FAST
                END-PERFORM
-               DIVIDE 5 INTO WS-SMA-FAST
+               DIVIDE WS-FAST-PERIOD INTO WS-SMA-FAST
 
                MOVE 0 TO WS-SMA-SLOW
-               COMPUTE WS-START-SLOW = WS-I - 10
+               COMPUTE WS-START-SLOW = WS-I - WS-SLOW-PERIOD
                PERFORM VARYING WS-J FROM WS-START-SLOW BY 1
                        UNTIL WS-J >= WS-I
                    ADD WS-PRICE-COMP3(WS-J) TO WS-SMA-SLOW
                END-PERFORM
-               DIVIDE 10 INTO WS-SMA-SLOW
+               DIVIDE WS-SLOW-PERIOD INTO WS-SMA-SLOW
 
                IF WS-SMA-FAST > WS-SMA-SLOW
-                   DISPLAY WS-PRICE-COMP3(WS-I) " B"
+                   IF WS-PREV-FAST-DOWN OR WS-PREV-NONE
+                       DISPLAY WS-PRICE-COMP3(WS-I) " B"
+                   END-IF
+                   SET WS-PREV-FAST-UP TO TRUE
                ELSE IF WS-SMA-FAST < WS-SMA-SLOW
-                   DISPLAY WS-PRICE-COMP3(WS-I) " S"
+                   IF WS-PREV-FAST-UP OR WS-PREV-NONE
+                       DISPLAY WS-PRICE-COMP3(WS-I) " S"
+                   END-IF
+                   SET WS-PREV-FAST-DOWN TO TRUE
                END-IF
            END-PERFORM.
 
        CLEANUP.
            CLOSE PRICES-FILE.
+           MOVE "OK  " TO WS-AUDIT-STATUS.
+           MOVE WS-COUNT TO WS-AUDIT-COUNT.
+           MOVE WS-REJECT-COUNT TO WS-AUDIT-REJECTS.
+           PERFORM GRABAR-AUDITORIA.
+
+       GRABAR-AUDITORIA.
+           COPY WS-AUDIT-LOG.
+
+       MANEJAR-ERROR-FS.
+           EVALUATE WS-FS
+               WHEN "35"
+                   MOVE "ERROR: Archivo no encontrado" TO WS-ERROR-MSG
+               WHEN "39"
+                   MOVE "ERROR: Conflicto de atributos" TO WS-ERROR-MSG
+               WHEN OTHER
+                   STRING "ERROR: FILE STATUS = " WS-FS
+                       INTO WS-ERROR-MSG
+           END-EVALUATE.
+           DISPLAY WS-ERROR-MSG.
