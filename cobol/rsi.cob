@@ -6,23 +6,84 @@
            SELECT PRICES-FILE ASSIGN TO DYNAMIC WS-PRICES-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
+           SELECT RSI-OUT-FILE ASSIGN TO "rsi_output.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-FS.
+           SELECT RSI-CSV-FILE ASSIGN TO "rsi_output.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-FS.
+           SELECT STRAT-SIGNAL-FILE ASSIGN TO "signals_combined.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STRAT-FS.
+           SELECT AUDIT-FILE ASSIGN TO "audit_trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
        DATA DIVISION.
        FILE SECTION.
        FD  PRICES-FILE.
        01  PRICE-RECORD.
            05 PRICE-RAW      PIC X(10).
+       FD  RSI-OUT-FILE.
+       01  RSI-OUT-RECORD.
+           05 OUT-PRICE      PIC 9(5)V99.
+           05 FILLER         PIC X VALUE SPACE.
+           05 OUT-RSI        PIC 9(3).
+           05 FILLER         PIC X VALUE SPACE.
+           05 OUT-FLAG       PIC X(10).
+       FD  RSI-CSV-FILE.
+       01  RSI-CSV-RECORD.
+           05 CSV-LINE       PIC X(80).
+      * Same shape as STRATEGY's SIGNAL-RECORD so the vote RSI
+      * contributes lands in the column STRATEGY already reads; the
+      * MACD columns and SIG-BOLL-VOTE are carried forward as-is.
+       FD  STRAT-SIGNAL-FILE.
+       01  STRAT-SIGNAL-RECORD.
+           05 SIG-MACD-CURR  PIC S9(3)V99.
+           05 FILLER         PIC X.
+           05 SIG-MACD-PREV  PIC S9(3)V99.
+           05 FILLER         PIC X.
+           05 SIG-RSI-VOTE   PIC S9(1).
+           05 FILLER         PIC X.
+           05 SIG-BOLL-VOTE  PIC S9(1).
+           05 FILLER         PIC X.
+           05 SIG-STOCH-VOTE PIC S9(1).
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-PROGRAM    PIC X(10).
+           05 FILLER         PIC X.
+           05 AUD-STATUS     PIC X(4).
+           05 FILLER         PIC X.
+           05 AUD-COUNT      PIC 9(5).
+           05 FILLER         PIC X.
+           05 AUD-REJECTS    PIC 9(4).
        WORKING-STORAGE SECTION.
        01  WS-FS            PIC XX.
            88  WS-FS-OK     VALUE "00".
            88  WS-FS-EOF    VALUE "10".
+       01  WS-OUT-FS        PIC XX.
+       01  WS-CSV-FS        PIC XX.
+       01  WS-STRAT-FS      PIC XX.
+       01  WS-CSV-FLAG      PIC X(1) VALUE "N".
+           88  WS-CSV-ON    VALUE "Y".
+       01  WS-CSV-PRICE     PIC 9(5)V99.
+       01  WS-CSV-RSI       PIC 9(3).
+       01  WS-AUDIT-FS      PIC XX.
+       01  WS-AUDIT-PROGRAM PIC X(10) VALUE "RSI".
+       01  WS-AUDIT-STATUS  PIC X(4).
+       01  WS-AUDIT-COUNT   PIC 9(5).
+       01  WS-AUDIT-REJECTS PIC 9(4).
        01  WS-PRICES-PATH   PIC X(200).
        01  WS-PRICES-TABLE.
-           05 WS-PRICE-ENTRY OCCURS 1000 TIMES
+           05 WS-PRICE-ENTRY OCCURS 5000 TIMES
               INDEXED BY PRICE-IDX.
               10 WS-PRICE-COMP3  PIC 9(5)V99 COMP-3.
        01  WS-COUNT         PIC 9(4) COMP.
+       01  WS-REJECT-COUNT  PIC 9(4) COMP VALUE 0.
+       01  WS-MAX-PRICES     PIC 9(5) COMP VALUE 5000.
+       01  WS-NUMVAL-TEMP   PIC S9(5)V99 COMP-3.
        01  WS-I             PIC 9(4) COMP.
        01  WS-PERIOD        PIC 9(2) COMP VALUE 14.
+       01  WS-PERIOD-LESS-1 PIC 9(2) COMP.
        01  WS-GAIN          PIC 9(7)V99 COMP-3 VALUE 0.
        01  WS-LOSS          PIC 9(7)V99 COMP-3 VALUE 0.
        01  WS-AVG-GAIN      PIC 9(7)V99 COMP-3.
@@ -32,6 +93,34 @@
        01  WS-CHANGE        PIC S9(7)V99 COMP-3.
        01  WS-DIFF          PIC 9(7)V99 COMP-3.
        01  WS-START-IDX     PIC 9(4) COMP.
+       01  WS-ARGC          PIC 9(2) COMP.
+       01  WS-ARG-IDX       PIC 9(2) COMP.
+       01  WS-ARG1          PIC X(200).
+       01  WS-ARG2          PIC X(200).
+       01  WS-ARG-RAW       PIC X(200).
+       01  WS-FILTERED-ARGC PIC 9(2) COMP.
+       01  WS-NUMVAL-RC     PIC 9(3) COMP.
+      * --- divergence detection working storage ---
+       01  WS-DIV-WINDOW    PIC 9(2) COMP VALUE 5.
+       01  WS-PRICE-HI      PIC 9(5)V99 COMP-3.
+       01  WS-PRICE-HI-IDX  PIC 9(4) COMP.
+       01  WS-PRICE-LO      PIC 9(5)V99 COMP-3.
+       01  WS-PRICE-LO-IDX  PIC 9(4) COMP.
+       01  WS-RSI-HI        PIC 9(3) COMP.
+       01  WS-RSI-LO        PIC 9(3) COMP.
+       01  WS-RSI-TABLE.
+           05 WS-RSI-ENTRY OCCURS 5000 TIMES
+              INDEXED BY RSI-IDX
+              PIC 9(3) COMP.
+       01  WS-PREV-PRICE-HI PIC 9(5)V99 COMP-3.
+       01  WS-PREV-RSI-HI   PIC 9(3) COMP.
+       01  WS-PREV-PRICE-LO PIC 9(5)V99 COMP-3.
+       01  WS-PREV-RSI-LO   PIC 9(3) COMP.
+       01  WS-HAVE-PREV-HI  PIC X(1) VALUE "N".
+       01  WS-HAVE-PREV-LO  PIC X(1) VALUE "N".
+       01  WS-DIV-SCAN-IDX  PIC 9(4) COMP.
+       01  WS-DIV-START     PIC 9(4) COMP.
+       01  WS-ERROR-MSG     PIC X(100).
        PROCEDURE DIVISION.
        MAIN.
            PERFORM INPUT-PRICES.
@@ -41,36 +130,100 @@
                STOP RUN
            END-IF.
            PERFORM PROCESS-RSI.
+           PERFORM WRITE-STRATEGY-SIGNAL.
            PERFORM CLEANUP.
            STOP RUN.
 
        INPUT-PRICES.
-           ACCEPT WS-PRICES-PATH FROM COMMAND-LINE.
-           IF WS-PRICES-PATH = SPACES
-               MOVE "prices.dat" TO WS-PRICES-PATH
-           END-IF.
+           MOVE "prices.dat" TO WS-PRICES-PATH.
+           MOVE SPACES TO WS-ARG1 WS-ARG2.
+           MOVE 0 TO WS-FILTERED-ARGC.
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER.
+           PERFORM VARYING WS-ARG-IDX FROM 1 BY 1
+                   UNTIL WS-ARG-IDX > WS-ARGC
+               DISPLAY WS-ARG-IDX UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG-RAW FROM ARGUMENT-VALUE
+               IF WS-ARG-RAW = "CSV"
+                   SET WS-CSV-ON TO TRUE
+               ELSE
+                   ADD 1 TO WS-FILTERED-ARGC
+                   IF WS-FILTERED-ARGC = 1
+                       MOVE WS-ARG-RAW TO WS-ARG1
+                   ELSE
+                       MOVE WS-ARG-RAW TO WS-ARG2
+                   END-IF
+               END-IF
+           END-PERFORM.
+           MOVE FUNCTION TEST-NUMVAL(WS-ARG1) TO WS-NUMVAL-RC.
+           EVALUATE TRUE
+               WHEN WS-FILTERED-ARGC = 0
+                   CONTINUE
+               WHEN WS-FILTERED-ARGC = 1 AND WS-NUMVAL-RC = 0
+                   COMPUTE WS-PERIOD = FUNCTION NUMVAL(WS-ARG1)
+               WHEN WS-FILTERED-ARGC = 1
+                   MOVE WS-ARG1 TO WS-PRICES-PATH
+               WHEN OTHER
+                   COMPUTE WS-PERIOD = FUNCTION NUMVAL(WS-ARG1)
+                   MOVE WS-ARG2 TO WS-PRICES-PATH
+           END-EVALUATE.
            OPEN INPUT PRICES-FILE.
            IF NOT WS-FS-OK
-               DISPLAY "ERROR: Cannot open " WS-PRICES-PATH
+               PERFORM MANEJAR-ERROR-FS
+               MOVE "ERR " TO WS-AUDIT-STATUS
+               MOVE 0 TO WS-AUDIT-COUNT
+               MOVE 0 TO WS-AUDIT-REJECTS
+               PERFORM GRABAR-AUDITORIA
                STOP RUN
            END-IF.
            MOVE 0 TO WS-COUNT.
+           MOVE 0 TO WS-REJECT-COUNT.
            PERFORM UNTIL WS-FS-EOF
                READ PRICES-FILE INTO PRICE-RECORD
                    AT END SET WS-FS-EOF TO TRUE
                    NOT AT END
-                       ADD 1 TO WS-COUNT
-                       COMPUTE WS-PRICE-COMP3(WS-COUNT) = 
-                           FUNCTION NUMVAL(PRICE-RAW)
+                       EVALUATE TRUE
+                           WHEN WS-COUNT >= WS-MAX-PRICES
+                               ADD 1 TO WS-REJECT-COUNT
+                               DISPLAY "WARNING: tabla de precios "
+                                   "llena, descartado: " PRICE-RAW
+                           WHEN FUNCTION TEST-NUMVAL(PRICE-RAW)
+                                   NOT = 0
+                               ADD 1 TO WS-REJECT-COUNT
+                               DISPLAY "WARNING: precio no numérico "
+                                   "descartado: " PRICE-RAW
+                           WHEN OTHER
+                               COMPUTE WS-NUMVAL-TEMP ROUNDED =
+                                   FUNCTION NUMVAL(PRICE-RAW)
+                               IF WS-NUMVAL-TEMP NOT > 0
+                                   ADD 1 TO WS-REJECT-COUNT
+                                   DISPLAY "WARNING: precio no "
+                                       "positivo descartado: "
+                                       PRICE-RAW
+                               ELSE
+                                   ADD 1 TO WS-COUNT
+                                   MOVE WS-NUMVAL-TEMP
+                                       TO WS-PRICE-COMP3(WS-COUNT)
+                               END-IF
+                       END-EVALUATE
                END-READ
            END-PERFORM.
            CLOSE PRICES-FILE.
+           OPEN OUTPUT RSI-OUT-FILE.
+           IF WS-CSV-ON
+               OPEN OUTPUT RSI-CSV-FILE
+               MOVE "PRICE,RSI,FLAG" TO CSV-LINE
+               WRITE RSI-CSV-RECORD
+           END-IF.
+           IF WS-REJECT-COUNT > 0
+               DISPLAY WS-REJECT-COUNT
+                   " registro(s) descartado(s) por datos inválidos"
+           END-IF.
 
        PROCESS-RSI.
            MOVE 0 TO WS-GAIN. MOVE 0 TO WS-LOSS.
            PERFORM VARYING WS-I FROM 2 BY 1
                    UNTIL WS-I > WS-PERIOD + 1
-               COMPUTE WS-CHANGE = WS-PRICE-COMP3(WS-I) - 
+               COMPUTE WS-CHANGE = WS-PRICE-COMP3(WS-I) -
                    WS-PRICE-COMP3(WS-I - 1)
                IF WS-CHANGE > 0
                    ADD WS-CHANGE TO WS-GAIN
@@ -81,33 +234,181 @@
            END-PERFORM.
            COMPUTE WS-AVG-GAIN = WS-GAIN / WS-PERIOD.
            COMPUTE WS-AVG-LOSS = WS-LOSS / WS-PERIOD.
+           COMPUTE WS-START-IDX = WS-PERIOD + 1.
+           MOVE WS-START-IDX TO WS-I.
+           PERFORM WRITE-RSI-ROW.
            COMPUTE WS-START-IDX = WS-PERIOD + 2.
+           COMPUTE WS-PERIOD-LESS-1 = WS-PERIOD - 1.
            PERFORM VARYING WS-I FROM WS-START-IDX BY 1
                    UNTIL WS-I > WS-COUNT
-               COMPUTE WS-CHANGE = WS-PRICE-COMP3(WS-I) - 
+               COMPUTE WS-CHANGE = WS-PRICE-COMP3(WS-I) -
                    WS-PRICE-COMP3(WS-I - 1)
                IF WS-CHANGE > 0
-                   COMPUTE WS-AVG-GAIN = 
-                       (WS-AVG-GAIN * (WS-PERIOD - 1) + WS-CHANGE) 
+                   COMPUTE WS-AVG-GAIN =
+                       (WS-AVG-GAIN * WS-PERIOD-LESS-1 + WS-CHANGE)
                        / WS-PERIOD
-                   COMPUTE WS-AVG-LOSS = 
-                       WS-AVG-LOSS * (WS-PERIOD - 1) / WS-PERIOD
+                   COMPUTE WS-AVG-LOSS =
+                       WS-AVG-LOSS * WS-PERIOD-LESS-1 / WS-PERIOD
                ELSE
                    COMPUTE WS-DIFF = 0 - WS-CHANGE
-                   COMPUTE WS-AVG-GAIN = 
-                       WS-AVG-GAIN * (WS-PERIOD - 1) / WS-PERIOD
-                   COMPUTE WS-AVG-LOSS = 
-                       (WS-AVG-LOSS * (WS-PERIOD - 1) + WS-DIFF) 
+                   COMPUTE WS-AVG-GAIN =
+                       WS-AVG-GAIN * WS-PERIOD-LESS-1 / WS-PERIOD
+                   COMPUTE WS-AVG-LOSS =
+                       (WS-AVG-LOSS * WS-PERIOD-LESS-1 + WS-DIFF)
                        / WS-PERIOD
                END-IF
+               PERFORM WRITE-RSI-ROW
            END-PERFORM.
+           PERFORM DETECT-DIVERGENCE.
+
+       WRITE-RSI-ROW.
            IF WS-AVG-LOSS = 0
-               DISPLAY "100"
+               MOVE 100 TO WS-RSI
            ELSE
                COMPUTE WS-RS = WS-AVG-GAIN / WS-AVG-LOSS
                COMPUTE WS-RSI = 100 - (100 / (1 + WS-RS))
-               DISPLAY WS-RSI
            END-IF.
+           MOVE WS-RSI TO WS-RSI-ENTRY(WS-I).
+           MOVE SPACES TO RSI-OUT-RECORD.
+           MOVE WS-PRICE-COMP3(WS-I) TO OUT-PRICE.
+           MOVE WS-RSI TO OUT-RSI.
+           EVALUATE TRUE
+               WHEN WS-RSI > 70
+                   MOVE "OVERBOUGHT" TO OUT-FLAG
+               WHEN WS-RSI < 30
+                   MOVE "OVERSOLD" TO OUT-FLAG
+               WHEN OTHER
+                   MOVE SPACES TO OUT-FLAG
+           END-EVALUATE.
+           WRITE RSI-OUT-RECORD.
+           IF WS-CSV-ON
+               MOVE WS-PRICE-COMP3(WS-I) TO WS-CSV-PRICE
+               MOVE WS-RSI TO WS-CSV-RSI
+               MOVE SPACES TO CSV-LINE
+               STRING WS-CSV-PRICE "," WS-CSV-RSI ","
+                   FUNCTION TRIM(OUT-FLAG)
+                   DELIMITED BY SIZE INTO CSV-LINE
+               WRITE RSI-CSV-RECORD
+           END-IF.
+           DISPLAY WS-PRICE-COMP3(WS-I) " " WS-RSI " " OUT-FLAG.
+
+      * Compares the most recent local price high/low against the
+      * prior local price high/low over the same span, and checks
+      * whether RSI moved the opposite direction - the classic
+      * bullish/bearish divergence setup.
+       DETECT-DIVERGENCE.
+           COMPUTE WS-DIV-START = WS-PERIOD + 1.
+           IF WS-COUNT - WS-DIV-START + 1 < (2 * WS-DIV-WINDOW)
+               EXIT PARAGRAPH
+           END-IF.
+           COMPUTE WS-PRICE-HI-IDX = WS-COUNT - WS-DIV-WINDOW + 1.
+           MOVE WS-PRICE-COMP3(WS-PRICE-HI-IDX) TO WS-PRICE-HI.
+           MOVE WS-RSI-ENTRY(WS-PRICE-HI-IDX) TO WS-RSI-HI.
+           MOVE WS-PRICE-HI-IDX TO WS-PRICE-LO-IDX.
+           MOVE WS-PRICE-HI TO WS-PRICE-LO.
+           MOVE WS-RSI-HI TO WS-RSI-LO.
+           PERFORM VARYING WS-DIV-SCAN-IDX
+                   FROM WS-PRICE-HI-IDX BY 1
+                   UNTIL WS-DIV-SCAN-IDX > WS-COUNT
+               IF WS-PRICE-COMP3(WS-DIV-SCAN-IDX) > WS-PRICE-HI
+                   MOVE WS-PRICE-COMP3(WS-DIV-SCAN-IDX) TO WS-PRICE-HI
+                   MOVE WS-RSI-ENTRY(WS-DIV-SCAN-IDX) TO WS-RSI-HI
+               END-IF
+               IF WS-PRICE-COMP3(WS-DIV-SCAN-IDX) < WS-PRICE-LO
+                   MOVE WS-PRICE-COMP3(WS-DIV-SCAN-IDX) TO WS-PRICE-LO
+                   MOVE WS-RSI-ENTRY(WS-DIV-SCAN-IDX) TO WS-RSI-LO
+               END-IF
+           END-PERFORM.
+           COMPUTE WS-PRICE-HI-IDX = WS-PRICE-HI-IDX - WS-DIV-WINDOW.
+           MOVE WS-PRICE-COMP3(WS-PRICE-HI-IDX) TO WS-PREV-PRICE-HI.
+           MOVE WS-RSI-ENTRY(WS-PRICE-HI-IDX) TO WS-PREV-RSI-HI.
+           MOVE WS-PREV-PRICE-HI TO WS-PREV-PRICE-LO.
+           MOVE WS-PREV-RSI-HI TO WS-PREV-RSI-LO.
+           PERFORM VARYING WS-DIV-SCAN-IDX
+                   FROM WS-DIV-START BY 1
+                   UNTIL WS-DIV-SCAN-IDX > WS-PRICE-HI-IDX
+               IF WS-PRICE-COMP3(WS-DIV-SCAN-IDX) > WS-PREV-PRICE-HI
+                   MOVE WS-PRICE-COMP3(WS-DIV-SCAN-IDX)
+                       TO WS-PREV-PRICE-HI
+                   MOVE WS-RSI-ENTRY(WS-DIV-SCAN-IDX) TO WS-PREV-RSI-HI
+               END-IF
+               IF WS-PRICE-COMP3(WS-DIV-SCAN-IDX) < WS-PREV-PRICE-LO
+                   MOVE WS-PRICE-COMP3(WS-DIV-SCAN-IDX)
+                       TO WS-PREV-PRICE-LO
+                   MOVE WS-RSI-ENTRY(WS-DIV-SCAN-IDX) TO WS-PREV-RSI-LO
+               END-IF
+           END-PERFORM.
+           IF WS-PRICE-HI > WS-PREV-PRICE-HI
+                   AND WS-RSI-HI < WS-PREV-RSI-HI
+               DISPLAY "BEARISH DIVERGENCE DETECTED"
+           END-IF.
+           IF WS-PRICE-LO < WS-PREV-PRICE-LO
+                   AND WS-RSI-LO > WS-PREV-RSI-LO
+               DISPLAY "BULLISH DIVERGENCE DETECTED"
+           END-IF.
+
+      * Carries the current RSI reading into STRATEGY's combined
+      * signals file as a -1/0/+1 vote, the same BUY/SELL sense as
+      * OUT-FLAG above: oversold votes bullish, overbought votes
+      * bearish. The MACD columns and SIG-BOLL-VOTE are read back
+      * first so this program only ever touches its own column;
+      * a file that doesn't exist yet, or predates this column,
+      * defaults those to zero exactly as STRATEGY itself guards them.
+       WRITE-STRATEGY-SIGNAL.
+           MOVE SPACES TO STRAT-SIGNAL-RECORD.
+           OPEN INPUT STRAT-SIGNAL-FILE.
+           IF WS-STRAT-FS = "00"
+               READ STRAT-SIGNAL-FILE
+                   AT END CONTINUE
+               END-READ
+               CLOSE STRAT-SIGNAL-FILE
+           END-IF.
+           IF SIG-MACD-CURR NOT NUMERIC
+               MOVE 0 TO SIG-MACD-CURR
+           END-IF.
+           IF SIG-MACD-PREV NOT NUMERIC
+               MOVE 0 TO SIG-MACD-PREV
+           END-IF.
+           IF SIG-BOLL-VOTE NOT NUMERIC
+               MOVE 0 TO SIG-BOLL-VOTE
+           END-IF.
+           IF SIG-STOCH-VOTE NOT NUMERIC
+               MOVE 0 TO SIG-STOCH-VOTE
+           END-IF.
+           EVALUATE TRUE
+               WHEN WS-RSI < 30
+                   MOVE 1 TO SIG-RSI-VOTE
+               WHEN WS-RSI > 70
+                   MOVE -1 TO SIG-RSI-VOTE
+               WHEN OTHER
+                   MOVE 0 TO SIG-RSI-VOTE
+           END-EVALUATE.
+           OPEN OUTPUT STRAT-SIGNAL-FILE.
+           WRITE STRAT-SIGNAL-RECORD.
+           CLOSE STRAT-SIGNAL-FILE.
 
        CLEANUP.
            CLOSE PRICES-FILE.
+           CLOSE RSI-OUT-FILE.
+           IF WS-CSV-ON
+               CLOSE RSI-CSV-FILE
+           END-IF.
+           MOVE "OK  " TO WS-AUDIT-STATUS.
+           MOVE WS-COUNT TO WS-AUDIT-COUNT.
+           MOVE WS-REJECT-COUNT TO WS-AUDIT-REJECTS.
+           PERFORM GRABAR-AUDITORIA.
+
+       GRABAR-AUDITORIA.
+           COPY WS-AUDIT-LOG.
+
+       MANEJAR-ERROR-FS.
+           EVALUATE WS-FS
+               WHEN "35"
+                   MOVE "ERROR: Archivo no encontrado" TO WS-ERROR-MSG
+               WHEN "39"
+                   MOVE "ERROR: Conflicto de atributos" TO WS-ERROR-MSG
+               WHEN OTHER
+                   STRING "ERROR: FILE STATUS = " WS-FS
+                       INTO WS-ERROR-MSG
+           END-EVALUATE.
+           DISPLAY WS-ERROR-MSG.
