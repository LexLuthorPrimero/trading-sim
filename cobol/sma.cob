@@ -6,27 +6,53 @@
            SELECT PRICES-FILE ASSIGN TO DYNAMIC WS-PRICES-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
+           SELECT AUDIT-FILE ASSIGN TO "audit_trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
        DATA DIVISION.
        FILE SECTION.
        FD  PRICES-FILE.
        01  PRICE-RECORD.
            05 PRICE-RAW      PIC X(10).
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-PROGRAM    PIC X(10).
+           05 FILLER         PIC X.
+           05 AUD-STATUS     PIC X(4).
+           05 FILLER         PIC X.
+           05 AUD-COUNT      PIC 9(5).
+           05 FILLER         PIC X.
+           05 AUD-REJECTS    PIC 9(4).
        WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FS       PIC XX.
+       01  WS-AUDIT-PROGRAM  PIC X(10) VALUE "SMA".
+       01  WS-AUDIT-STATUS   PIC X(4).
+       01  WS-AUDIT-COUNT    PIC 9(5).
+       01  WS-AUDIT-REJECTS  PIC 9(4).
        01  WS-FS            PIC XX.
            88  WS-FS-OK     VALUE "00".
            88  WS-FS-EOF    VALUE "10".
        01  WS-PRICES-PATH   PIC X(200).
        01  WS-PRICES-TABLE.
-           05 WS-PRICE-ENTRY OCCURS 1000 TIMES
+           05 WS-PRICE-ENTRY OCCURS 5000 TIMES
               INDEXED BY PRICE-IDX.
               10 WS-PRICE-COMP3  PIC 9(5)V99 COMP-3.
        01  WS-COUNT         PIC 9(4) COMP.
+       01  WS-REJECT-COUNT  PIC 9(4) COMP VALUE 0.
+       01  WS-MAX-PRICES     PIC 9(5) COMP VALUE 5000.
+       01  WS-NUMVAL-TEMP   PIC S9(5)V99 COMP-3.
        01  WS-I             PIC 9(4) COMP.
+       01  WS-J             PIC 9(4) COMP.
        01  WS-WINDOW        PIC 9(2) COMP VALUE 5.
+       01  WS-ARGC          PIC 9(2) COMP.
+       01  WS-ARG-IDX       PIC 9(2) COMP.
+       01  WS-ARG1          PIC X(200).
+       01  WS-ARG2          PIC X(200).
        01  WS-SUM           PIC 9(10)V99 COMP-3.
        01  WS-SMA           PIC 9(5)V99.
        01  WS-START-IDX     PIC 9(4) COMP.
        01  WS-END-IDX       PIC 9(4) COMP.
+       01  WS-ERROR-MSG     PIC X(100).
        PROCEDURE DIVISION.
        MAIN.
            PERFORM INPUT-PRICES.
@@ -40,37 +66,109 @@
            STOP RUN.
 
        INPUT-PRICES.
-           ACCEPT WS-PRICES-PATH FROM COMMAND-LINE.
-           IF WS-PRICES-PATH = SPACES
-               MOVE "prices.dat" TO WS-PRICES-PATH
+           MOVE "prices.dat" TO WS-PRICES-PATH.
+           MOVE SPACES TO WS-ARG1 WS-ARG2.
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER.
+           IF WS-ARGC NOT = 0
+               MOVE 1 TO WS-ARG-IDX
+               DISPLAY WS-ARG-IDX UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG1 FROM ARGUMENT-VALUE
+           END-IF.
+           IF WS-ARGC > 1
+               MOVE 2 TO WS-ARG-IDX
+               DISPLAY WS-ARG-IDX UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
            END-IF.
+           EVALUATE TRUE
+               WHEN WS-ARGC = 0
+                   CONTINUE
+               WHEN WS-ARGC = 1 AND FUNCTION TEST-NUMVAL(WS-ARG1) = 0
+                   COMPUTE WS-WINDOW = FUNCTION NUMVAL(WS-ARG1)
+               WHEN WS-ARGC = 1
+                   MOVE WS-ARG1 TO WS-PRICES-PATH
+               WHEN OTHER
+                   COMPUTE WS-WINDOW = FUNCTION NUMVAL(WS-ARG1)
+                   MOVE WS-ARG2 TO WS-PRICES-PATH
+           END-EVALUATE.
            OPEN INPUT PRICES-FILE.
            IF NOT WS-FS-OK
-               DISPLAY "ERROR: Cannot open " WS-PRICES-PATH
+               PERFORM MANEJAR-ERROR-FS
+               MOVE "ERR " TO WS-AUDIT-STATUS
+               MOVE 0 TO WS-AUDIT-COUNT
+               MOVE 0 TO WS-AUDIT-REJECTS
+               PERFORM GRABAR-AUDITORIA
                STOP RUN
            END-IF.
            MOVE 0 TO WS-COUNT.
+           MOVE 0 TO WS-REJECT-COUNT.
            PERFORM UNTIL WS-FS-EOF
                READ PRICES-FILE INTO PRICE-RECORD
                    AT END SET WS-FS-EOF TO TRUE
                    NOT AT END
-                       ADD 1 TO WS-COUNT
-                       COMPUTE WS-PRICE-COMP3(WS-COUNT) = 
-                           FUNCTION NUMVAL(PRICE-RAW)
+                       EVALUATE TRUE
+                           WHEN WS-COUNT >= WS-MAX-PRICES
+                               ADD 1 TO WS-REJECT-COUNT
+                               DISPLAY "WARNING: tabla de precios "
+                                   "llena, descartado: " PRICE-RAW
+                           WHEN FUNCTION TEST-NUMVAL(PRICE-RAW)
+                                   NOT = 0
+                               ADD 1 TO WS-REJECT-COUNT
+                               DISPLAY "WARNING: precio no numérico "
+                                   "descartado: " PRICE-RAW
+                           WHEN OTHER
+                               COMPUTE WS-NUMVAL-TEMP ROUNDED =
+                                   FUNCTION NUMVAL(PRICE-RAW)
+                               IF WS-NUMVAL-TEMP NOT > 0
+                                   ADD 1 TO WS-REJECT-COUNT
+                                   DISPLAY "WARNING: precio no "
+                                       "positivo descartado: "
+                                       PRICE-RAW
+                               ELSE
+                                   ADD 1 TO WS-COUNT
+                                   MOVE WS-NUMVAL-TEMP
+                                       TO WS-PRICE-COMP3(WS-COUNT)
+                               END-IF
+                       END-EVALUATE
                END-READ
            END-PERFORM.
            CLOSE PRICES-FILE.
+           IF WS-REJECT-COUNT > 0
+               DISPLAY WS-REJECT-COUNT
+                   " registro(s) descartado(s) por datos inválidos"
+           END-IF.
 
        PROCESS-SMA.
-           COMPUTE WS-START-IDX = WS-COUNT - WS-WINDOW + 1.
-           COMPUTE WS-END-IDX = WS-COUNT.
-           MOVE 0 TO WS-SUM.
-           PERFORM VARYING WS-I FROM WS-START-IDX BY 1
-                   UNTIL WS-I > WS-END-IDX
-               ADD WS-PRICE-COMP3(WS-I) TO WS-SUM
+           PERFORM VARYING WS-I FROM WS-WINDOW BY 1
+                   UNTIL WS-I > WS-COUNT
+               COMPUTE WS-START-IDX = WS-I - WS-WINDOW + 1
+               COMPUTE WS-END-IDX = WS-I
+               MOVE 0 TO WS-SUM
+               PERFORM VARYING WS-J FROM WS-START-IDX BY 1
+                       UNTIL WS-J > WS-END-IDX
+                   ADD WS-PRICE-COMP3(WS-J) TO WS-SUM
+               END-PERFORM
+               COMPUTE WS-SMA = WS-SUM / WS-WINDOW
+               DISPLAY WS-PRICE-COMP3(WS-I) " " WS-SMA
            END-PERFORM.
-           COMPUTE WS-SMA = WS-SUM / WS-WINDOW.
-           DISPLAY WS-SMA.
 
        CLEANUP.
            CLOSE PRICES-FILE.
+           MOVE "OK  " TO WS-AUDIT-STATUS.
+           MOVE WS-COUNT TO WS-AUDIT-COUNT.
+           MOVE WS-REJECT-COUNT TO WS-AUDIT-REJECTS.
+           PERFORM GRABAR-AUDITORIA.
+
+       GRABAR-AUDITORIA.
+           COPY WS-AUDIT-LOG.
+
+       MANEJAR-ERROR-FS.
+           EVALUATE WS-FS
+               WHEN "35"
+                   MOVE "ERROR: Archivo no encontrado" TO WS-ERROR-MSG
+               WHEN "39"
+                   MOVE "ERROR: Conflicto de atributos" TO WS-ERROR-MSG
+               WHEN OTHER
+                   STRING "ERROR: FILE STATUS = " WS-FS
+                       INTO WS-ERROR-MSG
+           END-EVALUATE.
+           DISPLAY WS-ERROR-MSG.
