@@ -0,0 +1,290 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PORTFOLIO.
+      * Reporte: Resumen consolidado de cartera / P&L
+      * Versión:   B-COPY + B-DEBUG + B-FSTATUS + B-NAMING
+      * Consolida trade_ledger.dat y equity_curve.dat - ambos ya
+      * producidos por TRADER - en un solo renglón de resumen, en vez
+      * de obligar a releer la salida de TRADER corrida por corrida.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO DYNAMIC WS-LEDGER-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LED-TRADE-NUM
+               FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT EQUITY-FILE ASSIGN TO DYNAMIC WS-EQUITY-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EQUITY-STATUS.
+           SELECT REPORT-OUT-FILE ASSIGN TO "portfolio_report.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "audit_trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+       01  LEDGER-RECORD.
+           05 LED-TRADE-NUM   PIC 9(5).
+           05 FILLER          PIC X.
+           05 LED-TYPE        PIC X(5).
+           05 FILLER          PIC X.
+           05 LED-ENTRY       PIC 9(5)V99.
+           05 FILLER          PIC X.
+           05 LED-EXIT        PIC 9(5)V99.
+           05 FILLER          PIC X.
+           05 LED-SHARES      PIC 9(5).
+           05 FILLER          PIC X.
+           05 LED-PNL         PIC S9(7)V99 SIGN IS LEADING SEPARATE.
+           05 FILLER          PIC X.
+           05 LED-CAPITAL     PIC 9(9)V99.
+       FD  EQUITY-FILE.
+       01  EQUITY-RECORD.
+           05 EQ-CAPITAL      PIC 9(9)V99.
+           05 FILLER          PIC X.
+           05 EQ-DRAWDOWN-PCT PIC 9(3)V99.
+       FD  REPORT-OUT-FILE.
+       01  REPORT-OUT-RECORD.
+           05 RPT-TOTAL-TRADES      PIC 9(5).
+           05 FILLER                PIC X.
+           05 RPT-WIN-COUNT         PIC 9(5).
+           05 FILLER                PIC X.
+           05 RPT-LOSS-COUNT        PIC 9(5).
+           05 FILLER                PIC X.
+           05 RPT-WIN-RATE-PCT      PIC 9(3)V99.
+           05 FILLER                PIC X.
+           05 RPT-NET-PNL           PIC S9(9)V99
+                                      SIGN IS LEADING SEPARATE.
+           05 FILLER                PIC X.
+           05 RPT-PROFIT-FACTOR     PIC 9(5)V99.
+           05 FILLER                PIC X.
+           05 RPT-AVG-PNL           PIC S9(7)V99
+                                      SIGN IS LEADING SEPARATE.
+           05 FILLER                PIC X.
+           05 RPT-LARGEST-WIN       PIC 9(7)V99.
+           05 FILLER                PIC X.
+           05 RPT-LARGEST-LOSS      PIC 9(7)V99.
+           05 FILLER                PIC X.
+           05 RPT-MAX-DRAWDOWN-PCT  PIC 9(3)V99.
+           05 FILLER                PIC X.
+           05 RPT-FINAL-CAPITAL     PIC 9(9)V99.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-PROGRAM    PIC X(10).
+           05 FILLER         PIC X.
+           05 AUD-STATUS     PIC X(4).
+           05 FILLER         PIC X.
+           05 AUD-COUNT      PIC 9(5).
+           05 FILLER         PIC X.
+           05 AUD-REJECTS    PIC 9(4).
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FS         PIC XX.
+       01  WS-AUDIT-PROGRAM    PIC X(10) VALUE "PORTFOLIO".
+       01  WS-AUDIT-STATUS     PIC X(4).
+       01  WS-AUDIT-COUNT      PIC 9(5).
+       01  WS-AUDIT-REJECTS    PIC 9(4).
+       01  WS-LEDGER-STATUS    PIC XX.
+           88  WS-LEDGER-OK        VALUE "00".
+           88  WS-LEDGER-EOF       VALUE "10".
+       01  WS-EQUITY-STATUS    PIC XX.
+           88  WS-EQUITY-OK        VALUE "00".
+           88  WS-EQUITY-EOF       VALUE "10".
+       01  WS-OUT-STATUS       PIC XX.
+       01  WS-LEDGER-PATH      PIC X(200).
+       01  WS-EQUITY-PATH      PIC X(200).
+       01  WS-TOTAL-TRADES     PIC 9(5) COMP VALUE 0.
+       01  WS-WIN-COUNT        PIC 9(5) COMP VALUE 0.
+       01  WS-LOSS-COUNT       PIC 9(5) COMP VALUE 0.
+       01  WS-NET-PNL-TOTAL    PIC S9(9)V99 COMP-3 VALUE 0.
+       01  WS-GROSS-PROFIT     PIC 9(9)V99 COMP-3 VALUE 0.
+       01  WS-GROSS-LOSS       PIC 9(9)V99 COMP-3 VALUE 0.
+       01  WS-ABS-LOSS         PIC 9(7)V99 COMP-3.
+       01  WS-LARGEST-WIN      PIC 9(7)V99 COMP-3 VALUE 0.
+       01  WS-LARGEST-LOSS     PIC 9(7)V99 COMP-3 VALUE 0.
+       01  WS-FINAL-CAPITAL    PIC 9(9)V99 COMP-3 VALUE 0.
+       01  WS-WIN-RATE-PCT     PIC 9(3)V99 COMP-3 VALUE 0.
+       01  WS-PROFIT-FACTOR    PIC 9(5)V99 COMP-3 VALUE 0.
+       01  WS-AVG-PNL          PIC S9(7)V99 COMP-3 VALUE 0.
+       01  WS-MAX-DRAWDOWN-PCT PIC 9(3)V99 COMP-3 VALUE 0.
+       01  WS-ARGC             PIC 9(2) COMP.
+       01  WS-ARG-IDX          PIC 9(2) COMP.
+       01  WS-ARG1             PIC X(200).
+       01  WS-ARG2             PIC X(200).
+       01  WS-EXIT-CODE        PIC S9(4) COMP VALUE 0.
+       01  WS-ERROR-MSG        PIC X(100).
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "[DEBUG] 1000-INICIO - Programa PORTFOLIO iniciado"
+           PERFORM 1000-LEER-PARAMETROS
+           DISPLAY "[DEBUG] 2000-LEER-LEDGER - Leyendo archivo: "
+               WS-LEDGER-PATH
+           PERFORM 2000-LEER-LEDGER
+           IF WS-EXIT-CODE NOT = 0
+               MOVE "ERR " TO WS-AUDIT-STATUS
+               MOVE 0 TO WS-AUDIT-COUNT
+               MOVE 0 TO WS-AUDIT-REJECTS
+               PERFORM 9000-FINALIZAR
+               STOP RUN
+           END-IF
+           DISPLAY "[DEBUG] 2500-LEER-EQUITY - Leyendo archivo: "
+               WS-EQUITY-PATH
+           PERFORM 2500-LEER-EQUITY
+           PERFORM 3000-CALCULAR-RESUMEN
+           OPEN OUTPUT REPORT-OUT-FILE
+           PERFORM 3500-ESCRIBIR-REPORTE
+           DISPLAY "[DEBUG] 9000-FINALIZAR - "
+                   "Programa PORTFOLIO finalizado"
+           MOVE "OK  " TO WS-AUDIT-STATUS
+           MOVE WS-TOTAL-TRADES TO WS-AUDIT-COUNT
+           MOVE 0 TO WS-AUDIT-REJECTS
+           PERFORM 9000-FINALIZAR
+           STOP RUN.
+
+       1000-LEER-PARAMETROS.
+           MOVE "trade_ledger.dat" TO WS-LEDGER-PATH
+           MOVE "equity_curve.dat" TO WS-EQUITY-PATH
+           MOVE SPACES TO WS-ARG1 WS-ARG2
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER
+           IF WS-ARGC NOT = 0
+               MOVE 1 TO WS-ARG-IDX
+               DISPLAY WS-ARG-IDX UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG1 FROM ARGUMENT-VALUE
+               MOVE WS-ARG1 TO WS-LEDGER-PATH
+           END-IF
+           IF WS-ARGC > 1
+               MOVE 2 TO WS-ARG-IDX
+               DISPLAY WS-ARG-IDX UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
+               MOVE WS-ARG2 TO WS-EQUITY-PATH
+           END-IF
+           EXIT.
+
+      * Recorre el ledger completo de TRADER acumulando ganadoras,
+      * perdedoras, P&L bruto en cada sentido y los extremos de cada
+      * lado - todo lo que hace falta para el resumen, en una sola
+      * pasada.
+       2000-LEER-LEDGER.
+           OPEN INPUT LEDGER-FILE
+           IF NOT WS-LEDGER-OK
+               PERFORM 9999-MANEJAR-ERROR-FS
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL WS-LEDGER-EOF
+               READ LEDGER-FILE INTO LEDGER-RECORD
+                   AT END
+                       SET WS-LEDGER-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-TRADES
+                       ADD LED-PNL TO WS-NET-PNL-TOTAL
+                       MOVE LED-CAPITAL TO WS-FINAL-CAPITAL
+                       EVALUATE TRUE
+                           WHEN LED-PNL > 0
+                               ADD 1 TO WS-WIN-COUNT
+                               ADD LED-PNL TO WS-GROSS-PROFIT
+                               IF LED-PNL > WS-LARGEST-WIN
+                                   MOVE LED-PNL TO WS-LARGEST-WIN
+                               END-IF
+                           WHEN LED-PNL < 0
+                               ADD 1 TO WS-LOSS-COUNT
+                               COMPUTE WS-ABS-LOSS = 0 - LED-PNL
+                               ADD WS-ABS-LOSS TO WS-GROSS-LOSS
+                               IF WS-ABS-LOSS > WS-LARGEST-LOSS
+                                   MOVE WS-ABS-LOSS TO WS-LARGEST-LOSS
+                               END-IF
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+           DISPLAY "[DEBUG] 2000-LEER-LEDGER - Leidas " WS-TOTAL-TRADES
+               " operaciones"
+           CLOSE LEDGER-FILE
+           IF WS-TOTAL-TRADES = 0
+               MOVE "ERROR: Ledger vacío" TO WS-ERROR-MSG
+               DISPLAY WS-ERROR-MSG
+               MOVE 1 TO WS-EXIT-CODE
+           END-IF
+           EXIT.
+
+      * La curva de capital es un enriquecimiento opcional del
+      * reporte - si no está disponible, el resumen sigue siendo
+      * válido a partir del ledger solo, con el drawdown en cero.
+       2500-LEER-EQUITY.
+           OPEN INPUT EQUITY-FILE
+           IF NOT WS-EQUITY-OK
+               DISPLAY "WARNING: equity_curve.dat no disponible, "
+                   "drawdown no incluido"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL WS-EQUITY-EOF
+               READ EQUITY-FILE INTO EQUITY-RECORD
+                   AT END
+                       SET WS-EQUITY-EOF TO TRUE
+                   NOT AT END
+                       IF EQ-DRAWDOWN-PCT > WS-MAX-DRAWDOWN-PCT
+                           MOVE EQ-DRAWDOWN-PCT
+                               TO WS-MAX-DRAWDOWN-PCT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EQUITY-FILE
+           EXIT.
+
+       3000-CALCULAR-RESUMEN.
+           COMPUTE WS-WIN-RATE-PCT ROUNDED =
+               100 * WS-WIN-COUNT / WS-TOTAL-TRADES
+           COMPUTE WS-AVG-PNL ROUNDED =
+               WS-NET-PNL-TOTAL / WS-TOTAL-TRADES
+           IF WS-GROSS-LOSS > 0
+               COMPUTE WS-PROFIT-FACTOR ROUNDED =
+                   WS-GROSS-PROFIT / WS-GROSS-LOSS
+           ELSE
+               IF WS-GROSS-PROFIT > 0
+                   MOVE 99999.99 TO WS-PROFIT-FACTOR
+               ELSE
+                   MOVE 0 TO WS-PROFIT-FACTOR
+               END-IF
+           END-IF
+           EXIT.
+
+       3500-ESCRIBIR-REPORTE.
+           MOVE SPACES TO REPORT-OUT-RECORD
+           MOVE WS-TOTAL-TRADES TO RPT-TOTAL-TRADES
+           MOVE WS-WIN-COUNT TO RPT-WIN-COUNT
+           MOVE WS-LOSS-COUNT TO RPT-LOSS-COUNT
+           MOVE WS-WIN-RATE-PCT TO RPT-WIN-RATE-PCT
+           MOVE WS-NET-PNL-TOTAL TO RPT-NET-PNL
+           MOVE WS-PROFIT-FACTOR TO RPT-PROFIT-FACTOR
+           MOVE WS-AVG-PNL TO RPT-AVG-PNL
+           MOVE WS-LARGEST-WIN TO RPT-LARGEST-WIN
+           MOVE WS-LARGEST-LOSS TO RPT-LARGEST-LOSS
+           MOVE WS-MAX-DRAWDOWN-PCT TO RPT-MAX-DRAWDOWN-PCT
+           MOVE WS-FINAL-CAPITAL TO RPT-FINAL-CAPITAL
+           WRITE REPORT-OUT-RECORD
+           DISPLAY RPT-TOTAL-TRADES " " RPT-WIN-COUNT " "
+               RPT-LOSS-COUNT " " RPT-WIN-RATE-PCT " " RPT-NET-PNL " "
+               RPT-PROFIT-FACTOR " " RPT-MAX-DRAWDOWN-PCT " "
+               RPT-FINAL-CAPITAL
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE REPORT-OUT-FILE
+           PERFORM GRABAR-AUDITORIA
+           EXIT.
+
+       GRABAR-AUDITORIA.
+           COPY WS-AUDIT-LOG.
+
+       9999-MANEJAR-ERROR-FS.
+           EVALUATE WS-LEDGER-STATUS
+               WHEN "35"
+                   MOVE "ERROR: Archivo no encontrado" TO WS-ERROR-MSG
+               WHEN "39"
+                   MOVE "ERROR: Conflicto de atributos" TO WS-ERROR-MSG
+               WHEN OTHER
+                   STRING "ERROR: FILE STATUS = " WS-LEDGER-STATUS
+                       INTO WS-ERROR-MSG
+           END-EVALUATE
+           DISPLAY WS-ERROR-MSG
+           MOVE 1 TO WS-EXIT-CODE
+           CLOSE LEDGER-FILE
+           EXIT.
