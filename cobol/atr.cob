@@ -7,6 +7,18 @@
            SELECT FD-PRICES-FILE ASSIGN TO DYNAMIC WS-PRICES-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-PRICES-STATUS.
+           SELECT ATR-OUT-FILE ASSIGN TO "atr_output.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "atr_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FS.
+           SELECT ATR-CSV-FILE ASSIGN TO "atr_output.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "audit_trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
        DATA DIVISION.
        FILE SECTION.
        FD  FD-PRICES-FILE.
@@ -16,18 +28,70 @@
            05 FD-PRICE-LOW-RAW   PIC X(10).
            05 FILLER             PIC X.
            05 FD-PRICE-CLOSE-RAW PIC X(10).
+       FD  ATR-OUT-FILE.
+       01  ATR-OUT-RECORD.
+           05 OUT-ATR           PIC 9(5)V99.
+           05 FILLER            PIC X.
+           05 OUT-STOP-LOSS     PIC 9(5)V99.
+           05 FILLER            PIC X.
+           05 OUT-ATR-PCT       PIC 9(3)V99.
+           05 FILLER            PIC X.
+           05 OUT-PLUS-DI       PIC 9(3)V99.
+           05 FILLER            PIC X.
+           05 OUT-MINUS-DI      PIC 9(3)V99.
+           05 FILLER            PIC X.
+           05 OUT-ADX           PIC 9(3)V99.
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05 CKPT-ROW-IDX      PIC 9(4).
+       FD  ATR-CSV-FILE.
+       01  ATR-CSV-RECORD.
+           05 CSV-LINE          PIC X(80).
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-PROGRAM    PIC X(10).
+           05 FILLER         PIC X.
+           05 AUD-STATUS     PIC X(4).
+           05 FILLER         PIC X.
+           05 AUD-COUNT      PIC 9(5).
+           05 FILLER         PIC X.
+           05 AUD-REJECTS    PIC 9(4).
        WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FS       PIC XX.
+       01  WS-AUDIT-PROGRAM  PIC X(10) VALUE "ATR".
+       01  WS-AUDIT-STATUS   PIC X(4).
+       01  WS-AUDIT-COUNT    PIC 9(5).
+       01  WS-AUDIT-REJECTS  PIC 9(4).
+       01  WS-OUT-STATUS      PIC XX.
+       01  WS-CKPT-FS         PIC XX.
+       01  WS-CSV-STATUS      PIC XX.
+       01  WS-CSV-FLAG        PIC X(1) VALUE "N".
+           88  WS-CSV-ON      VALUE "Y".
+       01  WS-CSV-ATR         PIC 9(5)V99.
+       01  WS-CSV-STOP-LOSS   PIC 9(5)V99.
+       01  WS-CSV-ATR-PCT     PIC 9(3)V99.
+       01  WS-CSV-PLUS-DI     PIC 9(3)V99.
+       01  WS-CSV-MINUS-DI    PIC 9(3)V99.
+       01  WS-CSV-ADX         PIC 9(3)V99.
+       01  WS-RESTART-IDX     PIC 9(4) COMP VALUE 0.
+       01  WS-CKPT-EXISTS     PIC X(1) VALUE "N".
+           88  WS-CKPT-FOUND  VALUE "Y".
        01  WS-PRICES-STATUS   PIC XX.
            88  WS-PRICES-OK           VALUE "00".
            88  WS-PRICES-EOF          VALUE "10".
        01  WS-PRICES-PATH     PIC X(200).
        01  WS-PRICES-TABLE.
-           05 WS-PRICE-ENTRY OCCURS 1000 TIMES
+           05 WS-PRICE-ENTRY OCCURS 5000 TIMES
               INDEXED BY WS-PRICE-IDX.
               10 WS-HIGH-COMP3   PIC 9(5)V99 COMP-3.
               10 WS-LOW-COMP3    PIC 9(5)V99 COMP-3.
               10 WS-CLOSE-COMP3  PIC 9(5)V99 COMP-3.
        01  WS-COUNT           PIC 9(4) COMP VALUE 0.
+       01  WS-REJECT-COUNT    PIC 9(4) COMP VALUE 0.
+       01  WS-MAX-PRICES     PIC 9(5) COMP VALUE 5000.
+       01  WS-HIGH-TEMP       PIC S9(5)V99 COMP-3.
+       01  WS-LOW-TEMP        PIC S9(5)V99 COMP-3.
+       01  WS-CLOSE-TEMP      PIC S9(5)V99 COMP-3.
        01  WS-I               PIC 9(4) COMP.
        01  WS-PERIOD          PIC 9(2) COMP VALUE 14.
        01  WS-TRUE-RANGE      PIC 9(5)V99 COMP-3.
@@ -39,30 +103,136 @@
        01  WS-MAX-DIFF        PIC 9(5)V99 COMP-3.
        01  WS-PREV-CLOSE      PIC 9(5)V99 COMP-3.
        01  WS-START-IDX       PIC 9(4) COMP.
+       01  WS-PERIOD-LESS-1   PIC 9(2) COMP.
        01  WS-EXIT-CODE       PIC S9(4) COMP VALUE 0.
        01  WS-ERROR-MSG       PIC X(100).
+       01  WS-STOP-MULT       PIC 9V99 COMP-3 VALUE 2.00.
+       01  WS-STOP-LOSS       PIC 9(5)V99 COMP-3.
+       01  WS-ATR-PCT         PIC 9(3)V99 COMP-3.
+       01  WS-ADX-FLAG        PIC X(1) VALUE "N".
+           88  WS-ADX-ON             VALUE "Y".
+       01  WS-UP-MOVE         PIC S9(5)V99 COMP-3.
+       01  WS-DOWN-MOVE       PIC S9(5)V99 COMP-3.
+       01  WS-PLUS-DM         PIC 9(5)V99 COMP-3.
+       01  WS-MINUS-DM        PIC 9(5)V99 COMP-3.
+       01  WS-SUM-PLUS-DM     PIC 9(10)V99 COMP-3.
+       01  WS-SUM-MINUS-DM    PIC 9(10)V99 COMP-3.
+       01  WS-SMOOTH-TR       PIC 9(10)V99 COMP-3.
+       01  WS-PLUS-DI         PIC 9(3)V99 COMP-3.
+       01  WS-MINUS-DI        PIC 9(3)V99 COMP-3.
+       01  WS-DX              PIC 9(3)V99 COMP-3.
+       01  WS-ADX             PIC 9(3)V99 COMP-3.
+       01  WS-DI-SUM          PIC 9(3)V99 COMP-3.
+       01  WS-ADX-COUNT       PIC 9(4) COMP VALUE 0.
+       01  WS-ARGC            PIC 9(2) COMP.
+       01  WS-ARG-IDX         PIC 9(2) COMP.
+       01  WS-ARG1            PIC X(200).
        PROCEDURE DIVISION.
        MAIN.
            DISPLAY "[DEBUG] 1000-INICIO - Programa ATR iniciado"
-           ACCEPT WS-PRICES-PATH FROM COMMAND-LINE
-           IF WS-PRICES-PATH = SPACES
-               MOVE "prices.dat" TO WS-PRICES-PATH
-           END-IF
-           DISPLAY "[DEBUG] 2000-LEER-PRECIOS - Leyendo archivo: " 
+           PERFORM 1000-LEER-PARAMETROS
+           DISPLAY "[DEBUG] 2000-LEER-PRECIOS - Leyendo archivo: "
                WS-PRICES-PATH
            PERFORM 2000-LEER-PRECIOS
            IF WS-EXIT-CODE NOT = 0
+               MOVE "ERR " TO WS-AUDIT-STATUS
+               MOVE 0 TO WS-AUDIT-COUNT
+               MOVE 0 TO WS-AUDIT-REJECTS
                PERFORM 9000-FINALIZAR
                STOP RUN
            END-IF
-           DISPLAY "[DEBUG] 3000-CALCULAR-ATR - Procesando " 
+           PERFORM 1500-CARGAR-CHECKPOINT
+           IF WS-CKPT-FOUND
+               OPEN EXTEND ATR-OUT-FILE
+               IF WS-OUT-STATUS = "35"
+                   OPEN OUTPUT ATR-OUT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT ATR-OUT-FILE
+           END-IF
+           IF WS-CSV-ON
+               IF WS-CKPT-FOUND
+                   OPEN EXTEND ATR-CSV-FILE
+                   IF WS-CSV-STATUS = "35"
+                       OPEN OUTPUT ATR-CSV-FILE
+                       PERFORM 3400-ESCRIBIR-ENCABEZADO-CSV
+                   END-IF
+               ELSE
+                   OPEN OUTPUT ATR-CSV-FILE
+                   PERFORM 3400-ESCRIBIR-ENCABEZADO-CSV
+               END-IF
+           END-IF
+           DISPLAY "[DEBUG] 3000-CALCULAR-ATR - Procesando "
                WS-COUNT " precios con periodo " WS-PERIOD
            PERFORM 3000-CALCULAR-ATR
+           PERFORM 3500-BORRAR-CHECKPOINT
            DISPLAY "[DEBUG] 9000-FINALIZAR - "
                    "Programa ATR finalizado"
+           MOVE "OK  " TO WS-AUDIT-STATUS
+           MOVE WS-COUNT TO WS-AUDIT-COUNT
+           MOVE WS-REJECT-COUNT TO WS-AUDIT-REJECTS
            PERFORM 9000-FINALIZAR
            STOP RUN.
 
+       1000-LEER-PARAMETROS.
+           MOVE "prices.dat" TO WS-PRICES-PATH
+           MOVE SPACES TO WS-ARG1
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER
+           PERFORM VARYING WS-ARG-IDX FROM 1 BY 1
+                   UNTIL WS-ARG-IDX > WS-ARGC
+               DISPLAY WS-ARG-IDX UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG1 FROM ARGUMENT-VALUE
+               EVALUATE WS-ARG1
+                   WHEN "ADX"
+                       SET WS-ADX-ON TO TRUE
+                   WHEN "CSV"
+                       SET WS-CSV-ON TO TRUE
+                   WHEN OTHER
+                       MOVE WS-ARG1 TO WS-PRICES-PATH
+               END-EVALUATE
+           END-PERFORM
+           EXIT.
+
+      * Si una corrida anterior fue interrumpida, retoma la escritura
+      * después de la última fila ya escrita en atr_output.dat en vez
+      * de duplicarla; el suavizado de Wilder se recalcula desde el
+      * principio de la tabla en memoria (es determinístico y barato)
+      * para que el estado de ATR/ADX en la fila de reinicio quede
+      * idéntico al de la corrida original.
+       1500-CARGAR-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-IDX
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       SET WS-CKPT-FOUND TO TRUE
+                       MOVE CKPT-ROW-IDX TO WS-RESTART-IDX
+                       DISPLAY "[CHECKPOINT] Reanudando tras fila "
+                           WS-RESTART-IDX
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT.
+
+       3300-GRABAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CKPT-RECORD
+           MOVE WS-I TO CKPT-ROW-IDX
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+      * Una corrida que termina su pasada completa sin interrupción
+      * no debe dejar un checkpoint detrás - si quedara uno, la
+      * próxima corrida (una corrida nueva, no una reanudación) lo
+      * tomaría como punto de reanudación y saltaría filas que nunca
+      * procesó. Se deja el archivo vacío para que 1500-CARGAR-
+      * CHECKPOINT no encuentre ningún renglón la próxima vez.
+       3500-BORRAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
        2000-LEER-PRECIOS.
            OPEN INPUT FD-PRICES-FILE
            IF NOT WS-PRICES-OK
@@ -72,22 +242,54 @@
                EXIT PARAGRAPH
            END-IF
            MOVE 0 TO WS-COUNT
+           MOVE 0 TO WS-REJECT-COUNT
            PERFORM UNTIL WS-PRICES-EOF
                READ FD-PRICES-FILE INTO FD-PRICE-RECORD
-                   AT END 
+                   AT END
                        SET WS-PRICES-EOF TO TRUE
                    NOT AT END
-                       ADD 1 TO WS-COUNT
-                       COMPUTE WS-HIGH-COMP3(WS-COUNT) ROUNDED = 
-                           FUNCTION NUMVAL(FD-PRICE-HIGH-RAW)
-                       COMPUTE WS-LOW-COMP3(WS-COUNT) ROUNDED = 
-                           FUNCTION NUMVAL(FD-PRICE-LOW-RAW)
-                       COMPUTE WS-CLOSE-COMP3(WS-COUNT) ROUNDED = 
-                           FUNCTION NUMVAL(FD-PRICE-CLOSE-RAW)
+                       EVALUATE TRUE
+                           WHEN WS-COUNT >= WS-MAX-PRICES
+                               ADD 1 TO WS-REJECT-COUNT
+                               DISPLAY "WARNING: tabla de precios "
+                                   "llena, barra descartada"
+                           WHEN FUNCTION TEST-NUMVAL(
+                                   FD-PRICE-HIGH-RAW) NOT = 0
+                              OR FUNCTION TEST-NUMVAL(
+                                   FD-PRICE-LOW-RAW) NOT = 0
+                              OR FUNCTION TEST-NUMVAL(
+                                   FD-PRICE-CLOSE-RAW) NOT = 0
+                               ADD 1 TO WS-REJECT-COUNT
+                               DISPLAY "WARNING: barra no numérica "
+                                   "descartada"
+                           WHEN OTHER
+                               COMPUTE WS-HIGH-TEMP ROUNDED =
+                                   FUNCTION NUMVAL(FD-PRICE-HIGH-RAW)
+                               COMPUTE WS-LOW-TEMP ROUNDED =
+                                   FUNCTION NUMVAL(FD-PRICE-LOW-RAW)
+                               COMPUTE WS-CLOSE-TEMP ROUNDED =
+                                   FUNCTION NUMVAL(FD-PRICE-CLOSE-RAW)
+                               IF WS-HIGH-TEMP NOT > 0
+                                  OR WS-LOW-TEMP NOT > 0
+                                  OR WS-CLOSE-TEMP NOT > 0
+                                  OR WS-HIGH-TEMP < WS-LOW-TEMP
+                                   ADD 1 TO WS-REJECT-COUNT
+                                   DISPLAY "WARNING: barra "
+                                       "inconsistente descartada"
+                               ELSE
+                                   ADD 1 TO WS-COUNT
+                                   MOVE WS-HIGH-TEMP
+                                       TO WS-HIGH-COMP3(WS-COUNT)
+                                   MOVE WS-LOW-TEMP
+                                       TO WS-LOW-COMP3(WS-COUNT)
+                                   MOVE WS-CLOSE-TEMP
+                                       TO WS-CLOSE-COMP3(WS-COUNT)
+                               END-IF
+                       END-EVALUATE
                END-READ
            END-PERFORM
-           DISPLAY "[DEBUG] 2000-LEER-PRECIOS - Leidos " WS-COUNT 
-               " registros"
+           DISPLAY "[DEBUG] 2000-LEER-PRECIOS - Leidos " WS-COUNT
+               " registros, " WS-REJECT-COUNT " descartados"
            CLOSE FD-PRICES-FILE
            IF WS-COUNT = 0
                MOVE "ERROR: Archivo vacío" TO WS-ERROR-MSG
@@ -99,13 +301,15 @@
        3000-CALCULAR-ATR.
            MOVE WS-CLOSE-COMP3(1) TO WS-PREV-CLOSE
            MOVE 0 TO WS-SUM-TR
+           MOVE 0 TO WS-SUM-PLUS-DM
+           MOVE 0 TO WS-SUM-MINUS-DM
            PERFORM VARYING WS-I FROM 2 BY 1
                    UNTIL WS-I > WS-PERIOD + 1
-               COMPUTE WS-DIFF1 = WS-HIGH-COMP3(WS-I) - 
+               COMPUTE WS-DIFF1 = WS-HIGH-COMP3(WS-I) -
                    WS-LOW-COMP3(WS-I)
-               COMPUTE WS-DIFF2 = WS-HIGH-COMP3(WS-I) - 
+               COMPUTE WS-DIFF2 = WS-HIGH-COMP3(WS-I) -
                    WS-PREV-CLOSE
-               COMPUTE WS-DIFF3 = WS-PREV-CLOSE - 
+               COMPUTE WS-DIFF3 = WS-PREV-CLOSE -
                    WS-LOW-COMP3(WS-I)
                MOVE WS-DIFF1 TO WS-MAX-DIFF
                IF WS-DIFF2 > WS-MAX-DIFF
@@ -115,17 +319,23 @@
                    MOVE WS-DIFF3 TO WS-MAX-DIFF
                END-IF
                ADD WS-MAX-DIFF TO WS-SUM-TR
+               PERFORM 3100-CALCULAR-DM
+               ADD WS-PLUS-DM TO WS-SUM-PLUS-DM
+               ADD WS-MINUS-DM TO WS-SUM-MINUS-DM
                MOVE WS-CLOSE-COMP3(WS-I) TO WS-PREV-CLOSE
            END-PERFORM
            COMPUTE WS-ATR ROUNDED = WS-SUM-TR / WS-PERIOD
+           MOVE WS-SUM-TR TO WS-SMOOTH-TR
+           MOVE 0 TO WS-ADX
+           MOVE 0 TO WS-ADX-COUNT
            COMPUTE WS-START-IDX = WS-PERIOD + 2
            PERFORM VARYING WS-I FROM WS-START-IDX BY 1
                    UNTIL WS-I > WS-COUNT
-               COMPUTE WS-DIFF1 = WS-HIGH-COMP3(WS-I) - 
+               COMPUTE WS-DIFF1 = WS-HIGH-COMP3(WS-I) -
                    WS-LOW-COMP3(WS-I)
-               COMPUTE WS-DIFF2 = WS-HIGH-COMP3(WS-I) - 
+               COMPUTE WS-DIFF2 = WS-HIGH-COMP3(WS-I) -
                    WS-PREV-CLOSE
-               COMPUTE WS-DIFF3 = WS-PREV-CLOSE - 
+               COMPUTE WS-DIFF3 = WS-PREV-CLOSE -
                    WS-LOW-COMP3(WS-I)
                MOVE WS-DIFF1 TO WS-MAX-DIFF
                IF WS-DIFF2 > WS-MAX-DIFF
@@ -134,18 +344,124 @@
                IF WS-DIFF3 > WS-MAX-DIFF
                    MOVE WS-DIFF3 TO WS-MAX-DIFF
                END-IF
-               COMPUTE WS-ATR ROUNDED = 
-                   (WS-ATR * (WS-PERIOD - 1) + WS-MAX-DIFF) 
+               COMPUTE WS-PERIOD-LESS-1 = WS-PERIOD - 1
+               COMPUTE WS-ATR ROUNDED =
+                   (WS-ATR * WS-PERIOD-LESS-1 + WS-MAX-DIFF)
                    / WS-PERIOD
-               DISPLAY WS-ATR
+               COMPUTE WS-STOP-LOSS ROUNDED =
+                   WS-CLOSE-COMP3(WS-I) - (WS-STOP-MULT * WS-ATR)
+               COMPUTE WS-ATR-PCT ROUNDED =
+                   100 * WS-ATR / WS-CLOSE-COMP3(WS-I)
+               IF WS-ADX-ON
+                   PERFORM 3100-CALCULAR-DM
+                   COMPUTE WS-SMOOTH-TR =
+                       WS-SMOOTH-TR - (WS-SMOOTH-TR / WS-PERIOD)
+                       + WS-MAX-DIFF
+                   COMPUTE WS-SUM-PLUS-DM =
+                       WS-SUM-PLUS-DM - (WS-SUM-PLUS-DM / WS-PERIOD)
+                       + WS-PLUS-DM
+                   COMPUTE WS-SUM-MINUS-DM =
+                       WS-SUM-MINUS-DM - (WS-SUM-MINUS-DM / WS-PERIOD)
+                       + WS-MINUS-DM
+                   COMPUTE WS-PLUS-DI ROUNDED =
+                       100 * WS-SUM-PLUS-DM / WS-SMOOTH-TR
+                   COMPUTE WS-MINUS-DI ROUNDED =
+                       100 * WS-SUM-MINUS-DM / WS-SMOOTH-TR
+                   COMPUTE WS-DI-SUM = WS-PLUS-DI + WS-MINUS-DI
+                   IF WS-DI-SUM = 0
+                       MOVE 0 TO WS-DX
+                   ELSE
+                       COMPUTE WS-DX ROUNDED =
+                           100 * FUNCTION ABS(WS-PLUS-DI - WS-MINUS-DI)
+                           / WS-DI-SUM
+                   END-IF
+                   ADD 1 TO WS-ADX-COUNT
+                   IF WS-ADX-COUNT = 1
+                       MOVE WS-DX TO WS-ADX
+                   ELSE
+                       COMPUTE WS-ADX ROUNDED =
+                           (WS-ADX * WS-PERIOD-LESS-1 + WS-DX)
+                           / WS-PERIOD
+                   END-IF
+                   IF WS-I > WS-RESTART-IDX
+                       DISPLAY WS-ATR " " WS-STOP-LOSS " "
+                           WS-ATR-PCT " " WS-PLUS-DI " " WS-MINUS-DI
+                           " " WS-ADX
+                   END-IF
+               ELSE
+                   IF WS-I > WS-RESTART-IDX
+                       DISPLAY WS-ATR " " WS-STOP-LOSS " " WS-ATR-PCT
+                   END-IF
+                   MOVE 0 TO WS-PLUS-DI WS-MINUS-DI WS-ADX
+               END-IF
+               IF WS-I > WS-RESTART-IDX
+                   PERFORM 3200-GRABAR-ATR
+                   PERFORM 3300-GRABAR-CHECKPOINT
+               END-IF
                MOVE WS-CLOSE-COMP3(WS-I) TO WS-PREV-CLOSE
            END-PERFORM
            EXIT.
 
+       3200-GRABAR-ATR.
+           MOVE SPACES TO ATR-OUT-RECORD
+           MOVE WS-ATR TO OUT-ATR
+           MOVE WS-STOP-LOSS TO OUT-STOP-LOSS
+           MOVE WS-ATR-PCT TO OUT-ATR-PCT
+           MOVE WS-PLUS-DI TO OUT-PLUS-DI
+           MOVE WS-MINUS-DI TO OUT-MINUS-DI
+           MOVE WS-ADX TO OUT-ADX
+           WRITE ATR-OUT-RECORD
+           IF WS-CSV-ON
+               MOVE WS-ATR TO WS-CSV-ATR
+               MOVE WS-STOP-LOSS TO WS-CSV-STOP-LOSS
+               MOVE WS-ATR-PCT TO WS-CSV-ATR-PCT
+               MOVE WS-PLUS-DI TO WS-CSV-PLUS-DI
+               MOVE WS-MINUS-DI TO WS-CSV-MINUS-DI
+               MOVE WS-ADX TO WS-CSV-ADX
+               MOVE SPACES TO CSV-LINE
+               STRING WS-CSV-ATR "," WS-CSV-STOP-LOSS ","
+                   WS-CSV-ATR-PCT "," WS-CSV-PLUS-DI ","
+                   WS-CSV-MINUS-DI "," WS-CSV-ADX
+                   DELIMITED BY SIZE INTO CSV-LINE
+               WRITE ATR-CSV-RECORD
+           END-IF
+           EXIT.
+
+       3400-ESCRIBIR-ENCABEZADO-CSV.
+           MOVE "ATR,STOPLOSS,ATRPCT,PLUSDI,MINUSDI,ADX" TO CSV-LINE
+           WRITE ATR-CSV-RECORD
+           EXIT.
+
+      * Directional movement per Wilder: +DM/-DM compare today's
+      * high/low swing vs. yesterday's, keeping only the larger,
+      * directionally-consistent move.
+       3100-CALCULAR-DM.
+           COMPUTE WS-UP-MOVE =
+               WS-HIGH-COMP3(WS-I) - WS-HIGH-COMP3(WS-I - 1)
+           COMPUTE WS-DOWN-MOVE =
+               WS-LOW-COMP3(WS-I - 1) - WS-LOW-COMP3(WS-I)
+           MOVE 0 TO WS-PLUS-DM
+           MOVE 0 TO WS-MINUS-DM
+           IF WS-UP-MOVE > WS-DOWN-MOVE AND WS-UP-MOVE > 0
+               MOVE WS-UP-MOVE TO WS-PLUS-DM
+           END-IF
+           IF WS-DOWN-MOVE > WS-UP-MOVE AND WS-DOWN-MOVE > 0
+               MOVE WS-DOWN-MOVE TO WS-MINUS-DM
+           END-IF
+           EXIT.
+
        9000-FINALIZAR.
            CLOSE FD-PRICES-FILE
+           CLOSE ATR-OUT-FILE
+           IF WS-CSV-ON
+               CLOSE ATR-CSV-FILE
+           END-IF
+           PERFORM GRABAR-AUDITORIA
            EXIT.
 
+       GRABAR-AUDITORIA.
+           COPY WS-AUDIT-LOG.
+
        9999-MANEJAR-ERROR-FS.
            EVALUATE WS-PRICES-STATUS
                WHEN "35"
