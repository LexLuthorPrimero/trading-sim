@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMA.
+      * Indicador: Exponential Moving Average
+      * Versión:   B-COPY + B-DEBUG + B-FSTATUS + B-NAMING
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-PRICES-FILE ASSIGN TO DYNAMIC WS-PRICES-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRICES-STATUS.
+           SELECT EMA-OUT-FILE ASSIGN TO "ema_output.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT EMA-CSV-FILE ASSIGN TO "ema_output.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "audit_trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FD-PRICES-FILE.
+       01  FD-PRICE-RECORD.
+           05 FD-PRICE-RAW      PIC X(10).
+       FD  EMA-OUT-FILE.
+       01  EMA-OUT-RECORD.
+           05 OUT-PRICE         PIC 9(5)V99.
+           05 FILLER            PIC X.
+           05 OUT-EMA           PIC 9(5)V99.
+       FD  EMA-CSV-FILE.
+       01  EMA-CSV-RECORD.
+           05 CSV-LINE          PIC X(80).
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-PROGRAM    PIC X(10).
+           05 FILLER         PIC X.
+           05 AUD-STATUS     PIC X(4).
+           05 FILLER         PIC X.
+           05 AUD-COUNT      PIC 9(5).
+           05 FILLER         PIC X.
+           05 AUD-REJECTS    PIC 9(4).
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FS        PIC XX.
+       01  WS-AUDIT-PROGRAM   PIC X(10) VALUE "EMA".
+       01  WS-AUDIT-STATUS    PIC X(4).
+       01  WS-AUDIT-COUNT     PIC 9(5).
+       01  WS-AUDIT-REJECTS   PIC 9(4).
+       01  WS-PRICES-STATUS   PIC XX.
+           88  WS-PRICES-OK           VALUE "00".
+           88  WS-PRICES-EOF          VALUE "10".
+       01  WS-OUT-STATUS      PIC XX.
+       01  WS-CSV-STATUS      PIC XX.
+       01  WS-CSV-FLAG        PIC X(1) VALUE "N".
+           88  WS-CSV-ON      VALUE "Y".
+       01  WS-CSV-PRICE       PIC 9(5)V99.
+       01  WS-CSV-EMA         PIC 9(5)V99.
+       01  WS-PRICES-PATH     PIC X(200).
+       01  WS-PRICES-TABLE.
+           05 WS-PRICE-ENTRY OCCURS 5000 TIMES
+              INDEXED BY WS-PRICE-IDX.
+              10 WS-PRICE-COMP3  PIC 9(5)V99 COMP-3.
+       01  WS-COUNT           PIC 9(4) COMP VALUE 0.
+       01  WS-REJECT-COUNT    PIC 9(4) COMP VALUE 0.
+       01  WS-MAX-PRICES      PIC 9(5) COMP VALUE 5000.
+       01  WS-NUMVAL-TEMP     PIC S9(5)V99 COMP-3.
+       01  WS-I               PIC 9(4) COMP.
+       01  WS-J               PIC 9(4) COMP.
+       01  WS-PERIOD          PIC 9(3)V99 COMP-3 VALUE 20.
+       01  WS-PERIOD-DISP     PIC 9(3) COMP.
+       01  WS-EMA             PIC 9(7)V99 COMP-3.
+       01  WS-ALPHA           PIC V9(4) COMP-3.
+       01  WS-TEMP1           PIC 9(7)V99 COMP-3.
+       01  WS-TEMP2           PIC 9(7)V99 COMP-3.
+       01  WS-SUM             PIC 9(10)V99 COMP-3.
+       01  WS-WARMUP-FLAG     PIC X(1) VALUE "N".
+           88  WS-WARMUP-ON   VALUE "Y".
+       01  WS-ARGC            PIC 9(2) COMP.
+       01  WS-ARG-IDX         PIC 9(2) COMP.
+       01  WS-ARG1            PIC X(200).
+       01  WS-ARG2            PIC X(200).
+       01  WS-ARG3            PIC X(200).
+       01  WS-ARG-RAW         PIC X(200).
+       01  WS-FILTERED-ARGC   PIC 9(2) COMP.
+       01  WS-EXIT-CODE       PIC S9(4) COMP VALUE 0.
+       01  WS-ERROR-MSG       PIC X(100).
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "[DEBUG] 1000-INICIO - Programa EMA iniciado"
+           PERFORM 1000-LEER-PARAMETROS
+           DISPLAY "[DEBUG] 2000-LEER-PRECIOS - Leyendo archivo: "
+               WS-PRICES-PATH
+           PERFORM 2000-LEER-PRECIOS
+           IF WS-EXIT-CODE NOT = 0
+               MOVE "ERR " TO WS-AUDIT-STATUS
+               MOVE 0 TO WS-AUDIT-COUNT
+               MOVE 0 TO WS-AUDIT-REJECTS
+               PERFORM 9000-FINALIZAR
+               STOP RUN
+           END-IF
+           IF WS-COUNT < WS-PERIOD
+               COMPUTE WS-PERIOD-DISP = WS-PERIOD
+               DISPLAY "ERROR: Need at least " WS-PERIOD-DISP
+                   " prices"
+               MOVE "ERR " TO WS-AUDIT-STATUS
+               MOVE WS-COUNT TO WS-AUDIT-COUNT
+               MOVE WS-REJECT-COUNT TO WS-AUDIT-REJECTS
+               PERFORM 9000-FINALIZAR
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EMA-OUT-FILE
+           IF WS-CSV-ON
+               OPEN OUTPUT EMA-CSV-FILE
+               MOVE "PRICE,EMA" TO CSV-LINE
+               WRITE EMA-CSV-RECORD
+           END-IF
+           DISPLAY "[DEBUG] 3000-CALCULAR-EMA - Procesando " WS-COUNT
+               " precios"
+           PERFORM 3000-CALCULAR-EMA
+           DISPLAY "[DEBUG] 9000-FINALIZAR - "
+                   "Programa EMA finalizado"
+           MOVE "OK  " TO WS-AUDIT-STATUS
+           MOVE WS-COUNT TO WS-AUDIT-COUNT
+           MOVE WS-REJECT-COUNT TO WS-AUDIT-REJECTS
+           PERFORM 9000-FINALIZAR
+           STOP RUN.
+
+      * Aislado en su propio párrafo para que el EXIT PARAGRAPH del
+      * copybook regrese aquí en vez de caer en el párrafo siguiente
+      * cuando el archivo de precios no se puede abrir.
+       2000-LEER-PRECIOS.
+           COPY WS-PRICES-LOAD.
+
+       1000-LEER-PARAMETROS.
+           MOVE "prices.dat" TO WS-PRICES-PATH
+           MOVE SPACES TO WS-ARG1 WS-ARG2 WS-ARG3
+           MOVE 0 TO WS-FILTERED-ARGC
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER
+           PERFORM VARYING WS-ARG-IDX FROM 1 BY 1
+                   UNTIL WS-ARG-IDX > WS-ARGC
+               DISPLAY WS-ARG-IDX UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG-RAW FROM ARGUMENT-VALUE
+               IF WS-ARG-RAW = "CSV"
+                   SET WS-CSV-ON TO TRUE
+               ELSE
+                   ADD 1 TO WS-FILTERED-ARGC
+                   EVALUATE WS-FILTERED-ARGC
+                       WHEN 1
+                           MOVE WS-ARG-RAW TO WS-ARG1
+                       WHEN 2
+                           MOVE WS-ARG-RAW TO WS-ARG2
+                       WHEN OTHER
+                           MOVE WS-ARG-RAW TO WS-ARG3
+                   END-EVALUATE
+               END-IF
+           END-PERFORM
+           EVALUATE TRUE
+               WHEN WS-FILTERED-ARGC = 0
+                   CONTINUE
+               WHEN WS-ARG1 = "WARMUP"
+                   SET WS-WARMUP-ON TO TRUE
+                   IF WS-FILTERED-ARGC > 1
+                           AND FUNCTION TEST-NUMVAL(WS-ARG2) = 0
+                       COMPUTE WS-PERIOD = FUNCTION NUMVAL(WS-ARG2)
+                       IF WS-FILTERED-ARGC > 2
+                           MOVE WS-ARG3 TO WS-PRICES-PATH
+                       END-IF
+                   ELSE IF WS-FILTERED-ARGC > 1
+                       MOVE WS-ARG2 TO WS-PRICES-PATH
+                   END-IF
+               WHEN WS-FILTERED-ARGC = 1
+                       AND FUNCTION TEST-NUMVAL(WS-ARG1) = 0
+                   COMPUTE WS-PERIOD = FUNCTION NUMVAL(WS-ARG1)
+               WHEN WS-FILTERED-ARGC = 1
+                   MOVE WS-ARG1 TO WS-PRICES-PATH
+               WHEN WS-ARG2 = "WARMUP"
+                   SET WS-WARMUP-ON TO TRUE
+                   COMPUTE WS-PERIOD = FUNCTION NUMVAL(WS-ARG1)
+               WHEN OTHER
+                   COMPUTE WS-PERIOD = FUNCTION NUMVAL(WS-ARG1)
+                   MOVE WS-ARG2 TO WS-PRICES-PATH
+           END-EVALUATE
+           EXIT.
+
+      * Seeds the EMA from the average of the first WS-PERIOD prices
+      * instead of the first price alone, matching the way most
+      * charting vendors warm up an EMA so early bars line up - same
+      * idea MACD already uses for its own fast/slow EMAs.
+       3100-SEED-CON-SMA.
+           MOVE 0 TO WS-SUM
+           PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > WS-PERIOD
+               ADD WS-PRICE-COMP3(WS-J) TO WS-SUM
+           END-PERFORM
+           COMPUTE WS-EMA ROUNDED = WS-SUM / WS-PERIOD
+           EXIT.
+
+       3000-CALCULAR-EMA.
+           COMPUTE WS-ALPHA = 2 / (WS-PERIOD + 1)
+           IF WS-WARMUP-ON
+               PERFORM 3100-SEED-CON-SMA
+           ELSE
+               MOVE WS-PRICE-COMP3(1) TO WS-EMA
+           END-IF
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-COUNT
+               IF WS-I > 1
+                   COMPUTE WS-TEMP1 = WS-PRICE-COMP3(WS-I) *
+                       WS-ALPHA
+                   COMPUTE WS-TEMP2 = WS-EMA * (1 - WS-ALPHA)
+                   COMPUTE WS-EMA ROUNDED = WS-TEMP1 + WS-TEMP2
+               END-IF
+               PERFORM WRITE-EMA-ROW
+           END-PERFORM
+           DISPLAY WS-PRICE-COMP3(WS-COUNT) " " WS-EMA
+           EXIT.
+
+       WRITE-EMA-ROW.
+           MOVE SPACES TO EMA-OUT-RECORD
+           MOVE WS-PRICE-COMP3(WS-I) TO OUT-PRICE
+           MOVE WS-EMA TO OUT-EMA
+           WRITE EMA-OUT-RECORD
+           IF WS-CSV-ON
+               MOVE WS-PRICE-COMP3(WS-I) TO WS-CSV-PRICE
+               MOVE WS-EMA TO WS-CSV-EMA
+               MOVE SPACES TO CSV-LINE
+               STRING WS-CSV-PRICE "," WS-CSV-EMA
+                   DELIMITED BY SIZE INTO CSV-LINE
+               WRITE EMA-CSV-RECORD
+           END-IF
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE FD-PRICES-FILE
+           CLOSE EMA-OUT-FILE
+           IF WS-CSV-ON
+               CLOSE EMA-CSV-FILE
+           END-IF
+           PERFORM GRABAR-AUDITORIA
+           EXIT.
+
+       GRABAR-AUDITORIA.
+           COPY WS-AUDIT-LOG.
+
+       9999-MANEJAR-ERROR-FS.
+           EVALUATE WS-PRICES-STATUS
+               WHEN "35"
+                   MOVE "ERROR: Archivo no encontrado" TO WS-ERROR-MSG
+               WHEN "39"
+                   MOVE "ERROR: Conflicto de atributos" TO WS-ERROR-MSG
+               WHEN OTHER
+                   STRING "ERROR: FILE STATUS = " WS-PRICES-STATUS
+                       INTO WS-ERROR-MSG
+           END-EVALUATE
+           DISPLAY WS-ERROR-MSG
+           MOVE 1 TO WS-EXIT-CODE
+           CLOSE FD-PRICES-FILE
+           EXIT.
