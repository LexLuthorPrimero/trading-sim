@@ -6,21 +6,102 @@
            SELECT FD-PRICES-FILE ASSIGN TO DYNAMIC WS-PRICES-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-PRICES-STATUS.
+           SELECT BOLL-OUT-FILE ASSIGN TO "bollinger_output.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-FS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "bollinger_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FS.
+           SELECT BOLL-CSV-FILE ASSIGN TO "bollinger_output.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-FS.
+           SELECT STRAT-SIGNAL-FILE ASSIGN TO "signals_combined.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STRAT-FS.
+           SELECT AUDIT-FILE ASSIGN TO "audit_trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
        DATA DIVISION.
        FILE SECTION.
        FD  FD-PRICES-FILE.
        01  FD-PRICE-RECORD.
            05 FD-PRICE-RAW      PIC X(10).
+       FD  BOLL-OUT-FILE.
+       01  BOLL-OUT-RECORD.
+           05 OUT-PRICE         PIC 9(5)V99.
+           05 FILLER            PIC X.
+           05 OUT-UPPER         PIC 9(5)V99.
+           05 FILLER            PIC X.
+           05 OUT-LOWER         PIC 9(5)V99.
+           05 FILLER            PIC X.
+           05 OUT-PCT-B         PIC S9(3)V99 SIGN IS LEADING SEPARATE.
+           05 FILLER            PIC X.
+           05 OUT-BANDWIDTH     PIC 9(5)V99.
+           05 FILLER            PIC X.
+           05 OUT-SQUEEZE       PIC X(7).
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05 CKPT-ROW-IDX       PIC 9(4).
+       FD  BOLL-CSV-FILE.
+       01  BOLL-CSV-RECORD.
+           05 CSV-LINE          PIC X(80).
+      * Same shape as STRATEGY's SIGNAL-RECORD and RSI's
+      * STRAT-SIGNAL-RECORD - BOLLINGER only ever touches
+      * SIG-BOLL-VOTE, carrying the other columns forward as-is.
+       FD  STRAT-SIGNAL-FILE.
+       01  STRAT-SIGNAL-RECORD.
+           05 SIG-MACD-CURR     PIC S9(3)V99.
+           05 FILLER            PIC X.
+           05 SIG-MACD-PREV     PIC S9(3)V99.
+           05 FILLER            PIC X.
+           05 SIG-RSI-VOTE      PIC S9(1).
+           05 FILLER            PIC X.
+           05 SIG-BOLL-VOTE     PIC S9(1).
+           05 FILLER            PIC X.
+           05 SIG-STOCH-VOTE    PIC S9(1).
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-PROGRAM       PIC X(10).
+           05 FILLER            PIC X.
+           05 AUD-STATUS        PIC X(4).
+           05 FILLER            PIC X.
+           05 AUD-COUNT         PIC 9(5).
+           05 FILLER            PIC X.
+           05 AUD-REJECTS       PIC 9(4).
        WORKING-STORAGE SECTION.
        01  WS-PRICES-STATUS   PIC XX.
            88  WS-PRICES-OK           VALUE "00".
            88  WS-PRICES-EOF          VALUE "10".
+       01  WS-OUT-FS          PIC XX.
+       01  WS-CKPT-FS         PIC XX.
+       01  WS-CSV-FS          PIC XX.
+       01  WS-STRAT-FS        PIC XX.
+       01  WS-CSV-FLAG        PIC X(1) VALUE "N".
+           88  WS-CSV-ON      VALUE "Y".
+       01  WS-CSV-PCT-B       PIC S9(3)V99 SIGN IS LEADING SEPARATE.
+       01  WS-CSV-BANDWIDTH   PIC 9(5)V99.
+       01  WS-CSV-PRICE       PIC 9(5)V99.
+       01  WS-RESTART-IDX     PIC 9(4) COMP VALUE 0.
+       01  WS-CKPT-EXISTS     PIC X(1) VALUE "N".
+           88  WS-CKPT-FOUND  VALUE "Y".
+       01  WS-AUDIT-FS        PIC XX.
+       01  WS-AUDIT-PROGRAM   PIC X(10) VALUE "BOLLINGER".
+       01  WS-AUDIT-STATUS    PIC X(4).
+       01  WS-AUDIT-COUNT     PIC 9(5).
+       01  WS-AUDIT-REJECTS   PIC 9(4).
        01  WS-PRICES-PATH     PIC X(200).
        01  WS-PRICES-TABLE.
-           05 WS-PRICE-ENTRY OCCURS 1000 TIMES
+           05 WS-PRICE-ENTRY OCCURS 5000 TIMES
               INDEXED BY WS-PRICE-IDX.
               10 WS-PRICE-COMP3  PIC 9(5)V99 COMP-3.
+       01  WS-BW-TABLE.
+           05 WS-BW-ENTRY OCCURS 5000 TIMES
+              INDEXED BY WS-BW-IDX
+              PIC 9(5)V99 COMP-3.
        01  WS-COUNT           PIC 9(4) COMP.
+       01  WS-REJECT-COUNT    PIC 9(4) COMP VALUE 0.
+       01  WS-MAX-PRICES      PIC 9(5) COMP VALUE 5000.
+       01  WS-NUMVAL-TEMP   PIC S9(5)V99 COMP-3.
        01  WS-I               PIC 9(4) COMP.
        01  WS-J               PIC 9(4) COMP.
        01  WS-PERIOD          PIC 9(2) COMP VALUE 20.
@@ -33,8 +114,24 @@
        01  WS-LOWER           PIC 9(5)V99.
        01  WS-DIFF            PIC S9(5)V99 COMP-3.
        01  WS-DIFF-SQ         PIC 9(10)V99 COMP-3.
+       01  WS-PCT-B           PIC S9(3)V99 COMP-3.
+       01  WS-BANDWIDTH       PIC 9(5)V99 COMP-3.
+       01  WS-MULTIPLIER      PIC 9V99 COMP-3 VALUE 2.00.
+       01  WS-SQUEEZE-WINDOW  PIC 9(3) COMP VALUE 20.
+       01  WS-SQUEEZE-MIN     PIC 9(5)V99 COMP-3.
+       01  WS-SQUEEZE-START   PIC 9(4) COMP.
+       01  WS-SQUEEZE-FLAG    PIC X(7).
+       01  WS-ARGC            PIC 9(2) COMP.
+       01  WS-ARG-IDX         PIC 9(2) COMP.
+       01  WS-ARG1            PIC X(200).
+       01  WS-ARG2            PIC X(200).
+       01  WS-ARG-RAW         PIC X(200).
+       01  WS-FILTERED-ARGC   PIC 9(2) COMP.
+       01  WS-NUMVAL-RC       PIC 9(3) COMP.
+       01  WS-ERROR-MSG       PIC X(100).
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM CARGAR-CHECKPOINT.
            PERFORM INPUT-PRICES.
            IF WS-COUNT < WS-PERIOD
                DISPLAY "ERROR: Need at least " WS-PERIOD " prices"
@@ -42,30 +139,113 @@
                STOP RUN
            END-IF.
            PERFORM PROCESS-BOLL.
+           PERFORM WRITE-STRATEGY-SIGNAL.
+           PERFORM BORRAR-CHECKPOINT.
            PERFORM CLEANUP.
            STOP RUN.
 
        INPUT-PRICES.
-           ACCEPT WS-PRICES-PATH FROM COMMAND-LINE.
-           IF WS-PRICES-PATH = SPACES
-               MOVE "prices.dat" TO WS-PRICES-PATH
-           END-IF.
+           MOVE "prices.dat" TO WS-PRICES-PATH.
+           MOVE SPACES TO WS-ARG1 WS-ARG2.
+           MOVE 0 TO WS-FILTERED-ARGC.
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER.
+           PERFORM VARYING WS-ARG-IDX FROM 1 BY 1
+                   UNTIL WS-ARG-IDX > WS-ARGC
+               DISPLAY WS-ARG-IDX UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG-RAW FROM ARGUMENT-VALUE
+               IF WS-ARG-RAW = "CSV"
+                   SET WS-CSV-ON TO TRUE
+               ELSE
+                   ADD 1 TO WS-FILTERED-ARGC
+                   IF WS-FILTERED-ARGC = 1
+                       MOVE WS-ARG-RAW TO WS-ARG1
+                   ELSE
+                       MOVE WS-ARG-RAW TO WS-ARG2
+                   END-IF
+               END-IF
+           END-PERFORM.
+           MOVE FUNCTION TEST-NUMVAL(WS-ARG1) TO WS-NUMVAL-RC.
+           EVALUATE TRUE
+               WHEN WS-FILTERED-ARGC = 0
+                   CONTINUE
+               WHEN WS-FILTERED-ARGC = 1 AND WS-NUMVAL-RC = 0
+                   COMPUTE WS-MULTIPLIER = FUNCTION NUMVAL(WS-ARG1)
+               WHEN WS-FILTERED-ARGC = 1
+                   MOVE WS-ARG1 TO WS-PRICES-PATH
+               WHEN OTHER
+                   COMPUTE WS-MULTIPLIER = FUNCTION NUMVAL(WS-ARG1)
+                   MOVE WS-ARG2 TO WS-PRICES-PATH
+           END-EVALUATE.
            OPEN INPUT FD-PRICES-FILE.
            IF NOT WS-PRICES-OK
-               DISPLAY "ERROR: Cannot open " WS-PRICES-PATH
+               PERFORM MANEJAR-ERROR-FS
+               MOVE "ERR " TO WS-AUDIT-STATUS
+               MOVE 0 TO WS-AUDIT-COUNT
+               MOVE 0 TO WS-AUDIT-REJECTS
+               PERFORM GRABAR-AUDITORIA
                STOP RUN
            END-IF.
            MOVE 0 TO WS-COUNT.
+           MOVE 0 TO WS-REJECT-COUNT.
            PERFORM UNTIL WS-PRICES-EOF
                READ FD-PRICES-FILE INTO FD-PRICE-RECORD
                    AT END SET WS-PRICES-EOF TO TRUE
                    NOT AT END
-                       ADD 1 TO WS-COUNT
-                       COMPUTE WS-PRICE-COMP3(WS-COUNT) = 
-                           FUNCTION NUMVAL(FD-PRICE-RAW)
+                       EVALUATE TRUE
+                           WHEN WS-COUNT >= WS-MAX-PRICES
+                               ADD 1 TO WS-REJECT-COUNT
+                               DISPLAY "WARNING: tabla de precios "
+                                   "llena, descartado: " FD-PRICE-RAW
+                           WHEN FUNCTION TEST-NUMVAL(FD-PRICE-RAW)
+                                   NOT = 0
+                               ADD 1 TO WS-REJECT-COUNT
+                               DISPLAY "WARNING: precio no numérico "
+                                   "descartado: " FD-PRICE-RAW
+                           WHEN OTHER
+                               COMPUTE WS-NUMVAL-TEMP ROUNDED =
+                                   FUNCTION NUMVAL(FD-PRICE-RAW)
+                               IF WS-NUMVAL-TEMP NOT > 0
+                                   ADD 1 TO WS-REJECT-COUNT
+                                   DISPLAY "WARNING: precio no "
+                                       "positivo descartado: "
+                                       FD-PRICE-RAW
+                               ELSE
+                                   ADD 1 TO WS-COUNT
+                                   MOVE WS-NUMVAL-TEMP
+                                       TO WS-PRICE-COMP3(WS-COUNT)
+                               END-IF
+                       END-EVALUATE
                END-READ
            END-PERFORM.
            CLOSE FD-PRICES-FILE.
+           IF WS-CKPT-FOUND
+               OPEN EXTEND BOLL-OUT-FILE
+               IF WS-OUT-FS = "35"
+                   OPEN OUTPUT BOLL-OUT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT BOLL-OUT-FILE
+           END-IF.
+           IF WS-CSV-ON
+               IF WS-CKPT-FOUND
+                   OPEN EXTEND BOLL-CSV-FILE
+                   IF WS-CSV-FS = "35"
+                       OPEN OUTPUT BOLL-CSV-FILE
+                       MOVE "PRICE,UPPER,LOWER,PCTB,BANDWIDTH,SQUEEZE"
+                           TO CSV-LINE
+                       WRITE BOLL-CSV-RECORD
+                   END-IF
+               ELSE
+                   OPEN OUTPUT BOLL-CSV-FILE
+                   MOVE "PRICE,UPPER,LOWER,PCTB,BANDWIDTH,SQUEEZE"
+                       TO CSV-LINE
+                   WRITE BOLL-CSV-RECORD
+               END-IF
+           END-IF.
+           IF WS-REJECT-COUNT > 0
+               DISPLAY WS-REJECT-COUNT
+                   " registro(s) descartado(s) por datos inválidos"
+           END-IF.
 
        PROCESS-BOLL.
            PERFORM VARYING WS-I FROM WS-PERIOD BY 1
@@ -86,10 +266,167 @@
                END-PERFORM
                COMPUTE WS-VARIANCE = WS-VARIANCE / WS-PERIOD
                COMPUTE WS-STD-DEV = FUNCTION SQRT(WS-VARIANCE)
-               COMPUTE WS-UPPER = WS-SMA + (2 * WS-STD-DEV)
-               COMPUTE WS-LOWER = WS-SMA - (2 * WS-STD-DEV)
-               DISPLAY WS-PRICE-COMP3(WS-I) " " WS-UPPER " " WS-LOWER
+               COMPUTE WS-UPPER =
+                   WS-SMA + (WS-MULTIPLIER * WS-STD-DEV)
+               COMPUTE WS-LOWER =
+                   WS-SMA - (WS-MULTIPLIER * WS-STD-DEV)
+               COMPUTE WS-PCT-B ROUNDED =
+                   100 * (WS-PRICE-COMP3(WS-I) - WS-LOWER) /
+                   (WS-UPPER - WS-LOWER + 0.0001)
+               COMPUTE WS-BANDWIDTH ROUNDED =
+                   100 * (WS-UPPER - WS-LOWER) / WS-SMA
+               MOVE WS-BANDWIDTH TO WS-BW-ENTRY(WS-I)
+               PERFORM CHECK-SQUEEZE
+               IF WS-I > WS-RESTART-IDX
+                   DISPLAY WS-PRICE-COMP3(WS-I) " " WS-UPPER " "
+                       WS-LOWER " " WS-PCT-B " " WS-BANDWIDTH " "
+                       WS-SQUEEZE-FLAG
+                   PERFORM WRITE-BOLL-ROW
+                   PERFORM GRABAR-CHECKPOINT
+               END-IF
+           END-PERFORM.
+
+       WRITE-BOLL-ROW.
+           MOVE SPACES TO BOLL-OUT-RECORD.
+           MOVE WS-PRICE-COMP3(WS-I) TO OUT-PRICE.
+           MOVE WS-UPPER TO OUT-UPPER.
+           MOVE WS-LOWER TO OUT-LOWER.
+           MOVE WS-PCT-B TO OUT-PCT-B.
+           MOVE WS-BANDWIDTH TO OUT-BANDWIDTH.
+           MOVE WS-SQUEEZE-FLAG TO OUT-SQUEEZE.
+           WRITE BOLL-OUT-RECORD.
+           IF WS-CSV-ON
+               MOVE WS-PRICE-COMP3(WS-I) TO WS-CSV-PRICE
+               MOVE WS-PCT-B TO WS-CSV-PCT-B
+               MOVE WS-BANDWIDTH TO WS-CSV-BANDWIDTH
+               MOVE SPACES TO CSV-LINE
+               STRING WS-CSV-PRICE "," WS-UPPER "," WS-LOWER ","
+                   WS-CSV-PCT-B "," WS-CSV-BANDWIDTH ","
+                   FUNCTION TRIM(WS-SQUEEZE-FLAG)
+                   DELIMITED BY SIZE INTO CSV-LINE
+               WRITE BOLL-CSV-RECORD
+           END-IF.
+
+      * Flags a squeeze when today's bandwidth is the narrowest of
+      * the trailing WS-SQUEEZE-WINDOW days - volatility contraction
+      * that classically precedes a breakout.
+       CHECK-SQUEEZE.
+           MOVE SPACES TO WS-SQUEEZE-FLAG.
+           COMPUTE WS-SQUEEZE-START =
+               WS-I - WS-SQUEEZE-WINDOW + 1.
+           IF WS-SQUEEZE-START < WS-PERIOD
+               MOVE WS-PERIOD TO WS-SQUEEZE-START
+           END-IF.
+           MOVE WS-BANDWIDTH TO WS-SQUEEZE-MIN.
+           PERFORM VARYING WS-J FROM WS-SQUEEZE-START BY 1
+                   UNTIL WS-J > WS-I
+               IF WS-BW-ENTRY(WS-J) < WS-SQUEEZE-MIN
+                   MOVE WS-BW-ENTRY(WS-J) TO WS-SQUEEZE-MIN
+               END-IF
            END-PERFORM.
+           IF WS-BANDWIDTH = WS-SQUEEZE-MIN
+                   AND WS-I > WS-SQUEEZE-START
+               MOVE "SQUEEZE" TO WS-SQUEEZE-FLAG
+           END-IF.
+
+      * Carries the latest bar's band position into STRATEGY's
+      * combined signals file as a -1/0/+1 vote - a close outside
+      * the bands is a breakout, not a mean-reversion signal, so the
+      * vote runs with the break rather than against it: above the
+      * upper band votes bullish, below the lower band votes bearish.
+      * The MACD columns and SIG-RSI-VOTE are read back first so this
+      * program only ever touches its own column; a missing file or
+      * one from before this column existed defaults those to zero,
+      * the same NOT NUMERIC guard STRATEGY itself uses.
+       WRITE-STRATEGY-SIGNAL.
+           MOVE SPACES TO STRAT-SIGNAL-RECORD.
+           OPEN INPUT STRAT-SIGNAL-FILE.
+           IF WS-STRAT-FS = "00"
+               READ STRAT-SIGNAL-FILE
+                   AT END CONTINUE
+               END-READ
+               CLOSE STRAT-SIGNAL-FILE
+           END-IF.
+           IF SIG-MACD-CURR NOT NUMERIC
+               MOVE 0 TO SIG-MACD-CURR
+           END-IF.
+           IF SIG-MACD-PREV NOT NUMERIC
+               MOVE 0 TO SIG-MACD-PREV
+           END-IF.
+           IF SIG-RSI-VOTE NOT NUMERIC
+               MOVE 0 TO SIG-RSI-VOTE
+           END-IF.
+           IF SIG-STOCH-VOTE NOT NUMERIC
+               MOVE 0 TO SIG-STOCH-VOTE
+           END-IF.
+           EVALUATE TRUE
+               WHEN WS-PCT-B > 100
+                   MOVE 1 TO SIG-BOLL-VOTE
+               WHEN WS-PCT-B < 0
+                   MOVE -1 TO SIG-BOLL-VOTE
+               WHEN OTHER
+                   MOVE 0 TO SIG-BOLL-VOTE
+           END-EVALUATE.
+           OPEN OUTPUT STRAT-SIGNAL-FILE.
+           WRITE STRAT-SIGNAL-RECORD.
+           CLOSE STRAT-SIGNAL-FILE.
 
        CLEANUP.
            CLOSE FD-PRICES-FILE.
+           CLOSE BOLL-OUT-FILE.
+           IF WS-CSV-ON
+               CLOSE BOLL-CSV-FILE
+           END-IF.
+           MOVE "OK  " TO WS-AUDIT-STATUS.
+           MOVE WS-COUNT TO WS-AUDIT-COUNT.
+           MOVE WS-REJECT-COUNT TO WS-AUDIT-REJECTS.
+           PERFORM GRABAR-AUDITORIA.
+
+      * Si una corrida anterior fue interrumpida, retoma el cálculo
+      * después de la última fila ya escrita en bollinger_output.dat
+      * en vez de reprocesar el archivo completo desde el principio.
+       CARGAR-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-IDX.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       SET WS-CKPT-FOUND TO TRUE
+                       MOVE CKPT-ROW-IDX TO WS-RESTART-IDX
+                       DISPLAY "[CHECKPOINT] Reanudando tras fila "
+                           WS-RESTART-IDX
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       GRABAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES TO CKPT-RECORD.
+           MOVE WS-I TO CKPT-ROW-IDX.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      * Una corrida que termina su pasada completa sin interrupción
+      * no debe dejar un checkpoint detrás - si quedara uno, la
+      * próxima corrida (una corrida nueva, no una reanudación) lo
+      * tomaría como punto de reanudación y saltaría filas que nunca
+      * procesó. Se deja el archivo vacío para que CARGAR-CHECKPOINT
+      * no encuentre ningún renglón la próxima vez.
+       BORRAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       GRABAR-AUDITORIA.
+           COPY WS-AUDIT-LOG.
+
+       MANEJAR-ERROR-FS.
+           EVALUATE WS-PRICES-STATUS
+               WHEN "35"
+                   MOVE "ERROR: Archivo no encontrado" TO WS-ERROR-MSG
+               WHEN "39"
+                   MOVE "ERROR: Conflicto de atributos" TO WS-ERROR-MSG
+               WHEN OTHER
+                   STRING "ERROR: FILE STATUS = " WS-PRICES-STATUS
+                       INTO WS-ERROR-MSG
+           END-EVALUATE.
+           DISPLAY WS-ERROR-MSG.
